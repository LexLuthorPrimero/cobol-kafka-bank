@@ -6,15 +6,21 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT JOURNAL-FILE
-               ASSIGN TO "accounts/JOURNAL.LOG"
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "accounts/REJECTS.LOG"
                ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
@@ -25,18 +31,29 @@
        01 ACC-REC.
            05 A-ID     PIC X(5).
            05 A-NAME   PIC X(20).
-           05 A-SALDO  PIC 9(9).
+           05 A-SALDO  PIC S9(7)V99.
+           05 A-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 A-CURRENCY PIC X(3).
+           05 A-TYPE            PIC X(1).
+               88 A-ES-CHECKING VALUE 'C'.
+               88 A-ES-SAVINGS  VALUE 'S'.
+               88 A-ES-LOAN     VALUE 'L'.
+           05 A-CUST-ID PIC X(5).
 
        FD TRANS-FILE.
        01 TR-REC.
            05 T-ID     PIC X(5).
            05 FILLER   PIC X.
-           05 T-AMT    PIC 9(9).
+           05 T-AMT    PIC 9(7)V99.
 
        FD JOURNAL-FILE.
        01 J-REC.
            05 J-TXT PIC X(80).
 
+       FD REJECT-FILE.
+       01 REJ-REC.
+           05 RJ-TXT PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 WS-IDX PIC 9(4) VALUE 0.
@@ -44,27 +61,62 @@
 
        01 WS-EOF PIC X VALUE "N".
        01 WS-FAIL PIC X VALUE "N".
+       01 WS-JOURNAL-STATUS PIC XX.
+       01 WS-ACCOUNTS-STATUS PIC XX.
 
        01 WS-TABLE.
            05 WS-ACC OCCURS 1000 TIMES.
                10 W-ID     PIC X(5).
                10 W-NAME   PIC X(20).
-               10 W-SALDO  PIC 9(9).
+               10 W-SALDO  PIC S9(7)V99.
+               10 W-OVERDRAFT PIC 9(7)V99.
+               10 W-CURRENCY PIC X(3).
+               10 W-TYPE   PIC X(1).
+               10 W-CUST-ID PIC X(5).
+               10 W-FAILED PIC X VALUE "N".
+                   88 W-ACCT-FAILED VALUE "Y".
 
        01 WS-SNAPSHOT.
            05 WS-ACC-S OCCURS 1000 TIMES.
                10 S-ID     PIC X(5).
                10 S-NAME   PIC X(20).
-               10 S-SALDO  PIC 9(9).
+               10 S-SALDO  PIC S9(7)V99.
+               10 S-OVERDRAFT PIC 9(7)V99.
+               10 S-CURRENCY PIC X(3).
+               10 S-TYPE   PIC X(1).
+               10 S-CUST-ID PIC X(5).
 
-       01 WS-SALDO PIC 9(9).
-       01 WS-AMT   PIC 9(9).
-       01 WS-NEW   PIC 9(9).
+       01 WS-SALDO PIC 9(7)V99.
+       01 WS-AMT   PIC 9(7)V99.
+       01 WS-NEW   PIC 9(7)V99.
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
+           PERFORM CHECK-ACCOUNTS-LAYOUT
            PERFORM LOAD-ACCOUNTS
            PERFORM COPY-SNAPSHOT
            PERFORM PROCESS-TRANS
@@ -72,6 +124,24 @@
 
            STOP RUN.
 
+       CHECK-ACCOUNTS-LAYOUT.
+
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS = "00"
+               READ ACCOUNTS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-ACCOUNTS-STATUS = "06"
+                           DISPLAY "ERROR - ACCOUNTS FILE RECORD "
+                               "LAYOUT NOT RECOGNIZED"
+                           CLOSE ACCOUNTS-FILE
+                           STOP RUN
+                       END-IF
+               END-READ
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
        LOAD-ACCOUNTS.
 
            OPEN INPUT ACCOUNTS-FILE
@@ -81,10 +151,22 @@
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
+                       IF WS-ACCOUNTS-STATUS = "06"
+                           OR A-SALDO NOT NUMERIC
+                           OR A-OVERDRAFT-LIMIT NOT NUMERIC
+                           DISPLAY "ERROR - ACCOUNTS FILE RECORD "
+                               "LAYOUT NOT RECOGNIZED"
+                           CLOSE ACCOUNTS-FILE
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-IDX
                        MOVE A-ID    TO W-ID(WS-IDX)
                        MOVE A-NAME  TO W-NAME(WS-IDX)
                        MOVE A-SALDO TO W-SALDO(WS-IDX)
+                       MOVE A-OVERDRAFT-LIMIT TO W-OVERDRAFT(WS-IDX)
+                       MOVE A-CURRENCY TO W-CURRENCY(WS-IDX)
+                       MOVE A-TYPE     TO W-TYPE(WS-IDX)
+                       MOVE A-CUST-ID  TO W-CUST-ID(WS-IDX)
                END-READ
            END-PERFORM
 
@@ -96,15 +178,32 @@
                MOVE W-ID(WS-TIDX)    TO S-ID(WS-TIDX)
                MOVE W-NAME(WS-TIDX)  TO S-NAME(WS-TIDX)
                MOVE W-SALDO(WS-TIDX) TO S-SALDO(WS-TIDX)
+               MOVE W-OVERDRAFT(WS-TIDX) TO S-OVERDRAFT(WS-TIDX)
+               MOVE W-CURRENCY(WS-TIDX) TO S-CURRENCY(WS-TIDX)
+               MOVE W-TYPE(WS-TIDX)     TO S-TYPE(WS-TIDX)
+               MOVE W-CUST-ID(WS-TIDX)  TO S-CUST-ID(WS-TIDX)
            END-PERFORM.
 
        PROCESS-TRANS.
 
            OPEN INPUT TRANS-FILE
-           OPEN OUTPUT JOURNAL-FILE
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00" AND
+                   WS-JOURNAL-STATUS NOT = "05"
+               CLOSE JOURNAL-FILE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           OPEN OUTPUT REJECT-FILE
 
            MOVE "N" TO WS-EOF
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF = "Y"
 
                READ TRANS-FILE
@@ -117,7 +216,8 @@
            END-PERFORM.
 
            CLOSE TRANS-FILE
-           CLOSE JOURNAL-FILE.
+           CLOSE JOURNAL-FILE
+           CLOSE REJECT-FILE.
 
        APPLY-LOGIC.
 
@@ -125,20 +225,28 @@
 
                IF W-ID(WS-TIDX) = T-ID
 
-                   IF W-SALDO(WS-TIDX) >= T-AMT
+                   IF W-SALDO(WS-TIDX) + W-OVERDRAFT(WS-TIDX) >= T-AMT
                        SUBTRACT T-AMT FROM W-SALDO(WS-TIDX)
 
-                       STRING "OK " W-ID(WS-TIDX)
+                       STRING "OK " W-ID(WS-TIDX) " " T-AMT " D"
                            DELIMITED BY SIZE
                            INTO J-TXT
                        WRITE J-REC
                    ELSE
                        MOVE "Y" TO WS-FAIL
+                       MOVE "Y" TO W-FAILED(WS-TIDX)
 
-                       STRING "FAIL " W-ID(WS-TIDX)
+                       STRING "FAIL " W-ID(WS-TIDX) " " T-AMT
                            DELIMITED BY SIZE
                            INTO J-TXT
                        WRITE J-REC
+
+                       STRING "REJECT " T-ID " " T-AMT
+                               " ACCT " W-ID(WS-TIDX)
+                               " AVAIL " W-SALDO(WS-TIDX)
+                           DELIMITED BY SIZE
+                           INTO RJ-TXT
+                       WRITE REJ-REC
                    END-IF
 
                END-IF
@@ -149,14 +257,16 @@
 
            IF WS-FAIL = "Y"
                PERFORM ROLLBACK
-           ELSE
-               PERFORM COMMIT
-           END-IF.
+           END-IF
+
+           PERFORM COMMIT.
 
        ROLLBACK.
 
            PERFORM VARYING WS-TIDX FROM 1 BY 1 UNTIL WS-TIDX > WS-IDX
-               MOVE S-SALDO(WS-TIDX) TO W-SALDO(WS-TIDX)
+               IF W-ACCT-FAILED(WS-TIDX)
+                   MOVE S-SALDO(WS-TIDX) TO W-SALDO(WS-TIDX)
+               END-IF
            END-PERFORM.
 
        COMMIT.
@@ -167,6 +277,10 @@
                MOVE W-ID(WS-TIDX)    TO A-ID
                MOVE W-NAME(WS-TIDX)  TO A-NAME
                MOVE W-SALDO(WS-TIDX) TO A-SALDO
+               MOVE W-OVERDRAFT(WS-TIDX) TO A-OVERDRAFT-LIMIT
+               MOVE W-CURRENCY(WS-TIDX) TO A-CURRENCY
+               MOVE W-TYPE(WS-TIDX)     TO A-TYPE
+               MOVE W-CUST-ID(WS-TIDX)  TO A-CUST-ID
                WRITE ACC-REC
            END-PERFORM
 
