@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIACION-SALDOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BEFORE-FILE
+               ASSIGN TO DYNAMIC WS-BEFORE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BEFORE-STATUS.
+
+           SELECT AFTER-FILE
+               ASSIGN TO DYNAMIC WS-AFTER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AFTER-STATUS.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD BEFORE-FILE.
+       01 BEFORE-REC.
+           05 BEF-ID    PIC X(5).
+           05 FILLER    PIC X(20).
+           05 BEF-SALDO PIC 9(7)V99.
+           05 FILLER    PIC X(19).
+
+       FD AFTER-FILE.
+       01 AFTER-REC.
+           05 AFT-ID    PIC X(5).
+           05 FILLER    PIC X(20).
+           05 AFT-SALDO PIC 9(7)V99.
+           05 FILLER    PIC X(19).
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-BEFORE-PATH    PIC X(200).
+       01 WS-AFTER-PATH     PIC X(200).
+       01 WS-JOURNAL-PATH   PIC X(200).
+       01 WS-BEFORE-STATUS  PIC XX.
+       01 WS-AFTER-STATUS   PIC XX.
+       01 WS-JOURNAL-STATUS PIC XX.
+
+       01 WS-EOF            PIC X VALUE 'N'.
+
+       01 WS-BEFORE-TOTAL   PIC S9(9)V99 VALUE 0.
+       01 WS-AFTER-TOTAL    PIC S9(9)V99 VALUE 0.
+       01 WS-JOURNAL-NET    PIC S9(9)V99 VALUE 0.
+       01 WS-EXPECTED-AFTER PIC S9(9)V99 VALUE 0.
+       01 WS-DIFFERENCE     PIC S9(9)V99 VALUE 0.
+
+       01 WS-J-AMOUNT       PIC X(9).
+       01 WS-J-AMOUNT-NUM REDEFINES
+               WS-J-AMOUNT   PIC 9(7)V99.
+       01 WS-J-TIPO         PIC X(1).
+
+       01 WS-GO             PIC X VALUE "Y".
+           88 WS-IS-GO       VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           MOVE SPACES TO WS-BEFORE-PATH
+           ACCEPT WS-BEFORE-PATH FROM ENVIRONMENT "BEFORE_ACCOUNTS_PATH"
+           IF WS-BEFORE-PATH = SPACES
+               MOVE "accounts/ACCOUNTS_BEFORE.DAT" TO WS-BEFORE-PATH
+           END-IF
+
+           MOVE SPACES TO WS-AFTER-PATH
+           ACCEPT WS-AFTER-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-AFTER-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-AFTER-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
+           PERFORM SUM-BEFORE-BALANCES
+           PERFORM SUM-AFTER-BALANCES
+           PERFORM SUM-JOURNAL-NET
+           PERFORM CHECK-RECONCILIATION
+
+           STOP RUN.
+
+       SUM-BEFORE-BALANCES.
+
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT BEFORE-FILE
+           IF WS-BEFORE-STATUS NOT = "00"
+               DISPLAY "NO BEFORE-RUN ACCOUNTS SNAPSHOT"
+               MOVE "N" TO WS-GO
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ BEFORE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           ADD BEF-SALDO TO WS-BEFORE-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE BEFORE-FILE
+           END-IF.
+
+       SUM-AFTER-BALANCES.
+
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT AFTER-FILE
+           IF WS-AFTER-STATUS NOT = "00"
+               DISPLAY "NO AFTER-RUN ACCOUNTS SNAPSHOT"
+               MOVE "N" TO WS-GO
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ AFTER-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           ADD AFT-SALDO TO WS-AFTER-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE AFTER-FILE
+           END-IF.
+
+       SUM-JOURNAL-NET.
+
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00"
+               DISPLAY "NO JOURNAL FILE"
+               MOVE "N" TO WS-GO
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ JOURNAL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM ADD-ONE-JOURNAL-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+       ADD-ONE-JOURNAL-LINE.
+
+           IF J-TXT(1:3) = "OK "
+               MOVE J-TXT(10:9) TO WS-J-AMOUNT
+               MOVE J-TXT(20:1) TO WS-J-TIPO
+               IF WS-J-AMOUNT-NUM NUMERIC
+                   IF WS-J-TIPO = "C"
+                       ADD WS-J-AMOUNT-NUM TO WS-JOURNAL-NET
+                   ELSE
+                       SUBTRACT WS-J-AMOUNT-NUM FROM WS-JOURNAL-NET
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-RECONCILIATION.
+
+           COMPUTE WS-EXPECTED-AFTER =
+               WS-BEFORE-TOTAL + WS-JOURNAL-NET
+           COMPUTE WS-DIFFERENCE =
+               WS-AFTER-TOTAL - WS-EXPECTED-AFTER
+
+           DISPLAY "BEFORE TOTAL    " WS-BEFORE-TOTAL
+           DISPLAY "JOURNAL NET     " WS-JOURNAL-NET
+           DISPLAY "EXPECTED AFTER  " WS-EXPECTED-AFTER
+           DISPLAY "ACTUAL AFTER    " WS-AFTER-TOTAL
+
+           IF WS-DIFFERENCE NOT = 0 OR NOT WS-IS-GO
+               DISPLAY "*** RECONCILIATION FAILED - DIFFERENCE "
+                   WS-DIFFERENCE " ***"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "RECONCILIATION OK - BALANCES TIE OUT"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
