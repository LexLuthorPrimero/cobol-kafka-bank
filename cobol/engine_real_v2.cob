@@ -6,7 +6,7 @@
        FILE-CONTROL.
 
            SELECT TRANS-FILE
-           ASSIGN TO "trans_input.txt"
+           ASSIGN TO DYNAMIC WS-TRANS-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -17,21 +17,35 @@
        01 TRANS-REC.
            05 T-ID   PIC X(5).
            05 FILLER PIC X.
-           05 T-AMT  PIC 9(9).
+           05 T-AMT  PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
 
        01 WS-EOF PIC X VALUE "N".
        01 WS-LAST-ID PIC X(5) VALUE SPACES.
 
-       01 WS-SALDO PIC 9(9) VALUE 10000.
+       01 WS-SALDO PIC 9(7)V99 VALUE 1000000.
+       01 WS-TRANS-PATH PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
            OPEN INPUT TRANS-FILE
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF = "Y"
 
                READ TRANS-FILE
