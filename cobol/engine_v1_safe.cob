@@ -6,11 +6,11 @@
        FILE-CONTROL.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT JOURNAL-FILE
-               ASSIGN TO "accounts/JOURNAL.LOG"
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-J-STAT.
 
@@ -22,7 +22,7 @@
        01 TR-REC.
            05 T-ID  PIC X(5).
            05 FILLER PIC X.
-           05 T-AMT PIC 9(9).
+           05 T-AMT PIC 9(7)V99.
 
        FD JOURNAL-FILE.
        01 JR-REC.
@@ -32,11 +32,25 @@
 
        01 WS-EOF    PIC X VALUE "N".
        01 WS-J-STAT PIC XX.
+       01 WS-TRANS-PATH   PIC X(200).
+       01 WS-JOURNAL-PATH PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
            OPEN OUTPUT JOURNAL-FILE
            IF WS-J-STAT NOT = "00"
                DISPLAY "ERROR JOURNAL OPEN: " WS-J-STAT
@@ -47,6 +61,13 @@
            OPEN INPUT TRANS-FILE
            OPEN OUTPUT JOURNAL-FILE
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF = "Y"
 
                READ TRANS-FILE
