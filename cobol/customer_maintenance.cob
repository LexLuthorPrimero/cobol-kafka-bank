@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSTOMERS-FILE
+               ASSIGN TO "accounts/CUSTOMERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MAINT-FILE
+               ASSIGN TO "accounts/CUSTOMER_REQUESTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD CUSTOMERS-FILE.
+       01 CUST-REC.
+           05 CUST-ID      PIC X(5).
+           05 CUST-NAME    PIC X(20).
+           05 CUST-ADDRESS PIC X(30).
+           05 CUST-TAX-ID  PIC X(11).
+
+       FD MAINT-FILE.
+       01 MR-REC.
+           05 MR-OP         PIC X(6).
+           05 FILLER        PIC X.
+           05 MR-ID         PIC X(5).
+           05 FILLER        PIC X.
+           05 MR-NAME       PIC X(20).
+           05 FILLER        PIC X.
+           05 MR-ADDRESS    PIC X(30).
+           05 FILLER        PIC X.
+           05 MR-TAX-ID     PIC X(11).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EOF PIC X VALUE "N".
+
+       01 WS-CUSTOMER-TABLE.
+           05 WS-CUST OCCURS 50000 TIMES INDEXED BY IDX.
+               10 W-ID      PIC X(5).
+               10 W-NAME    PIC X(20).
+               10 W-ADDRESS PIC X(30).
+               10 W-TAX-ID  PIC X(11).
+               10 W-CLOSED  PIC X VALUE "N".
+
+       01 WS-TABLE-INDEX    PIC 9(6) VALUE 0.
+       01 WS-TABLE-CAPACITY PIC 9(6) VALUE 50000.
+
+       01 WS-FOUND PIC X VALUE "N".
+       01 WS-OVERFLOW PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+
+           PERFORM LOAD-CUSTOMERS-TABLE
+           PERFORM APPLY-MAINTENANCE-REQUESTS
+           PERFORM WRITE-CUSTOMERS-TABLE
+
+           STOP RUN.
+
+       LOAD-CUSTOMERS-TABLE.
+
+           OPEN INPUT CUSTOMERS-FILE
+
+           PERFORM UNTIL WS-EOF = "Y" OR WS-OVERFLOW = "Y"
+
+               READ CUSTOMERS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-TABLE-INDEX >= WS-TABLE-CAPACITY
+                           MOVE "Y" TO WS-OVERFLOW
+                       ELSE
+                           ADD 1 TO WS-TABLE-INDEX
+                           MOVE CUST-ID TO W-ID(WS-TABLE-INDEX)
+                           MOVE CUST-NAME
+                               TO W-NAME(WS-TABLE-INDEX)
+                           MOVE CUST-ADDRESS
+                               TO W-ADDRESS(WS-TABLE-INDEX)
+                           MOVE CUST-TAX-ID
+                               TO W-TAX-ID(WS-TABLE-INDEX)
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           IF WS-OVERFLOW = "Y"
+               DISPLAY "CUSTOMER FILE EXCEEDS TABLE CAPACITY"
+               CLOSE CUSTOMERS-FILE
+               STOP RUN
+           END-IF
+
+           CLOSE CUSTOMERS-FILE.
+
+       APPLY-MAINTENANCE-REQUESTS.
+
+           OPEN INPUT MAINT-FILE
+
+           MOVE "N" TO WS-EOF
+
+           PERFORM UNTIL WS-EOF = "Y"
+
+               READ MAINT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM APPLY-ONE-REQUEST
+               END-READ
+
+           END-PERFORM
+
+           CLOSE MAINT-FILE.
+
+       APPLY-ONE-REQUEST.
+
+           EVALUATE MR-OP
+               WHEN "ADD   "
+                   PERFORM APPLY-ADD-REQUEST
+               WHEN "RENAME"
+                   PERFORM APPLY-RENAME-REQUEST
+               WHEN "CLOSE "
+                   PERFORM APPLY-CLOSE-REQUEST
+               WHEN OTHER
+                   DISPLAY "UNKNOWN MAINTENANCE OP CODE " MR-OP
+           END-EVALUATE.
+
+       APPLY-ADD-REQUEST.
+
+           PERFORM FIND-CUSTOMER-BY-ID
+
+           IF WS-FOUND = "Y"
+               DISPLAY "ADD FAILED - CUSTOMER EXISTS " MR-ID
+           ELSE
+               IF WS-TABLE-INDEX >= WS-TABLE-CAPACITY
+                   DISPLAY "ADD FAILED - TABLE FULL " MR-ID
+               ELSE
+                   ADD 1 TO WS-TABLE-INDEX
+                   MOVE MR-ID      TO W-ID(WS-TABLE-INDEX)
+                   MOVE MR-NAME    TO W-NAME(WS-TABLE-INDEX)
+                   MOVE MR-ADDRESS TO W-ADDRESS(WS-TABLE-INDEX)
+                   MOVE MR-TAX-ID  TO W-TAX-ID(WS-TABLE-INDEX)
+                   DISPLAY "ADDED " MR-ID
+               END-IF
+           END-IF.
+
+       APPLY-RENAME-REQUEST.
+
+           PERFORM FIND-CUSTOMER-BY-ID
+
+           IF WS-FOUND = "Y"
+               MOVE MR-NAME TO W-NAME(IDX)
+               DISPLAY "RENAMED " MR-ID
+           ELSE
+               DISPLAY "RENAME FAILED - NOT FOUND " MR-ID
+           END-IF.
+
+       APPLY-CLOSE-REQUEST.
+
+           PERFORM FIND-CUSTOMER-BY-ID
+
+           IF WS-FOUND = "Y"
+               MOVE "Y" TO W-CLOSED(IDX)
+               DISPLAY "CLOSED " MR-ID
+           ELSE
+               DISPLAY "CLOSE FAILED - NOT FOUND " MR-ID
+           END-IF.
+
+       FIND-CUSTOMER-BY-ID.
+
+           MOVE "N" TO WS-FOUND
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-TABLE-INDEX
+
+               IF W-ID(IDX) = MR-ID AND W-CLOSED(IDX) NOT = "Y"
+                   MOVE "Y" TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+
+           END-PERFORM.
+
+       WRITE-CUSTOMERS-TABLE.
+
+           OPEN OUTPUT CUSTOMERS-FILE
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-TABLE-INDEX
+
+               IF W-CLOSED(IDX) NOT = "Y"
+                   MOVE W-ID(IDX)      TO CUST-ID
+                   MOVE W-NAME(IDX)    TO CUST-NAME
+                   MOVE W-ADDRESS(IDX) TO CUST-ADDRESS
+                   MOVE W-TAX-ID(IDX)  TO CUST-TAX-ID
+                   WRITE CUST-REC
+               END-IF
+
+           END-PERFORM
+
+           CLOSE CUSTOMERS-FILE.
