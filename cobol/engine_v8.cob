@@ -6,15 +6,15 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TEMP-FILE
-               ASSIGN TO "accounts/TEMP.DAT"
+               ASSIGN TO DYNAMIC WS-TEMP-PATH
                ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
@@ -25,29 +25,65 @@
        01 ACC-REC.
            05 AC-ID     PIC X(5).
            05 AC-NAME   PIC X(20).
-           05 AC-SALDO  PIC 9(9).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
 
        FD TRANS-FILE.
        01 TR-REC.
            05 T-ID   PIC X(5).
            05 FILLER PIC X.
-           05 T-AMT  PIC 9(9).
+           05 T-AMT  PIC 9(7)V99.
 
        FD TEMP-FILE.
-       01 TMP-LINE PIC X(50).
+       01 EXT-REC.
+           05 EXT-ID      PIC X(5).
+           05 EXT-NAME    PIC X(20).
+           05 EXT-AMOUNT  PIC 9(7)V99.
+           05 EXT-BALANCE PIC S9(7)V99.
+           05 EXT-STATUS  PIC X(4).
 
        WORKING-STORAGE SECTION.
 
-       01 WS-EOF PIC X VALUE "N".
+       01 WS-EOF        PIC X VALUE "N".
+       01 WS-ACC-EOF    PIC X VALUE "N".
+       01 WS-FOUND      PIC X VALUE "N".
+       01 WS-ACC-STATUS PIC XX.
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-TEMP-PATH     PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
-           OPEN INPUT ACCOUNTS-FILE
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TEMP-PATH
+           ACCEPT WS-TEMP-PATH FROM ENVIRONMENT "TEMP_PATH"
+           IF WS-TEMP-PATH = SPACES
+               MOVE "accounts/TEMP.DAT" TO WS-TEMP-PATH
+           END-IF
+
            OPEN INPUT TRANS-FILE
            OPEN OUTPUT TEMP-FILE
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF = "Y"
 
                READ TRANS-FILE
@@ -55,17 +91,62 @@
                        MOVE "Y" TO WS-EOF
                    NOT AT END
 
-                       STRING ACC-REC DELIMITED BY SIZE
-                       INTO TMP-LINE
-
-                       WRITE TMP-LINE
+                       PERFORM BUILD-EXTRACT-FOR-TRANSACTION
 
                END-READ
 
            END-PERFORM
 
-           CLOSE ACCOUNTS-FILE
            CLOSE TRANS-FILE
            CLOSE TEMP-FILE
 
            STOP RUN.
+
+       BUILD-EXTRACT-FOR-TRANSACTION.
+
+           MOVE "N" TO WS-ACC-EOF
+           MOVE "N" TO WS-FOUND
+
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACC-STATUS NOT = "00"
+               DISPLAY "ACCOUNTS OPEN ERROR " WS-ACC-STATUS
+           ELSE
+               PERFORM UNTIL WS-ACC-EOF = "Y"
+
+                   READ ACCOUNTS-FILE
+                       AT END
+                           MOVE "Y" TO WS-ACC-EOF
+                       NOT AT END
+
+                           IF AC-ID = T-ID
+                               MOVE "Y" TO WS-FOUND
+
+                               IF AC-SALDO + AC-OVERDRAFT-LIMIT >= T-AMT
+                                   SUBTRACT T-AMT FROM AC-SALDO
+                                   MOVE "OK  " TO EXT-STATUS
+                               ELSE
+                                   MOVE "FAIL" TO EXT-STATUS
+                               END-IF
+
+                               MOVE T-ID     TO EXT-ID
+                               MOVE AC-NAME  TO EXT-NAME
+                               MOVE T-AMT    TO EXT-AMOUNT
+                               MOVE AC-SALDO TO EXT-BALANCE
+                               WRITE EXT-REC
+                           END-IF
+
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE ACCOUNTS-FILE
+           END-IF
+
+           IF WS-FOUND NOT = "Y"
+               MOVE T-ID    TO EXT-ID
+               MOVE SPACES  TO EXT-NAME
+               MOVE T-AMT   TO EXT-AMOUNT
+               MOVE 0       TO EXT-BALANCE
+               MOVE "NFND"  TO EXT-STATUS
+               WRITE EXT-REC
+           END-IF.
