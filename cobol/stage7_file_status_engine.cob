@@ -6,20 +6,25 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS-ACC.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS-TRANS.
 
            SELECT JOURNAL-FILE
-               ASSIGN TO "accounts/JOURNAL.LOG"
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FS-JOURNAL.
 
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "accounts/CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -28,53 +33,100 @@
        01 ACC-REC.
            05 A-ID     PIC X(5).
            05 A-NAME   PIC X(20).
-           05 A-SALDO  PIC 9(9).
+           05 A-SALDO  PIC S9(7)V99.
+           05 A-OVERDRAFT-LIMIT PIC 9(7)V99.
 
        FD TRANS-FILE.
        01 TR-REC.
            05 T-ID     PIC X(5).
            05 FILLER   PIC X.
-           05 T-AMT    PIC 9(9).
+           05 T-AMT    PIC 9(7)V99.
 
        FD JOURNAL-FILE.
        01 J-REC.
            05 J-TXT PIC X(80).
 
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CK-ID     PIC X(5).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FS-ACC     PIC XX.
        01 WS-FS-TRANS   PIC XX.
        01 WS-FS-JOURNAL PIC XX.
+       01 WS-FS-CKPT    PIC XX.
 
        01 WS-EOF PIC X VALUE "N".
        01 WS-ERROR PIC X VALUE "N".
+       01 WS-ACC-EOF PIC X VALUE "N".
+       01 WS-FOUND PIC X VALUE "N".
+
+       01 WS-SALDO PIC S9(7)V99.
+       01 WS-AMT   PIC 9(7)V99.
 
-       01 WS-SALDO PIC 9(9).
-       01 WS-AMT   PIC 9(9).
+       01 WS-LAST-ID   PIC X(5) VALUE SPACES.
+       01 WS-SKIP-MODE PIC X VALUE "N".
+
+       01 WS-ACCOUNT-TABLE.
+           05 WS-ACC OCCURS 50000 TIMES INDEXED BY IDX.
+               10 W-ID     PIC X(5).
+               10 W-NAME   PIC X(20).
+               10 W-SALDO  PIC S9(7)V99.
+               10 W-OVERDRAFT PIC 9(7)V99.
+
+       01 WS-TABLE-INDEX    PIC 9(6) VALUE 0.
+       01 WS-TABLE-CAPACITY PIC 9(6) VALUE 50000.
+       01 WS-OVERFLOW PIC X VALUE "N".
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
            PERFORM OPEN-FILES
            IF WS-ERROR = "Y"
                STOP RUN
            END-IF
 
+           PERFORM LOAD-ACCOUNTS-TABLE
+           IF WS-ERROR = "Y"
+               STOP RUN
+           END-IF
+
+           PERFORM READ-CHECKPOINT
+
            PERFORM PROCESS-TRANS
 
+           PERFORM WRITE-ACCOUNTS-TABLE
+
            PERFORM CLOSE-FILES
 
            STOP RUN.
 
        OPEN-FILES.
 
-           OPEN INPUT ACCOUNTS-FILE
-           IF WS-FS-ACC NOT = "00"
-               DISPLAY "ERROR ACCOUNTS OPEN: " WS-FS-ACC
-               MOVE "Y" TO WS-ERROR
-           END-IF
-
            OPEN INPUT TRANS-FILE
            IF WS-FS-TRANS NOT = "00"
                DISPLAY "ERROR TRANS OPEN: " WS-FS-TRANS
@@ -87,15 +139,72 @@
                MOVE "Y" TO WS-ERROR
            END-IF.
 
+       LOAD-ACCOUNTS-TABLE.
+
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FS-ACC NOT = "00"
+               DISPLAY "ERROR ACCOUNTS OPEN: " WS-FS-ACC
+               MOVE "Y" TO WS-ERROR
+           ELSE
+               PERFORM UNTIL WS-ACC-EOF = "Y" OR WS-OVERFLOW = "Y"
+                   READ ACCOUNTS-FILE
+                       AT END
+                           MOVE "Y" TO WS-ACC-EOF
+                       NOT AT END
+                           IF WS-TABLE-INDEX >= WS-TABLE-CAPACITY
+                               MOVE "Y" TO WS-OVERFLOW
+                           ELSE
+                               ADD 1 TO WS-TABLE-INDEX
+                               MOVE A-ID    TO W-ID(WS-TABLE-INDEX)
+                               MOVE A-NAME  TO W-NAME(WS-TABLE-INDEX)
+                               MOVE A-SALDO TO W-SALDO(WS-TABLE-INDEX)
+                               MOVE A-OVERDRAFT-LIMIT
+                                   TO W-OVERDRAFT(WS-TABLE-INDEX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-OVERFLOW = "Y"
+                   DISPLAY "ACCOUNT FILE EXCEEDS TABLE CAPACITY"
+                   MOVE "Y" TO WS-ERROR
+               END-IF
+
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-ID TO WS-LAST-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-ID NOT = SPACES
+                   MOVE "Y" TO WS-SKIP-MODE
+                   DISPLAY "RESUMING AFTER CHECKPOINT: " WS-LAST-ID
+               END-IF
+           END-IF.
+
        PROCESS-TRANS.
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF = "Y"
 
                READ TRANS-FILE
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
-                       PERFORM PROCESS-ACCOUNT
+                       PERFORM SKIP-OR-PROCESS
                END-READ
 
                IF WS-FS-TRANS NOT = "00"
@@ -106,15 +215,88 @@
 
            END-PERFORM.
 
+       SKIP-OR-PROCESS.
+
+           IF WS-SKIP-MODE = "Y"
+               IF T-ID = WS-LAST-ID
+                   MOVE "N" TO WS-SKIP-MODE
+               END-IF
+           ELSE
+               PERFORM PROCESS-ACCOUNT
+           END-IF.
+
        PROCESS-ACCOUNT.
 
+           MOVE "N" TO WS-FOUND
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-TABLE-INDEX
+               IF W-ID(IDX) = T-ID
+                   PERFORM MATCH-AND-POST-ACCOUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND NOT = "Y"
+               DISPLAY "ACCOUNT NOT FOUND: " T-ID
+           END-IF.
+
+       MATCH-AND-POST-ACCOUNT.
+
+           MOVE "Y" TO WS-FOUND
+           MOVE W-SALDO(IDX) TO WS-SALDO
+           MOVE T-AMT        TO WS-AMT
+
+           IF WS-SALDO + W-OVERDRAFT(IDX) >= WS-AMT
+               SUBTRACT WS-AMT FROM WS-SALDO
+               MOVE WS-SALDO TO W-SALDO(IDX)
+
+               STRING "OK " T-ID
+                   DELIMITED BY SIZE
+                   INTO J-TXT
+               WRITE J-REC
+               IF WS-FS-JOURNAL NOT = "00"
+                   DISPLAY "ERROR JOURNAL WRITE: " WS-FS-JOURNAL
+               END-IF
+
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               STRING "FAIL " T-ID
+                   DELIMITED BY SIZE
+                   INTO J-TXT
+               WRITE J-REC
+           END-IF.
+
+       WRITE-CHECKPOINT.
+
+           MOVE T-ID TO CK-ID
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "ERROR CHECKPOINT WRITE: " WS-FS-CKPT
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-ACCOUNTS-TABLE.
+
+           OPEN OUTPUT ACCOUNTS-FILE
            IF WS-FS-ACC NOT = "00"
-               DISPLAY "SKIP ACCOUNT ERROR"
+               DISPLAY "ERROR ACCOUNTS WRITE: " WS-FS-ACC
+           ELSE
+               PERFORM VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > WS-TABLE-INDEX
+                   MOVE W-ID(IDX)    TO A-ID
+                   MOVE W-NAME(IDX)  TO A-NAME
+                   MOVE W-SALDO(IDX) TO A-SALDO
+                   MOVE W-OVERDRAFT(IDX) TO A-OVERDRAFT-LIMIT
+                   WRITE ACC-REC
+               END-PERFORM
+
+               CLOSE ACCOUNTS-FILE
            END-IF.
 
        CLOSE-FILES.
 
-           CLOSE ACCOUNTS-FILE
            CLOSE TRANS-FILE
            CLOSE JOURNAL-FILE.
 
