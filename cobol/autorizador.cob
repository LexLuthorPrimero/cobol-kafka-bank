@@ -14,25 +14,72 @@
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TRANS-STATUS.
+           SELECT HOLDS-FILE
+               ASSIGN TO DYNAMIC WS-HOLDS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HOLDS-STATUS.
+           SELECT SUSPENSE-FILE
+               ASSIGN TO DYNAMIC WS-SUSPENSE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS-FILE.
        01  ACCOUNTS-RECORD.
            05 AC-ID             PIC X(5).
            05 AC-NOMBRE         PIC X(20).
-           05 AC-SALDO          PIC 9(9).
+           05 AC-SALDO          PIC 9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 AC-CURRENCY       PIC X(3).
+           05 AC-TYPE            PIC X(1).
+               88 AC-ES-CHECKING VALUE 'C'.
+               88 AC-ES-SAVINGS  VALUE 'S'.
+               88 AC-ES-LOAN     VALUE 'L'.
        FD  TRANS-FILE.
        01  TRANS-RECORD.
            05 TR-ID             PIC X(5).
            05 FILLER            PIC X(1).
-           05 TR-MONTO          PIC 9(9).
+           05 TR-MONTO          PIC 9(7)V99.
+           05 FILLER            PIC X(1).
+           05 TR-CURRENCY       PIC X(3).
+       FD  HOLDS-FILE.
+       01  HOLD-RECORD.
+           05 HD-ID             PIC X(5).
+           05 FILLER            PIC X(1).
+           05 HD-MONTO          PIC 9(7)V99.
+           05 FILLER            PIC X(1).
+           05 HD-TIMESTAMP      PIC X(14).
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05 SUSP-ID            PIC X(5).
+           05 FILLER             PIC X(1).
+           05 SUSP-MONTO         PIC 9(7)V99.
+           05 FILLER             PIC X(1).
+           05 SUSP-SOURCE        PIC X(20).
+           05 FILLER             PIC X(1).
+           05 SUSP-TIMESTAMP     PIC X(14).
        WORKING-STORAGE SECTION.
        01  WS-ACCOUNTS-PATH     PIC X(200).
        01  WS-TRANS-PATH        PIC X(200).
+       01  WS-HOLDS-PATH        PIC X(200).
+       01  WS-SUSPENSE-PATH     PIC X(200).
        01  WS-FILE-STATUS       PIC XX.
        01  WS-TRANS-STATUS      PIC XX.
+       01  WS-HOLDS-STATUS      PIC XX.
+       01  WS-SUSPENSE-STATUS   PIC XX.
        01  WS-FOUND             PIC X VALUE 'N'.
        01  WS-EOF               PIC X VALUE 'N'.
+       01  WS-ACC-EOF           PIC X VALUE 'N'.
+       01  WS-DATE              PIC 9(8).
+       01  WS-TIME              PIC 9(6).
+       01  WS-FX-RATE-USD       PIC 9(3)V9(6) VALUE 1.000000.
+       01  WS-FX-RATE-EUR       PIC 9(3)V9(6) VALUE 1.080000.
+       01  WS-FX-RATE-GBP       PIC 9(3)V9(6) VALUE 1.270000.
+       01  WS-FX-FROM-RATE      PIC 9(3)V9(6).
+       01  WS-FX-TO-RATE        PIC 9(3)V9(6).
+       01  WS-CONVERTED-AMT     PIC 9(7)V99.
        PROCEDURE DIVISION.
        MAIN-PARA.
            MOVE SPACES TO WS-ACCOUNTS-PATH
@@ -45,22 +92,57 @@
            IF WS-TRANS-PATH = SPACES
                MOVE "/app/trans_input.txt" TO WS-TRANS-PATH
            END-IF
+           MOVE SPACES TO WS-HOLDS-PATH
+           ACCEPT WS-HOLDS-PATH FROM ENVIRONMENT "HOLDS_PATH"
+           IF WS-HOLDS-PATH = SPACES
+               MOVE "/app/accounts/HOLDS.DAT" TO WS-HOLDS-PATH
+           END-IF
+           MOVE SPACES TO WS-SUSPENSE-PATH
+           ACCEPT WS-SUSPENSE-PATH FROM ENVIRONMENT "SUSPENSE_PATH"
+           IF WS-SUSPENSE-PATH = SPACES
+               MOVE "/app/accounts/SUSPENSE.DAT" TO WS-SUSPENSE-PATH
+           END-IF
+           OPEN EXTEND HOLDS-FILE
+           IF WS-HOLDS-STATUS NOT = "00" AND WS-HOLDS-STATUS NOT = "05"
+               CLOSE HOLDS-FILE
+               OPEN OUTPUT HOLDS-FILE
+           END-IF
            OPEN INPUT TRANS-FILE
            READ TRANS-FILE INTO TRANS-RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END CONTINUE
+           END-READ
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TRANS-FILE INTO TRANS-RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM AUTHORIZE-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
            CLOSE TRANS-FILE
+           CLOSE HOLDS-FILE
+           STOP RUN.
+       AUTHORIZE-ONE-TRANSACTION.
            MOVE 'N' TO WS-FOUND
-           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-ACC-EOF
            OPEN INPUT ACCOUNTS-FILE
-           PERFORM UNTIL WS-EOF = 'Y'
+           PERFORM UNTIL WS-ACC-EOF = 'Y'
                READ ACCOUNTS-FILE INTO ACCOUNTS-RECORD
-               AT END MOVE 'Y' TO WS-EOF
+               AT END MOVE 'Y' TO WS-ACC-EOF
                NOT AT END
                    IF AC-ID = TR-ID
                        MOVE 'Y' TO WS-FOUND
-                       IF AC-SALDO >= TR-MONTO
-                           DISPLAY "AUTORIZADO"
+                       IF AC-ES-LOAN
+                           DISPLAY "RECHAZADO - CUENTA DE PRESTAMO"
                        ELSE
-                           DISPLAY "RECHAZADO"
+                           PERFORM CONVERT-TRANSACTION-AMOUNT
+                           IF AC-SALDO + AC-OVERDRAFT-LIMIT
+                                   >= WS-CONVERTED-AMT
+                               DISPLAY "AUTORIZADO"
+                               PERFORM WRITE-HOLD-RECORD
+                           ELSE
+                               DISPLAY "RECHAZADO"
+                           END-IF
                        END-IF
                    END-IF
                END-READ
@@ -68,5 +150,48 @@
            CLOSE ACCOUNTS-FILE
            IF WS-FOUND = 'N'
                DISPLAY "RECHAZADO"
+               PERFORM WRITE-SUSPENSE-RECORD
+           END-IF.
+       CONVERT-TRANSACTION-AMOUNT.
+           IF TR-CURRENCY = AC-CURRENCY OR TR-CURRENCY = SPACES
+               MOVE TR-MONTO TO WS-CONVERTED-AMT
+           ELSE
+               EVALUATE TR-CURRENCY
+                   WHEN "EUR" MOVE WS-FX-RATE-EUR TO WS-FX-FROM-RATE
+                   WHEN "GBP" MOVE WS-FX-RATE-GBP TO WS-FX-FROM-RATE
+                   WHEN OTHER MOVE WS-FX-RATE-USD TO WS-FX-FROM-RATE
+               END-EVALUATE
+               EVALUATE AC-CURRENCY
+                   WHEN "EUR" MOVE WS-FX-RATE-EUR TO WS-FX-TO-RATE
+                   WHEN "GBP" MOVE WS-FX-RATE-GBP TO WS-FX-TO-RATE
+                   WHEN OTHER MOVE WS-FX-RATE-USD TO WS-FX-TO-RATE
+               END-EVALUATE
+               COMPUTE WS-CONVERTED-AMT ROUNDED =
+                   TR-MONTO * WS-FX-FROM-RATE / WS-FX-TO-RATE
+           END-IF.
+       WRITE-HOLD-RECORD.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE TR-ID TO HD-ID
+           MOVE WS-CONVERTED-AMT TO HD-MONTO
+           STRING WS-DATE DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SIZE
+               INTO HD-TIMESTAMP
+           WRITE HOLD-RECORD.
+       WRITE-SUSPENSE-RECORD.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE TR-ID TO SUSP-ID
+           MOVE TR-MONTO TO SUSP-MONTO
+           MOVE "AUTORIZADOR" TO SUSP-SOURCE
+           STRING WS-DATE DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SIZE
+               INTO SUSP-TIMESTAMP
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS NOT = "00" AND
+                   WS-SUSPENSE-STATUS NOT = "05"
+               CLOSE SUSPENSE-FILE
+               OPEN OUTPUT SUSPENSE-FILE
            END-IF
-           STOP RUN.
+           WRITE SUSPENSE-RECORD
+           CLOSE SUSPENSE-FILE.
