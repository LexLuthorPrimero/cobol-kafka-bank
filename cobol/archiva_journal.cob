@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVA-JOURNAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO "accounts/JOURNAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT ARCHIVE-FILE
+               ASSIGN TO DYNAMIC WS-ARCHIVE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       FD ARCHIVE-FILE.
+       01 ARC-REC.
+           05 ARC-TXT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-JOURNAL-STATUS PIC XX.
+       01 WS-ARCHIVE-STATUS PIC XX.
+       01 WS-ARCHIVE-PATH   PIC X(200).
+       01 WS-DATE           PIC 9(8).
+       01 WS-EOF            PIC X VALUE 'N'.
+       01 WS-LINE-COUNT     PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00"
+               DISPLAY "NO JOURNAL TO ARCHIVE"
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           STRING "accounts/JOURNAL.LOG." WS-DATE
+               DELIMITED BY SIZE
+               INTO WS-ARCHIVE-PATH
+
+           OPEN OUTPUT ARCHIVE-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ JOURNAL-FILE INTO J-REC
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE J-TXT TO ARC-TXT
+                       WRITE ARC-REC
+                       ADD 1 TO WS-LINE-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE JOURNAL-FILE
+           CLOSE ARCHIVE-FILE
+
+           OPEN OUTPUT JOURNAL-FILE
+           CLOSE JOURNAL-FILE
+
+           DISPLAY "ARCHIVED " WS-LINE-COUNT " ENTRIES TO "
+               WS-ARCHIVE-PATH
+
+           STOP RUN.
