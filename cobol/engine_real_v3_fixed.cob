@@ -6,15 +6,14 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-           ASSIGN TO "accounts/ACCOUNTS.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AC-ID
+           FILE STATUS IS WS-ACC-STATUS.
 
            SELECT TRANS-FILE
-           ASSIGN TO "trans_input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT TEMP-FILE
-           ASSIGN TO "accounts/TEMP.DAT"
+           ASSIGN TO DYNAMIC WS-TRANS-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -25,30 +24,47 @@
        01 ACC-REC.
            05 AC-ID     PIC X(5).
            05 AC-NAME   PIC X(20).
-           05 AC-SALDO  PIC 9(9).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
 
        FD TRANS-FILE.
        01 TR-REC.
            05 T-ID   PIC X(5).
            05 FILLER PIC X.
-           05 T-AMT  PIC 9(9).
-
-       FD TEMP-FILE.
-       01 TMP-REC.
-           05 TMP-ID    PIC X(5).
-           05 TMP-NAME  PIC X(20).
-           05 TMP-SALDO PIC 9(9).
+           05 T-AMT  PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
 
-       01 WS-EOF PIC X VALUE "N".
+       01 WS-EOF        PIC X VALUE "N".
+       01 WS-ACC-STATUS PIC XX.
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
            OPEN INPUT TRANS-FILE
-           OPEN OUTPUT TEMP-FILE
+           OPEN I-O ACCOUNTS-FILE
+
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
 
            PERFORM UNTIL WS-EOF = "Y"
 
@@ -57,42 +73,30 @@
                        MOVE "Y" TO WS-EOF
                    NOT AT END
 
-                       OPEN INPUT ACCOUNTS-FILE
-
                        PERFORM PROCESS-ACCOUNTS
 
-                       CLOSE ACCOUNTS-FILE
-
                END-READ
 
            END-PERFORM
 
            CLOSE TRANS-FILE
-           CLOSE TEMP-FILE
+           CLOSE ACCOUNTS-FILE
 
            STOP RUN.
 
        PROCESS-ACCOUNTS.
 
-           PERFORM UNTIL 1 = 2
-
-               READ ACCOUNTS-FILE
-                   AT END
-                       EXIT PERFORM
-                   NOT AT END
-
-                       IF AC-ID = T-ID
-                           IF AC-SALDO >= T-AMT
-                               SUBTRACT T-AMT FROM AC-SALDO
-                               DISPLAY "OK " AC-ID
-                           ELSE
-                               DISPLAY "FAIL " AC-ID
-                           END-IF
-                       END-IF
-
-                       WRITE TMP-REC FROM ACC-REC
-
-               END-READ
-
-           END-PERFORM.
-
+           MOVE T-ID TO AC-ID
+
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY "NOT FOUND " T-ID
+               NOT INVALID KEY
+                   IF AC-SALDO + AC-OVERDRAFT-LIMIT >= T-AMT
+                       SUBTRACT T-AMT FROM AC-SALDO
+                       REWRITE ACC-REC
+                       DISPLAY "OK " AC-ID
+                   ELSE
+                       DISPLAY "FAIL " AC-ID
+                   END-IF
+           END-READ.
