@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENGINE-EVENT-REPLAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SEED-FILE
+               ASSIGN TO "accounts/ACCOUNTS.DAT.SEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-STATUS.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JSTAT.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACC-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD SEED-FILE.
+       01 SEED-REC.
+           05 SD-ID     PIC X(5).
+           05 SD-NOMBRE PIC X(20).
+           05 SD-SALDO  PIC 9(7)V99.
+           05 SD-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 SD-CURRENCY PIC X(3).
+           05 SD-TYPE            PIC X(1).
+               88 SD-ES-CHECKING VALUE 'C'.
+               88 SD-ES-SAVINGS  VALUE 'S'.
+               88 SD-ES-LOAN     VALUE 'L'.
+           05 SD-CUST-ID PIC X(5).
+
+       FD JOURNAL-FILE.
+       01 JOURNAL-REC.
+           05 JR-VERSION PIC X(2).
+           05 FILLER     PIC X VALUE "|".
+           05 JR-STATUS  PIC X(4).
+           05 FILLER     PIC X VALUE "|".
+           05 JR-ID      PIC X(5).
+           05 FILLER     PIC X VALUE "|".
+           05 JR-AMOUNT  PIC 9(7)V99.
+
+       FD ACCOUNTS-FILE.
+       01 ACCOUNTS-RECORD.
+           05 AC-ID     PIC X(5).
+           05 AC-NOMBRE PIC X(20).
+           05 AC-SALDO  PIC 9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 AC-CURRENCY PIC X(3).
+           05 AC-TYPE            PIC X(1).
+               88 AC-ES-CHECKING VALUE 'C'.
+               88 AC-ES-SAVINGS  VALUE 'S'.
+               88 AC-ES-LOAN     VALUE 'L'.
+           05 AC-CUST-ID PIC X(5).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-SEED-STATUS PIC XX.
+       01 WS-JSTAT        PIC XX.
+       01 WS-ACC-STATUS   PIC XX.
+
+       01 WS-EOF          PIC X VALUE "N".
+
+       01 ACCOUNTS-TABLE.
+           05 ACCOUNT-ENTRY OCCURS 50000 TIMES.
+               10 AC-ID-TBL     PIC X(5).
+               10 AC-NOMBRE-TBL PIC X(20).
+               10 AC-SALDO-TBL  PIC 9(7)V99.
+               10 AC-OVERDRAFT-TBL PIC 9(7)V99.
+               10 AC-CURRENCY-TBL PIC X(3).
+               10 AC-TYPE-TBL      PIC X(1).
+                   88 AC-ES-LOAN-TBL VALUE 'L'.
+               10 AC-CUST-ID-TBL  PIC X(5).
+       01 WS-TABLE-INDEX    PIC 9(6) VALUE 1.
+       01 WS-MAX-ENTRIES    PIC 9(6) VALUE 0.
+       01 WS-TABLE-CAPACITY PIC 9(6) VALUE 50000.
+
+       01 WS-FOUND PIC X VALUE "N".
+       01 WS-OVERFLOW PIC X VALUE "N".
+
+       01 WS-JOURNAL-PATH  PIC X(200).
+       01 WS-ACCOUNTS-PATH PIC X(200).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           PERFORM LOAD-SEED-TABLE
+           PERFORM REPLAY-JOURNAL
+           PERFORM WRITE-REBUILT-ACCOUNTS
+
+           STOP RUN.
+
+       LOAD-SEED-TABLE.
+
+           OPEN INPUT SEED-FILE
+           IF WS-SEED-STATUS NOT = "00"
+               DISPLAY "ERROR SEED OPEN: " WS-SEED-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE 1 TO WS-TABLE-INDEX
+           MOVE "N" TO WS-OVERFLOW
+
+           PERFORM UNTIL WS-EOF = "Y" OR WS-OVERFLOW = "Y"
+
+               READ SEED-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-TABLE-INDEX > WS-TABLE-CAPACITY
+                           MOVE "Y" TO WS-OVERFLOW
+                       ELSE
+                           MOVE SD-ID     TO AC-ID-TBL(WS-TABLE-INDEX)
+                           MOVE SD-NOMBRE
+                               TO AC-NOMBRE-TBL(WS-TABLE-INDEX)
+                           MOVE SD-SALDO
+                               TO AC-SALDO-TBL(WS-TABLE-INDEX)
+                           MOVE SD-OVERDRAFT-LIMIT
+                               TO AC-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                           MOVE SD-CURRENCY
+                               TO AC-CURRENCY-TBL(WS-TABLE-INDEX)
+                           MOVE SD-TYPE
+                               TO AC-TYPE-TBL(WS-TABLE-INDEX)
+                           MOVE SD-CUST-ID
+                               TO AC-CUST-ID-TBL(WS-TABLE-INDEX)
+                           ADD 1 TO WS-TABLE-INDEX
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           IF WS-OVERFLOW = "Y"
+               DISPLAY "SEED FILE EXCEEDS TABLE CAPACITY"
+               CLOSE SEED-FILE
+               STOP RUN
+           END-IF
+
+           CLOSE SEED-FILE
+           SUBTRACT 1 FROM WS-TABLE-INDEX
+           MOVE WS-TABLE-INDEX TO WS-MAX-ENTRIES.
+
+       REPLAY-JOURNAL.
+
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JSTAT NOT = "00"
+               DISPLAY "ERROR JOURNAL OPEN: " WS-JSTAT
+               STOP RUN
+           END-IF
+
+           MOVE "N" TO WS-EOF
+
+           PERFORM UNTIL WS-EOF = "Y"
+
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF JR-STATUS = "OK"
+                           PERFORM APPLY-JOURNAL-EVENT
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           CLOSE JOURNAL-FILE.
+
+       APPLY-JOURNAL-EVENT.
+
+           MOVE "N" TO WS-FOUND
+           MOVE 1 TO WS-TABLE-INDEX
+
+           PERFORM UNTIL WS-TABLE-INDEX > WS-MAX-ENTRIES
+               IF AC-ID-TBL(WS-TABLE-INDEX) = JR-ID
+                   MOVE "Y" TO WS-FOUND
+                   SUBTRACT JR-AMOUNT FROM AC-SALDO-TBL(WS-TABLE-INDEX)
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-TABLE-INDEX
+           END-PERFORM
+
+           IF WS-FOUND NOT = "Y"
+               DISPLAY "REPLAY: UNKNOWN ACCOUNT " JR-ID
+           END-IF.
+
+       WRITE-REBUILT-ACCOUNTS.
+
+           PERFORM CHECK-ACCOUNTS-LAYOUT
+
+           OPEN OUTPUT ACCOUNTS-FILE
+           IF WS-ACC-STATUS NOT = "00"
+               DISPLAY "ERROR ACCOUNTS OPEN: " WS-ACC-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE 1 TO WS-TABLE-INDEX
+           PERFORM UNTIL WS-TABLE-INDEX > WS-MAX-ENTRIES
+               MOVE AC-ID-TBL(WS-TABLE-INDEX)    TO AC-ID
+               MOVE AC-NOMBRE-TBL(WS-TABLE-INDEX) TO AC-NOMBRE
+               MOVE AC-SALDO-TBL(WS-TABLE-INDEX)  TO AC-SALDO
+               MOVE AC-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                   TO AC-OVERDRAFT-LIMIT
+               MOVE AC-CURRENCY-TBL(WS-TABLE-INDEX) TO AC-CURRENCY
+               MOVE AC-TYPE-TBL(WS-TABLE-INDEX)     TO AC-TYPE
+               MOVE AC-CUST-ID-TBL(WS-TABLE-INDEX)  TO AC-CUST-ID
+               WRITE ACCOUNTS-RECORD
+               ADD 1 TO WS-TABLE-INDEX
+           END-PERFORM
+
+           CLOSE ACCOUNTS-FILE.
+
+       CHECK-ACCOUNTS-LAYOUT.
+
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACC-STATUS = "00"
+               READ ACCOUNTS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-ACC-STATUS = "06"
+                           DISPLAY "ERROR - ACCOUNTS FILE RECORD "
+                               "LAYOUT NOT RECOGNIZED"
+                           CLOSE ACCOUNTS-FILE
+                           STOP RUN
+                       END-IF
+               END-READ
+               CLOSE ACCOUNTS-FILE
+           END-IF.
