@@ -6,19 +6,19 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TEMP-FILE
-               ASSIGN TO "accounts/TEMP.DAT"
+               ASSIGN TO DYNAMIC WS-TEMP-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT JOURNAL-FILE
-               ASSIGN TO "accounts/JOURNAL.LOG"
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -29,19 +29,20 @@
        01 ACC-REC.
            05 AC-ID     PIC X(5).
            05 AC-NAME   PIC X(20).
-           05 AC-SALDO  PIC 9(9).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
 
        FD TRANS-FILE.
        01 TR-REC.
            05 T-ID  PIC X(5).
            05 FILLER PIC X.
-           05 T-AMT PIC 9(9).
+           05 T-AMT PIC 9(7)V99.
 
        FD TEMP-FILE.
        01 TMP-REC.
            05 TMP-ID     PIC X(5).
            05 TMP-NAME   PIC X(20).
-           05 TMP-SALDO  PIC 9(9).
+           05 TMP-SALDO  PIC S9(7)V99.
 
        FD JOURNAL-FILE.
        01 JR-REC.
@@ -50,18 +51,54 @@
        WORKING-STORAGE SECTION.
 
        01 WS-EOF       PIC X VALUE "N".
+       01 WS-ACC-EOF   PIC X VALUE "N".
        01 WS-FOUND     PIC X VALUE "N".
        01 WS-JSTAT     PIC XX.
+       01 WS-ACC-STATUS PIC XX.
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-TEMP-PATH     PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
-           OPEN INPUT ACCOUNTS-FILE
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TEMP-PATH
+           ACCEPT WS-TEMP-PATH FROM ENVIRONMENT "TEMP_PATH"
+           IF WS-TEMP-PATH = SPACES
+               MOVE "accounts/TEMP.DAT" TO WS-TEMP-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
            OPEN INPUT TRANS-FILE
            OPEN OUTPUT TEMP-FILE
            OPEN OUTPUT JOURNAL-FILE
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF = "Y"
 
                READ TRANS-FILE
@@ -77,7 +114,6 @@
 
            END-PERFORM
 
-           CLOSE ACCOUNTS-FILE
            CLOSE TRANS-FILE
            CLOSE TEMP-FILE
            CLOSE JOURNAL-FILE
@@ -86,27 +122,42 @@
 
        LOOKUP-ACCOUNT.
 
-           READ ACCOUNTS-FILE
-               AT END
-                   MOVE "N" TO WS-FOUND
-               NOT AT END
+           MOVE "N" TO WS-ACC-EOF
 
-                   IF AC-ID = T-ID
-                       MOVE "Y" TO WS-FOUND
-
-                       IF AC-SALDO >= T-AMT
-                           SUBTRACT T-AMT FROM AC-SALDO
-                           MOVE AC-ID TO TMP-ID
-                           MOVE AC-NAME TO TMP-NAME
-                           MOVE AC-SALDO TO TMP-SALDO
-                           WRITE TMP-REC
-
-                           MOVE "OK " TO JR-TXT
-                           WRITE JR-REC
-                       ELSE
-                           MOVE "FAIL " TO JR-TXT
-                           WRITE JR-REC
-                       END-IF
-                   END-IF
-           END-READ.
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACC-STATUS NOT = "00"
+               DISPLAY "ACCOUNTS OPEN ERROR " WS-ACC-STATUS
+           ELSE
+               PERFORM UNTIL WS-ACC-EOF = "Y"
+                   READ ACCOUNTS-FILE
+                       AT END
+                           MOVE "Y" TO WS-ACC-EOF
+                       NOT AT END
+                           IF AC-ID = T-ID
+                               MOVE "Y" TO WS-FOUND
+
+                               IF AC-SALDO + AC-OVERDRAFT-LIMIT >= T-AMT
+                                   SUBTRACT T-AMT FROM AC-SALDO
+                                   MOVE AC-ID TO TMP-ID
+                                   MOVE AC-NAME TO TMP-NAME
+                                   MOVE AC-SALDO TO TMP-SALDO
+                                   WRITE TMP-REC
+
+                                   MOVE "OK " TO JR-TXT
+                                   WRITE JR-REC
+                               ELSE
+                                   MOVE "FAIL " TO JR-TXT
+                                   WRITE JR-REC
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-FOUND NOT = "Y"
+                   MOVE "NOTFOUND " TO JR-TXT
+                   WRITE JR-REC
+               END-IF
+
+               CLOSE ACCOUNTS-FILE
+           END-IF.
 
