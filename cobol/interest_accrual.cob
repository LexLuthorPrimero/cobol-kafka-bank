@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT OUTPUT-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RATE-FILE
+               ASSIGN TO "accounts/INTEREST.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 A-ID     PIC X(5).
+           05 A-NAME   PIC X(20).
+           05 A-SALDO  PIC 9(7)V99.
+           05 A-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 A-CURRENCY PIC X(3).
+           05 A-TYPE            PIC X(1).
+               88 A-ES-CHECKING VALUE 'C'.
+               88 A-ES-SAVINGS  VALUE 'S'.
+               88 A-ES-LOAN     VALUE 'L'.
+           05 A-CUST-ID PIC X(5).
+
+       FD OUTPUT-FILE.
+       01 OUT-REC.
+           05 OUT-ID     PIC X(5).
+           05 OUT-NAME   PIC X(20).
+           05 OUT-SALDO  PIC 9(7)V99.
+           05 OUT-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 OUT-CURRENCY PIC X(3).
+           05 OUT-TYPE   PIC X(1).
+           05 OUT-CUST-ID PIC X(5).
+
+       FD RATE-FILE.
+       01 RATE-REC.
+           05 RT-RATE PIC 9V9(4).
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EOF-A PIC X VALUE "N".
+       01 WS-RATE-STATUS PIC XX.
+       01 WS-ACCOUNTS-STATUS PIC XX.
+
+       01 WS-RATE   PIC 9V9(4) VALUE 0.005.
+       01 WS-SALDO  PIC 9(7)V99.
+       01 WS-INTEREST PIC 9(7)V99.
+       01 WS-NEW    PIC 9(7)V99.
+
+       01 ACCOUNTS-TABLE.
+           05 ACCOUNT-ENTRY OCCURS 50000 TIMES.
+               10 A-ID-TBL    PIC X(5).
+               10 A-NAME-TBL  PIC X(20).
+               10 A-SALDO-TBL PIC 9(7)V99.
+               10 A-OVERDRAFT-TBL PIC 9(7)V99.
+               10 A-CURRENCY-TBL PIC X(3).
+               10 A-TYPE-TBL      PIC X(1).
+                   88 A-ES-LOAN-TBL VALUE 'L'.
+               10 A-CUST-ID-TBL  PIC X(5).
+       01 WS-TABLE-INDEX    PIC 9(6) VALUE 1.
+       01 WS-MAX-ENTRIES    PIC 9(6) VALUE 0.
+       01 WS-TABLE-CAPACITY PIC 9(6) VALUE 50000.
+       01 WS-OVERFLOW       PIC X VALUE "N".
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
+           OPEN OUTPUT JOURNAL-FILE
+
+           PERFORM LOAD-RATE
+           PERFORM LOAD-ACCOUNTS-TABLE
+           PERFORM ACCRUE-INTEREST
+           PERFORM REWRITE-ACCOUNTS-FILE
+
+           CLOSE JOURNAL-FILE
+
+           STOP RUN.
+
+       LOAD-RATE.
+
+           OPEN INPUT RATE-FILE
+           IF WS-RATE-STATUS = "00"
+               READ RATE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RT-RATE TO WS-RATE
+               END-READ
+               CLOSE RATE-FILE
+           ELSE
+               DISPLAY "NO INTEREST RATE CONFIGURED - USING DEFAULT "
+                   WS-RATE
+           END-IF.
+
+       LOAD-ACCOUNTS-TABLE.
+
+           OPEN INPUT ACCOUNTS-FILE
+           MOVE 1 TO WS-TABLE-INDEX
+
+           PERFORM UNTIL WS-EOF-A = "Y" OR WS-OVERFLOW = "Y"
+
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-A
+                   NOT AT END
+                       IF WS-ACCOUNTS-STATUS = "06"
+                           OR A-SALDO NOT NUMERIC
+                           OR A-OVERDRAFT-LIMIT NOT NUMERIC
+                           OR NOT (A-ES-CHECKING OR A-ES-SAVINGS
+                               OR A-ES-LOAN)
+                           DISPLAY "ERROR - ACCOUNTS FILE RECORD "
+                               "LAYOUT NOT RECOGNIZED"
+                           CLOSE ACCOUNTS-FILE
+                           STOP RUN
+                       END-IF
+                       IF WS-TABLE-INDEX > WS-TABLE-CAPACITY
+                           MOVE "Y" TO WS-OVERFLOW
+                       ELSE
+                           MOVE A-ID    TO A-ID-TBL(WS-TABLE-INDEX)
+                           MOVE A-NAME  TO A-NAME-TBL(WS-TABLE-INDEX)
+                           MOVE A-SALDO TO A-SALDO-TBL(WS-TABLE-INDEX)
+                           MOVE A-OVERDRAFT-LIMIT
+                               TO A-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                           MOVE A-CURRENCY
+                               TO A-CURRENCY-TBL(WS-TABLE-INDEX)
+                           MOVE A-TYPE
+                               TO A-TYPE-TBL(WS-TABLE-INDEX)
+                           MOVE A-CUST-ID
+                               TO A-CUST-ID-TBL(WS-TABLE-INDEX)
+                           ADD 1 TO WS-TABLE-INDEX
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           IF WS-OVERFLOW = "Y"
+               DISPLAY "ACCOUNT FILE EXCEEDS TABLE CAPACITY"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
+           CLOSE ACCOUNTS-FILE
+           SUBTRACT 1 FROM WS-TABLE-INDEX
+           MOVE WS-TABLE-INDEX TO WS-MAX-ENTRIES.
+
+       ACCRUE-INTEREST.
+
+           MOVE 1 TO WS-TABLE-INDEX
+
+           PERFORM UNTIL WS-TABLE-INDEX > WS-MAX-ENTRIES
+
+               IF NOT A-ES-LOAN-TBL(WS-TABLE-INDEX)
+                   MOVE A-SALDO-TBL(WS-TABLE-INDEX) TO WS-SALDO
+                   COMPUTE WS-INTEREST ROUNDED = WS-SALDO * WS-RATE
+
+                   IF WS-INTEREST > 0
+                       COMPUTE WS-NEW = WS-SALDO + WS-INTEREST
+                       MOVE WS-NEW TO A-SALDO-TBL(WS-TABLE-INDEX)
+
+                       STRING "OK " A-ID-TBL(WS-TABLE-INDEX)
+                           " " WS-INTEREST " C"
+                           DELIMITED BY SIZE
+                           INTO J-TXT
+                       WRITE J-REC
+                   END-IF
+               END-IF
+
+               ADD 1 TO WS-TABLE-INDEX
+
+           END-PERFORM.
+
+       REWRITE-ACCOUNTS-FILE.
+
+           OPEN OUTPUT OUTPUT-FILE
+
+           MOVE 1 TO WS-TABLE-INDEX
+           PERFORM UNTIL WS-TABLE-INDEX > WS-MAX-ENTRIES
+               MOVE A-ID-TBL(WS-TABLE-INDEX)    TO OUT-ID
+               MOVE A-NAME-TBL(WS-TABLE-INDEX)  TO OUT-NAME
+               MOVE A-SALDO-TBL(WS-TABLE-INDEX) TO OUT-SALDO
+               MOVE A-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                   TO OUT-OVERDRAFT-LIMIT
+               MOVE A-CURRENCY-TBL(WS-TABLE-INDEX) TO OUT-CURRENCY
+               MOVE A-TYPE-TBL(WS-TABLE-INDEX)     TO OUT-TYPE
+               MOVE A-CUST-ID-TBL(WS-TABLE-INDEX)  TO OUT-CUST-ID
+               WRITE OUT-REC
+               ADD 1 TO WS-TABLE-INDEX
+           END-PERFORM
+
+           CLOSE OUTPUT-FILE.
