@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT MAINT-FILE
+               ASSIGN TO "accounts/MAINT_REQUESTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 AC-ID     PIC X(5).
+           05 AC-NAME   PIC X(20).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 AC-BRANCH PIC X(4).
+           05 AC-TYPE            PIC X(1).
+               88 AC-ES-CHECKING VALUE 'C'.
+               88 AC-ES-SAVINGS  VALUE 'S'.
+               88 AC-ES-LOAN     VALUE 'L'.
+           05 AC-CUST-ID PIC X(5).
+
+       FD MAINT-FILE.
+       01 MR-REC.
+           05 MR-OP    PIC X(6).
+           05 FILLER   PIC X.
+           05 MR-ID    PIC X(5).
+           05 FILLER   PIC X.
+           05 MR-NAME  PIC X(20).
+           05 FILLER   PIC X.
+           05 MR-SALDO PIC 9(7)V99.
+           05 FILLER   PIC X.
+           05 MR-BRANCH PIC X(4).
+           05 FILLER   PIC X.
+           05 MR-TYPE  PIC X(1).
+           05 FILLER   PIC X.
+           05 MR-CUST-ID PIC X(5).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ACCOUNTS-STATUS PIC XX.
+
+       01 WS-EOF PIC X VALUE "N".
+
+       01 WS-ACCOUNT-TABLE.
+           05 WS-ACC OCCURS 50000 TIMES INDEXED BY IDX.
+               10 W-ID     PIC X(5).
+               10 W-NAME   PIC X(20).
+               10 W-SALDO  PIC S9(7)V99.
+               10 W-OVERDRAFT PIC 9(7)V99.
+               10 W-BRANCH PIC X(4).
+               10 W-TYPE   PIC X(1).
+               10 W-CUST-ID PIC X(5).
+               10 W-CLOSED PIC X VALUE "N".
+
+       01 WS-TABLE-INDEX    PIC 9(6) VALUE 0.
+       01 WS-TABLE-CAPACITY PIC 9(6) VALUE 50000.
+
+       01 WS-FOUND PIC X VALUE "N".
+       01 WS-OVERFLOW PIC X VALUE "N".
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           PERFORM LOAD-ACCOUNTS-TABLE
+           PERFORM APPLY-MAINTENANCE-REQUESTS
+           PERFORM WRITE-ACCOUNTS-TABLE
+
+           STOP RUN.
+
+       LOAD-ACCOUNTS-TABLE.
+
+           OPEN INPUT ACCOUNTS-FILE
+
+           PERFORM UNTIL WS-EOF = "Y" OR WS-OVERFLOW = "Y"
+
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-ACCOUNTS-STATUS = "06"
+                           OR AC-SALDO NOT NUMERIC
+                           OR AC-OVERDRAFT-LIMIT NOT NUMERIC
+                           OR NOT (AC-ES-CHECKING OR AC-ES-SAVINGS
+                               OR AC-ES-LOAN)
+                           DISPLAY "ERROR - ACCOUNTS FILE RECORD "
+                               "LAYOUT NOT RECOGNIZED"
+                           CLOSE ACCOUNTS-FILE
+                           STOP RUN
+                       END-IF
+                       IF WS-TABLE-INDEX >= WS-TABLE-CAPACITY
+                           MOVE "Y" TO WS-OVERFLOW
+                       ELSE
+                           ADD 1 TO WS-TABLE-INDEX
+                           MOVE AC-ID    TO W-ID(WS-TABLE-INDEX)
+                           MOVE AC-NAME  TO W-NAME(WS-TABLE-INDEX)
+                           MOVE AC-SALDO TO W-SALDO(WS-TABLE-INDEX)
+                           MOVE AC-OVERDRAFT-LIMIT
+                               TO W-OVERDRAFT(WS-TABLE-INDEX)
+                           MOVE AC-BRANCH TO W-BRANCH(WS-TABLE-INDEX)
+                           MOVE AC-TYPE TO W-TYPE(WS-TABLE-INDEX)
+                           MOVE AC-CUST-ID
+                               TO W-CUST-ID(WS-TABLE-INDEX)
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           IF WS-OVERFLOW = "Y"
+               DISPLAY "ACCOUNT FILE EXCEEDS TABLE CAPACITY"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
+           CLOSE ACCOUNTS-FILE.
+
+       APPLY-MAINTENANCE-REQUESTS.
+
+           OPEN INPUT MAINT-FILE
+
+           MOVE "N" TO WS-EOF
+
+           PERFORM UNTIL WS-EOF = "Y"
+
+               READ MAINT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM APPLY-ONE-REQUEST
+               END-READ
+
+           END-PERFORM
+
+           CLOSE MAINT-FILE.
+
+       APPLY-ONE-REQUEST.
+
+           EVALUATE MR-OP
+               WHEN "ADD   "
+                   PERFORM APPLY-ADD-REQUEST
+               WHEN "RENAME"
+                   PERFORM APPLY-RENAME-REQUEST
+               WHEN "CLOSE "
+                   PERFORM APPLY-CLOSE-REQUEST
+               WHEN "CUSTID"
+                   PERFORM APPLY-CUSTID-REQUEST
+               WHEN OTHER
+                   DISPLAY "UNKNOWN MAINTENANCE OP CODE " MR-OP
+           END-EVALUATE.
+
+       APPLY-ADD-REQUEST.
+
+           PERFORM FIND-ACCOUNT-BY-ID
+
+           IF WS-FOUND = "Y"
+               DISPLAY "ADD FAILED - ACCOUNT EXISTS " MR-ID
+           ELSE
+               IF WS-TABLE-INDEX >= WS-TABLE-CAPACITY
+                   DISPLAY "ADD FAILED - TABLE FULL " MR-ID
+               ELSE
+                   ADD 1 TO WS-TABLE-INDEX
+                   MOVE MR-ID    TO W-ID(WS-TABLE-INDEX)
+                   MOVE MR-NAME  TO W-NAME(WS-TABLE-INDEX)
+                   MOVE MR-SALDO TO W-SALDO(WS-TABLE-INDEX)
+                   MOVE 0        TO W-OVERDRAFT(WS-TABLE-INDEX)
+                   MOVE MR-BRANCH TO W-BRANCH(WS-TABLE-INDEX)
+                   MOVE MR-TYPE TO W-TYPE(WS-TABLE-INDEX)
+                   MOVE MR-CUST-ID TO W-CUST-ID(WS-TABLE-INDEX)
+                   DISPLAY "ADDED " MR-ID
+               END-IF
+           END-IF.
+
+       APPLY-RENAME-REQUEST.
+
+           PERFORM FIND-ACCOUNT-BY-ID
+
+           IF WS-FOUND = "Y"
+               MOVE MR-NAME TO W-NAME(IDX)
+               DISPLAY "RENAMED " MR-ID
+           ELSE
+               DISPLAY "RENAME FAILED - NOT FOUND " MR-ID
+           END-IF.
+
+       APPLY-CLOSE-REQUEST.
+
+           PERFORM FIND-ACCOUNT-BY-ID
+
+           IF WS-FOUND = "Y"
+               MOVE "Y" TO W-CLOSED(IDX)
+               DISPLAY "CLOSED " MR-ID
+           ELSE
+               DISPLAY "CLOSE FAILED - NOT FOUND " MR-ID
+           END-IF.
+
+       APPLY-CUSTID-REQUEST.
+
+           PERFORM FIND-ACCOUNT-BY-ID
+
+           IF WS-FOUND = "Y"
+               MOVE MR-CUST-ID TO W-CUST-ID(IDX)
+               DISPLAY "LINKED " MR-ID " TO CUSTOMER " MR-CUST-ID
+           ELSE
+               DISPLAY "CUSTID FAILED - NOT FOUND " MR-ID
+           END-IF.
+
+       FIND-ACCOUNT-BY-ID.
+
+           MOVE "N" TO WS-FOUND
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-TABLE-INDEX
+
+               IF W-ID(IDX) = MR-ID AND W-CLOSED(IDX) NOT = "Y"
+                   MOVE "Y" TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+
+           END-PERFORM.
+
+       WRITE-ACCOUNTS-TABLE.
+
+           OPEN OUTPUT ACCOUNTS-FILE
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-TABLE-INDEX
+
+               IF W-CLOSED(IDX) NOT = "Y"
+                   MOVE W-ID(IDX)    TO AC-ID
+                   MOVE W-NAME(IDX)  TO AC-NAME
+                   MOVE W-SALDO(IDX) TO AC-SALDO
+                   MOVE W-OVERDRAFT(IDX) TO AC-OVERDRAFT-LIMIT
+                   MOVE W-BRANCH(IDX) TO AC-BRANCH
+                   MOVE W-TYPE(IDX) TO AC-TYPE
+                   MOVE W-CUST-ID(IDX) TO AC-CUST-ID
+                   WRITE ACC-REC
+               END-IF
+
+           END-PERFORM
+
+           CLOSE ACCOUNTS-FILE.
