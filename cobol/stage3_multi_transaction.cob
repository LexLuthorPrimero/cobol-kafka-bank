@@ -6,19 +6,19 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TEMP-FILE
-               ASSIGN TO "accounts/TEMP.DAT"
+               ASSIGN TO DYNAMIC WS-TEMP-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT JOURNAL-FILE
-               ASSIGN TO "accounts/JOURNAL.LOG"
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
                ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
@@ -29,19 +29,21 @@
        01 ACCOUNTS-RECORD.
            05 AC-ID     PIC X(5).
            05 AC-NOMBRE PIC X(20).
-           05 AC-SALDO  PIC 9(9).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
 
        FD TRANS-FILE.
        01 TRANS-RECORD.
            05 TR-ID    PIC X(5).
+               88 TR-ES-TRAILER VALUE "TOTAL".
            05 FILLER   PIC X(1).
-           05 TR-MONTO PIC 9(9).
+           05 TR-MONTO PIC 9(7)V99.
 
        FD TEMP-FILE.
        01 TEMP-RECORD.
            05 TMP-ID     PIC X(5).
            05 TMP-NOMBRE PIC X(20).
-           05 TMP-SALDO  PIC 9(9).
+           05 TMP-SALDO  PIC S9(7)V99.
 
        FD JOURNAL-FILE.
        01 JOURNAL-RECORD.
@@ -52,19 +54,58 @@
        01 WS-EOF-TRANS PIC X VALUE "N".
        01 WS-EOF-ACCT  PIC X VALUE "N".
 
-       01 WS-SALDO     PIC 9(9).
-       01 WS-MONTO     PIC 9(9).
-       01 WS-NEW       PIC 9(9).
+       01 WS-SALDO     PIC S9(7)V99.
+       01 WS-MONTO     PIC 9(7)V99.
+       01 WS-NEW       PIC S9(7)V99.
+
+       01 WS-RUNNING-TOTAL  PIC 9(7)V99 VALUE 0.
+       01 WS-EXPECTED-TOTAL PIC 9(7)V99 VALUE 0.
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-TEMP-PATH     PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TEMP-PATH
+           ACCEPT WS-TEMP-PATH FROM ENVIRONMENT "TEMP_PATH"
+           IF WS-TEMP-PATH = SPACES
+               MOVE "accounts/TEMP.DAT" TO WS-TEMP-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
            OPEN INPUT TRANS-FILE
            OPEN INPUT ACCOUNTS-FILE
            OPEN OUTPUT TEMP-FILE
            OPEN OUTPUT JOURNAL-FILE
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-TRANS
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF-TRANS = "Y"
 
                READ TRANS-FILE
@@ -72,12 +113,18 @@
                        MOVE "Y" TO WS-EOF-TRANS
                    NOT AT END
 
-                       PERFORM PROCESS-ALL-ACCOUNTS
+                       IF TR-ES-TRAILER
+                           MOVE TR-MONTO TO WS-EXPECTED-TOTAL
+                       ELSE
+                           PERFORM PROCESS-ALL-ACCOUNTS
+                       END-IF
 
                END-READ
 
            END-PERFORM
 
+           PERFORM VERIFY-CONTROL-TOTAL
+
            CLOSE ACCOUNTS-FILE
            CLOSE TRANS-FILE
            CLOSE TEMP-FILE
@@ -101,16 +148,17 @@
                            MOVE AC-SALDO TO WS-SALDO
                            MOVE TR-MONTO TO WS-MONTO
 
-                           IF WS-SALDO >= WS-MONTO
+                           IF WS-SALDO + AC-OVERDRAFT-LIMIT >= WS-MONTO
                                COMPUTE WS-NEW = WS-SALDO - WS-MONTO
                                MOVE WS-NEW TO AC-SALDO
+                               ADD WS-MONTO TO WS-RUNNING-TOTAL
 
                                STRING "OK TX " AC-ID
                                    DELIMITED BY SIZE
                                    INTO JR-TXT
                                WRITE JOURNAL-RECORD
                            ELSE
-                               STRING "FAIL TX " AC-ID
+                               STRING "FAIL TX " AC-ID " " WS-MONTO
                                    DELIMITED BY SIZE
                                    INTO JR-TXT
                                WRITE JOURNAL-RECORD
@@ -124,3 +172,19 @@
 
            END-PERFORM.
 
+       VERIFY-CONTROL-TOTAL.
+
+           IF WS-RUNNING-TOTAL = WS-EXPECTED-TOTAL
+               STRING "CONTROL TOTAL OK " WS-RUNNING-TOTAL
+                   DELIMITED BY SIZE
+                   INTO JR-TXT
+               WRITE JOURNAL-RECORD
+           ELSE
+               STRING "CONTROL TOTAL MISMATCH EXPECTED "
+                   WS-EXPECTED-TOTAL " ACTUAL " WS-RUNNING-TOTAL
+                   DELIMITED BY SIZE
+                   INTO JR-TXT
+               WRITE JOURNAL-RECORD
+               DISPLAY "CONTROL TOTAL MISMATCH"
+           END-IF.
+
