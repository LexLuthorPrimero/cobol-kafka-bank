@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OUTBOX-FEED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO "accounts/JOURNAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTBOX-FILE
+               ASSIGN TO "accounts/OUTBOX.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       FD OUTBOX-FILE.
+       01 OUT-REC.
+           05 OUT-TXT PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EOF PIC X VALUE "N".
+
+       01 WS-TAG    PIC X(8).
+       01 WS-REST   PIC X(72).
+       01 WS-TOK1   PIC X(20).
+       01 WS-TOK2   PIC X(20).
+       01 WS-TOK3   PIC X(20).
+       01 WS-TOK4   PIC X(20).
+       01 WS-STATUS PIC X(7).
+       01 WS-ID     PIC X(5).
+       01 WS-AMT-TXT PIC X(20).
+       01 WS-AMT    PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+
+           PERFORM FEED-OUTBOX
+
+           STOP RUN.
+
+       FEED-OUTBOX.
+
+           OPEN INPUT JOURNAL-FILE
+           OPEN OUTPUT OUTBOX-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PUBLISH-POSTING
+               END-READ
+
+           END-PERFORM
+
+           CLOSE JOURNAL-FILE
+           CLOSE OUTBOX-FILE.
+
+       PUBLISH-POSTING.
+
+           MOVE SPACES TO WS-TAG WS-REST
+               WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4
+               WS-STATUS WS-ID WS-AMT-TXT
+           MOVE 0 TO WS-AMT
+
+           UNSTRING J-TXT DELIMITED BY ALL SPACE
+               INTO WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4
+
+           IF WS-TOK1 = "OK"
+               MOVE "OK" TO WS-STATUS
+               MOVE WS-TOK2 TO WS-ID
+           ELSE
+               IF WS-TOK1 = "FAIL" AND WS-TOK2 = "TX"
+                   MOVE "FAIL" TO WS-STATUS
+                   MOVE WS-TOK3 TO WS-ID
+                   MOVE WS-TOK4 TO WS-AMT-TXT
+               ELSE
+                   IF WS-TOK1 = "FAIL"
+                       MOVE "FAIL" TO WS-STATUS
+                       MOVE WS-TOK2 TO WS-ID
+                       MOVE WS-TOK3 TO WS-AMT-TXT
+                   ELSE
+                       IF WS-TOK1 = "NOTFOUND"
+                           MOVE "NOTFOUND" TO WS-STATUS
+                           MOVE WS-TOK2 TO WS-ID
+                       ELSE
+                           MOVE WS-TOK1 TO WS-STATUS
+                           MOVE WS-TOK2 TO WS-ID
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-AMT-TXT NOT = SPACES
+               MOVE WS-AMT-TXT TO WS-AMT
+           END-IF
+
+           STRING WS-STATUS DELIMITED BY SPACE
+                   "|" DELIMITED BY SIZE
+                   WS-ID DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-AMT DELIMITED BY SIZE
+               INTO OUT-TXT
+
+           WRITE OUT-REC.
