@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-CUENTAS-INACTIVAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT WINDOW-FILE
+               ASSIGN TO "accounts/JOURNAL_WINDOW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WINDOW-STATUS.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "accounts/DORMANT_ACCOUNTS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 AC-ID    PIC X(5).
+           05 FILLER   PIC X(65).
+
+       FD WINDOW-FILE.
+       01 WIN-REC.
+           05 WIN-PATH PIC X(200).
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       FD REPORT-FILE.
+       01 RPT-REC.
+           05 RPT-TXT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ACCOUNTS-PATH  PIC X(200).
+       01 WS-ACCOUNTS-STATUS PIC XX.
+       01 WS-WINDOW-STATUS   PIC XX.
+       01 WS-JOURNAL-PATH    PIC X(200).
+       01 WS-JOURNAL-STATUS  PIC XX.
+       01 WS-DORMANT-DAYS    PIC 9(3).
+
+       01 WS-EOF        PIC X VALUE 'N'.
+       01 WS-WINDOW-EOF PIC X VALUE 'N'.
+       01 WS-JOURNAL-EOF PIC X VALUE 'N'.
+
+       01 ACCOUNTS-TABLE.
+           05 ACCOUNT-ENTRY OCCURS 50000 TIMES INDEXED BY ADX.
+               10 AC-ID-TBL   PIC X(5).
+               10 AC-SEEN-TBL PIC X VALUE 'N'.
+
+       01 WS-ACC-COUNT   PIC 9(6) VALUE 0.
+       01 WS-JOURNAL-ID  PIC X(5).
+       01 WS-DORMANT-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE 0 TO WS-DORMANT-DAYS
+           ACCEPT WS-DORMANT-DAYS FROM ENVIRONMENT "DORMANT_DAYS"
+           IF WS-DORMANT-DAYS = 0
+               MOVE 90 TO WS-DORMANT-DAYS
+           END-IF
+
+           PERFORM LOAD-ACCOUNTS-TABLE
+           PERFORM MARK-ACCOUNTS-SEEN
+           PERFORM WRITE-DORMANT-REPORT
+
+           DISPLAY "DORMANT ACCOUNT REPORT COMPLETE - "
+               WS-DORMANT-COUNT " OF " WS-ACC-COUNT
+               " ACCOUNTS FLAGGED - WINDOW " WS-DORMANT-DAYS " DAYS"
+
+           STOP RUN.
+
+       LOAD-ACCOUNTS-TABLE.
+
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+               DISPLAY "NO ACCOUNTS FILE"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               OR WS-ACC-COUNT > 50000
+
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-ACC-COUNT
+                       MOVE AC-ID TO AC-ID-TBL(WS-ACC-COUNT)
+               END-READ
+
+           END-PERFORM
+
+           CLOSE ACCOUNTS-FILE.
+
+       MARK-ACCOUNTS-SEEN.
+
+           OPEN INPUT WINDOW-FILE
+           IF WS-WINDOW-STATUS NOT = "00"
+               DISPLAY "NO JOURNAL WINDOW FILE - TREATING ALL "
+                   "ACCOUNTS AS DORMANT"
+           ELSE
+               PERFORM UNTIL WS-WINDOW-EOF = 'Y'
+
+                   READ WINDOW-FILE
+                       AT END
+                           MOVE 'Y' TO WS-WINDOW-EOF
+                       NOT AT END
+                           MOVE WIN-PATH TO WS-JOURNAL-PATH
+                           PERFORM SCAN-ONE-JOURNAL
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE WINDOW-FILE
+           END-IF.
+
+       SCAN-ONE-JOURNAL.
+
+           MOVE 'N' TO WS-JOURNAL-EOF
+           OPEN INPUT JOURNAL-FILE
+
+           IF WS-JOURNAL-STATUS NOT = "00"
+               DISPLAY "JOURNAL NOT FOUND " WS-JOURNAL-PATH
+           ELSE
+               PERFORM UNTIL WS-JOURNAL-EOF = 'Y'
+
+                   READ JOURNAL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-JOURNAL-EOF
+                       NOT AT END
+                           IF J-TXT(1:3) = "OK "
+                               MOVE J-TXT(4:5) TO WS-JOURNAL-ID
+                               PERFORM MARK-ONE-ACCOUNT-SEEN
+                           END-IF
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+       MARK-ONE-ACCOUNT-SEEN.
+
+           PERFORM VARYING ADX FROM 1 BY 1 UNTIL ADX > WS-ACC-COUNT
+
+               IF AC-ID-TBL(ADX) = WS-JOURNAL-ID
+                   MOVE 'Y' TO AC-SEEN-TBL(ADX)
+                   EXIT PERFORM
+               END-IF
+
+           END-PERFORM.
+
+       WRITE-DORMANT-REPORT.
+
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM VARYING ADX FROM 1 BY 1 UNTIL ADX > WS-ACC-COUNT
+
+               IF AC-SEEN-TBL(ADX) NOT = 'Y'
+                   STRING "DORMANT " AC-ID-TBL(ADX)
+                       " - NO POSTINGS IN " WS-DORMANT-DAYS
+                       " DAYS"
+                       DELIMITED BY SIZE
+                       INTO RPT-TXT
+                   WRITE RPT-REC
+                   ADD 1 TO WS-DORMANT-COUNT
+               END-IF
+
+           END-PERFORM
+
+           CLOSE REPORT-FILE.
