@@ -6,15 +6,15 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TEMP-FILE
-               ASSIGN TO "accounts/TEMP.DAT"
+               ASSIGN TO DYNAMIC WS-TEMP-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -25,19 +25,20 @@
        01 ACCOUNTS-RECORD.
            05 AC-ID     PIC X(5).
            05 AC-NOMBRE PIC X(20).
-           05 AC-SALDO  PIC 9(9).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
 
        FD TRANS-FILE.
        01 TRANS-RECORD.
            05 TR-ID    PIC X(5).
            05 FILLER   PIC X(1).
-           05 TR-MONTO PIC 9(9).
+           05 TR-MONTO PIC 9(7)V99.
 
        FD TEMP-FILE.
        01 TEMP-RECORD.
            05 TMP-ID     PIC X(5).
            05 TMP-NOMBRE PIC X(20).
-           05 TMP-SALDO  PIC 9(9).
+           05 TMP-SALDO  PIC S9(7)V99.
 
        WORKING-STORAGE SECTION.
 
@@ -46,9 +47,13 @@
 
        01 WS-FOUND PIC X VALUE 'N'.
 
-       01 WS-SALDO-NUM PIC 9(9).
-       01 WS-MONTO-NUM PIC 9(9).
-       01 WS-NEW-SALDO PIC 9(9).
+       01 WS-SALDO-NUM PIC S9(7)V99.
+       01 WS-MONTO-NUM PIC 9(7)V99.
+       01 WS-NEW-SALDO PIC S9(7)V99.
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-TEMP-PATH     PIC X(200).
 
        PROCEDURE DIVISION.
 
@@ -56,10 +61,35 @@
 
        DISPLAY "=== STAGE 1: BATCH MULTI TRANS ==="
 
+       MOVE SPACES TO WS-ACCOUNTS-PATH
+       ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+       IF WS-ACCOUNTS-PATH = SPACES
+           MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+       END-IF
+
+       MOVE SPACES TO WS-TRANS-PATH
+       ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+       IF WS-TRANS-PATH = SPACES
+           MOVE "trans_input.txt" TO WS-TRANS-PATH
+       END-IF
+
+       MOVE SPACES TO WS-TEMP-PATH
+       ACCEPT WS-TEMP-PATH FROM ENVIRONMENT "TEMP_PATH"
+       IF WS-TEMP-PATH = SPACES
+           MOVE "accounts/TEMP.DAT" TO WS-TEMP-PATH
+       END-IF
+
        OPEN INPUT TRANS-FILE
        OPEN INPUT ACCOUNTS-FILE
        OPEN OUTPUT TEMP-FILE
 
+       READ TRANS-FILE
+           AT END
+               MOVE 'Y' TO WS-EOF-TR
+           NOT AT END
+               CONTINUE
+       END-READ
+
        PERFORM UNTIL WS-EOF-TR = 'Y'
 
            READ TRANS-FILE
@@ -83,7 +113,8 @@
                                    MOVE AC-SALDO TO WS-SALDO-NUM
                                    MOVE TR-MONTO TO WS-MONTO-NUM
 
-                                   IF WS-SALDO-NUM >= WS-MONTO-NUM
+                                   IF WS-SALDO-NUM + AC-OVERDRAFT-LIMIT
+                                           >= WS-MONTO-NUM
                                        COMPUTE WS-NEW-SALDO =
                                            WS-SALDO-NUM - WS-MONTO-NUM
                                        MOVE WS-NEW-SALDO TO AC-SALDO
