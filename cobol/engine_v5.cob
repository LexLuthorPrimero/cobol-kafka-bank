@@ -6,15 +6,19 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TEMP-FILE
-               ASSIGN TO "accounts/TEMP.DAT"
+               ASSIGN TO DYNAMIC WS-TEMP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "accounts/EXCEPTIONS.LOG"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -25,32 +29,66 @@
        01 ACC-REC.
            05 AC-ID     PIC X(5).
            05 AC-NAME   PIC X(20).
-           05 AC-SALDO  PIC 9(9).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
 
        FD TRANS-FILE.
        01 TR-REC.
            05 T-ID   PIC X(5).
            05 FILLER PIC X.
-           05 T-AMT  PIC 9(9).
+           05 T-AMT  PIC 9(7)V99.
 
        FD TEMP-FILE.
        01 TMP-REC.
            05 TMP-ID     PIC X(5).
            05 TMP-NAME   PIC X(20).
-           05 TMP-SALDO  PIC 9(9).
+           05 TMP-SALDO  PIC S9(7)V99.
+
+       FD EXCEPTION-FILE.
+       01 EXC-REC.
+           05 EXC-TXT PIC X(80).
 
        WORKING-STORAGE SECTION.
 
-       01 WS-EOF   PIC X VALUE "N".
-       01 WS-MATCH PIC X VALUE "N".
+       01 WS-EOF     PIC X VALUE "N".
+       01 WS-MATCH   PIC X VALUE "N".
+       01 WS-ACC-STATUS PIC XX.
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-TEMP-PATH     PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
-           OPEN INPUT ACCOUNTS-FILE
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TEMP-PATH
+           ACCEPT WS-TEMP-PATH FROM ENVIRONMENT "TEMP_PATH"
+           IF WS-TEMP-PATH = SPACES
+               MOVE "accounts/TEMP.DAT" TO WS-TEMP-PATH
+           END-IF
+
            OPEN INPUT TRANS-FILE
            OPEN OUTPUT TEMP-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
 
            PERFORM UNTIL WS-EOF = "Y"
 
@@ -59,36 +97,54 @@
                        MOVE "Y" TO WS-EOF
                    NOT AT END
 
-                       MOVE "N" TO WS-MATCH
+                       PERFORM PROCESS-ONE-TRANSACTION
 
-                       PERFORM UNTIL WS-MATCH = "Y"
+           END-PERFORM
 
-                           READ ACCOUNTS-FILE
-                               AT END
-                                   EXIT PERFORM
-                               NOT AT END
+           CLOSE TRANS-FILE
+           CLOSE TEMP-FILE
+           CLOSE EXCEPTION-FILE
 
-                                   IF AC-ID = T-ID
+           STOP RUN.
 
-                                       MOVE "Y" TO WS-MATCH
+       PROCESS-ONE-TRANSACTION.
 
-                                       IF AC-SALDO >= T-AMT
-                                           SUBTRACT T-AMT FROM AC-SALDO
-                                       END-IF
+           MOVE "N" TO WS-MATCH
 
-                                   END-IF
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACC-STATUS NOT = "00"
+               DISPLAY "ACCOUNTS OPEN ERROR " WS-ACC-STATUS
+           ELSE
+               PERFORM UNTIL WS-MATCH = "Y"
 
-                                   MOVE ACC-REC TO TMP-REC
-                                   WRITE TMP-REC
+                   READ ACCOUNTS-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
 
-                           END-READ
+                           IF AC-ID = T-ID
 
-                       END-PERFORM
+                               MOVE "Y" TO WS-MATCH
 
-           END-PERFORM
+                               IF AC-SALDO + AC-OVERDRAFT-LIMIT >= T-AMT
+                                   SUBTRACT T-AMT FROM AC-SALDO
+                               END-IF
 
-           CLOSE ACCOUNTS-FILE
-           CLOSE TRANS-FILE
-           CLOSE TEMP-FILE
+                           END-IF
 
-           STOP RUN.
+                           MOVE ACC-REC TO TMP-REC
+                           WRITE TMP-REC
+
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE ACCOUNTS-FILE
+           END-IF
+
+           IF WS-MATCH NOT = "Y"
+               STRING "NOT FOUND " T-ID " " T-AMT
+                   DELIMITED BY SIZE
+                   INTO EXC-TXT
+               WRITE EXC-REC
+           END-IF.
