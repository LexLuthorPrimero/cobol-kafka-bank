@@ -6,20 +6,14 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACC-STATUS.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT TEMP-FILE
-               ASSIGN TO "accounts/TEMP.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT JOURNAL-FILE
-               ASSIGN TO "accounts/JOURNAL.LOG"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
 
        DATA DIVISION.
 
@@ -29,41 +23,110 @@
        01 ACC-REC.
            05 AC-ID     PIC X(5).
            05 AC-NAME   PIC X(20).
-           05 AC-SALDO  PIC 9(9).
+           05 AC-SALDO  PIC 9(7)V99.
 
        FD TRANS-FILE.
        01 TR-REC.
            05 TR-ID   PIC X(5).
            05 FILLER  PIC X.
-           05 TR-AMT  PIC 9(9).
+           05 TR-AMT  PIC 9(7)V99.
 
-       FD TEMP-FILE.
-       01 TMP-REC.
-           05 TMP-ID     PIC X(5).
-           05 TMP-NAME   PIC X(20).
-           05 TMP-SALDO  PIC 9(9).
+       WORKING-STORAGE SECTION.
 
-       FD JOURNAL-FILE.
-       01 JR-REC.
-           05 JR-TXT PIC X(80).
+       01 WS-ACC-STATUS   PIC XX.
+       01 WS-TRANS-STATUS PIC XX.
 
-       WORKING-STORAGE SECTION.
+       01 WS-EOF          PIC X VALUE "N".
+       01 WS-REC-COUNT    PIC 9(7) VALUE 0.
+       01 WS-BAD-COUNT    PIC 9(7) VALUE 0.
+       01 WS-GO           PIC X VALUE "Y".
+           88 WS-IS-GO    VALUE "Y".
 
-       01 WS-EOF PIC X VALUE "N".
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
 
        PROCEDURE DIVISION.
        MAIN.
 
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           PERFORM CHECK-ACCOUNTS-FILE
+           PERFORM CHECK-TRANS-FILE
+
+           IF WS-IS-GO
+               DISPLAY "FILE MODEL CHECK: GO"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "FILE MODEL CHECK: NO-GO"
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       CHECK-ACCOUNTS-FILE.
+
            OPEN INPUT ACCOUNTS-FILE
-           OPEN INPUT TRANS-FILE
-           OPEN OUTPUT TEMP-FILE
-           OPEN OUTPUT JOURNAL-FILE
 
-           DISPLAY "FILE MODEL OK - NO LOGIC YET"
+           IF WS-ACC-STATUS NOT = "00"
+               DISPLAY "ACCOUNTS FILE NOT AVAILABLE, STATUS "
+                   WS-ACC-STATUS
+               MOVE "N" TO WS-GO
+           ELSE
+               READ ACCOUNTS-FILE
+                   AT END
+                       DISPLAY "ACCOUNTS FILE IS EMPTY"
+                       MOVE "N" TO WS-GO
+               END-READ
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       CHECK-TRANS-FILE.
 
-           CLOSE ACCOUNTS-FILE
-           CLOSE TRANS-FILE
-           CLOSE TEMP-FILE
-           CLOSE JOURNAL-FILE
+           OPEN INPUT TRANS-FILE
 
-           STOP RUN.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "TRANS FILE NOT AVAILABLE, STATUS "
+                   WS-TRANS-STATUS
+               MOVE "N" TO WS-GO
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+
+                   READ TRANS-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-REC-COUNT
+                           PERFORM VALIDATE-TRANS-RECORD
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE TRANS-FILE
+
+               IF WS-REC-COUNT = 0
+                   DISPLAY "TRANS FILE IS EMPTY"
+                   MOVE "N" TO WS-GO
+               END-IF
+
+               IF WS-BAD-COUNT > 0
+                   DISPLAY "TRANS FILE HAS " WS-BAD-COUNT
+                       " MALFORMED RECORD(S)"
+                   MOVE "N" TO WS-GO
+               END-IF
+           END-IF.
+
+       VALIDATE-TRANS-RECORD.
+
+           IF TR-ID = SPACES OR TR-AMT NOT NUMERIC
+               ADD 1 TO WS-BAD-COUNT
+           END-IF.
