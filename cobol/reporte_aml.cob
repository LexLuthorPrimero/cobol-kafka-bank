@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-AML.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT AML-FILE
+               ASSIGN TO DYNAMIC WS-AML-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AML-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TR-LINE                  PIC X(80).
+       FD  AML-FILE.
+       01  AML-LINE                 PIC X(96).
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-PATH            PIC X(200).
+       01  WS-AML-PATH              PIC X(200).
+       01  WS-TRANS-STATUS          PIC XX.
+       01  WS-AML-STATUS            PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+       01  WS-ID-FIELD              PIC X(5).
+       01  WS-MONTO-FIELD           PIC X(9).
+       01  WS-MONTO-NUM REDEFINES
+               WS-MONTO-FIELD       PIC 9(7)V99.
+       01  WS-AML-THRESHOLD         PIC 9(7)V99 VALUE 10000.00.
+       01  WS-FLAGGED-COUNT         PIC 9(7) VALUE 0.
+       01  WS-SCANNED-COUNT         PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "/app/trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+           MOVE SPACES TO WS-AML-PATH
+           ACCEPT WS-AML-PATH FROM ENVIRONMENT "AML_REPORT_PATH"
+           IF WS-AML-PATH = SPACES
+               MOVE "/app/accounts/AML_REVIEW.RPT" TO WS-AML-PATH
+           END-IF
+           MOVE 0 TO WS-AML-THRESHOLD
+           ACCEPT WS-AML-THRESHOLD FROM ENVIRONMENT "AML_THRESHOLD"
+           IF WS-AML-THRESHOLD = 0
+               MOVE 10000.00 TO WS-AML-THRESHOLD
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR TRANS OPEN " WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AML-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TRANS-FILE INTO TR-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM SCAN-ONE-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+           CLOSE AML-FILE
+
+           DISPLAY "AML SCAN COMPLETE - " WS-SCANNED-COUNT
+               " SCANNED " WS-FLAGGED-COUNT " FLAGGED"
+
+           STOP RUN.
+
+       SCAN-ONE-LINE.
+           ADD 1 TO WS-SCANNED-COUNT
+           MOVE TR-LINE(1:5) TO WS-ID-FIELD
+           IF WS-ID-FIELD = "HDR  "
+               CONTINUE
+           ELSE
+               MOVE TR-LINE(7:9) TO WS-MONTO-FIELD
+               IF WS-ID-FIELD NOT = SPACES
+                   AND WS-MONTO-FIELD NUMERIC
+                   IF WS-MONTO-NUM > WS-AML-THRESHOLD
+                       PERFORM WRITE-AML-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-AML-FLAG.
+           STRING "AML REVIEW " TR-LINE
+               DELIMITED BY SIZE
+               INTO AML-LINE
+           WRITE AML-LINE
+           ADD 1 TO WS-FLAGGED-COUNT.
