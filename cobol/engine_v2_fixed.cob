@@ -6,7 +6,7 @@
        FILE-CONTROL.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -20,14 +20,28 @@
 
        01 WS-EOF   PIC X VALUE "N".
        01 WS-ID    PIC X(5).
-       01 WS-AMT   PIC 9(9).
+       01 WS-AMT   PIC 9(7)V99.
+       01 WS-TRANS-PATH PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
            OPEN INPUT TRANS-FILE
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF = "Y"
 
                READ TRANS-FILE
