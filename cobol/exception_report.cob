@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCEPTION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO "accounts/JOURNAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EOF PIC X VALUE "N".
+
+       01 WS-TAG    PIC X(5).
+       01 WS-REST   PIC X(75).
+       01 WS-TOK1   PIC X(20).
+       01 WS-TOK2   PIC X(20).
+       01 WS-TOK3   PIC X(20).
+       01 WS-ID     PIC X(5).
+       01 WS-AMT-TXT PIC X(20).
+       01 WS-AMT    PIC 9(7)V99.
+
+       01 WS-EXC-TABLE.
+           05 WS-EXC OCCURS 50000 TIMES INDEXED BY IDX.
+               10 X-ID    PIC X(5).
+               10 X-COUNT PIC 9(7).
+               10 X-TOTAL PIC 9(9)V99.
+
+       01 WS-TABLE-INDEX    PIC 9(6) VALUE 0.
+       01 WS-TABLE-CAPACITY PIC 9(6) VALUE 50000.
+       01 WS-FOUND          PIC X VALUE "N".
+
+       01 WS-EXC-COUNT      PIC 9(7) VALUE 0.
+       01 WS-EXC-TOTAL      PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+
+           PERFORM SCAN-JOURNAL
+           PERFORM PRINT-REPORT
+
+           STOP RUN.
+
+       SCAN-JOURNAL.
+
+           OPEN INPUT JOURNAL-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE J-TXT(1:5) TO WS-TAG
+                       IF WS-TAG = "FAIL "
+                           PERFORM PARSE-AND-ACCUMULATE
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           CLOSE JOURNAL-FILE.
+
+       PARSE-AND-ACCUMULATE.
+
+           MOVE SPACES TO WS-REST WS-TOK1 WS-TOK2 WS-TOK3
+           MOVE J-TXT(6:75) TO WS-REST
+
+           UNSTRING WS-REST DELIMITED BY ALL SPACE
+               INTO WS-TOK1 WS-TOK2 WS-TOK3
+
+           IF WS-TOK1 = "TX"
+               MOVE WS-TOK2 TO WS-ID
+               MOVE WS-TOK3 TO WS-AMT-TXT
+           ELSE
+               MOVE WS-TOK1 TO WS-ID
+               MOVE WS-TOK2 TO WS-AMT-TXT
+           END-IF
+
+           IF WS-AMT-TXT = SPACES
+               MOVE 0 TO WS-AMT
+           ELSE
+               MOVE WS-AMT-TXT TO WS-AMT
+           END-IF
+
+           PERFORM FIND-OR-ADD-EXCEPTION
+
+           ADD 1 TO X-COUNT(WS-TABLE-INDEX)
+           ADD WS-AMT TO X-TOTAL(WS-TABLE-INDEX)
+           ADD 1 TO WS-EXC-COUNT
+           ADD WS-AMT TO WS-EXC-TOTAL.
+
+       FIND-OR-ADD-EXCEPTION.
+
+           MOVE "N" TO WS-FOUND
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-TABLE-INDEX
+               IF X-ID(IDX) = WS-ID
+                   MOVE "Y" TO WS-FOUND
+                   MOVE IDX TO WS-TABLE-INDEX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "N"
+               IF WS-TABLE-INDEX >= WS-TABLE-CAPACITY
+                   DISPLAY "EXCEPTION TABLE CAPACITY EXCEEDED"
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-TABLE-INDEX
+               MOVE WS-ID TO X-ID(WS-TABLE-INDEX)
+               MOVE 0 TO X-COUNT(WS-TABLE-INDEX)
+               MOVE 0 TO X-TOTAL(WS-TABLE-INDEX)
+           END-IF.
+
+       PRINT-REPORT.
+
+           DISPLAY "CONSOLIDATED EXCEPTION REPORT"
+
+           IF WS-TABLE-INDEX = 0
+               DISPLAY "NO REJECTED TRANSACTIONS FOUND"
+           ELSE
+               PERFORM VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > WS-TABLE-INDEX
+                   DISPLAY "ACCOUNT " X-ID(IDX)
+                       " REJECTS " X-COUNT(IDX)
+                       " REJECTED AMOUNT " X-TOTAL(IDX)
+               END-PERFORM
+
+               DISPLAY "TOTAL REJECTED TRANSACTIONS: " WS-EXC-COUNT
+               DISPLAY "TOTAL REJECTED AMOUNT: " WS-EXC-TOTAL
+           END-IF.
