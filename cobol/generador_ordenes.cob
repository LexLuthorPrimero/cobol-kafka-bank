@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERADOR-ORDENES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STANDING-ORDERS-FILE
+               ASSIGN TO "accounts/STANDING_ORDERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SO-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO "trans_input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD STANDING-ORDERS-FILE.
+       01 SO-REC.
+           05 SO-ID    PIC X(5).
+           05 FILLER   PIC X(1).
+           05 SO-MONTO PIC 9(7)V99.
+           05 FILLER   PIC X(1).
+           05 SO-DIA   PIC 9(2).
+
+       FD TRANS-FILE.
+       01 TR-REC.
+           05 TR-ID    PIC X(5).
+           05 FILLER   PIC X(1).
+           05 TR-AMT   PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-SO-STATUS    PIC XX.
+       01 WS-TRANS-STATUS PIC XX.
+       01 WS-EOF          PIC X VALUE 'N'.
+       01 WS-TODAY        PIC 9(8).
+       01 WS-DIA          PIC 9(2).
+       01 WS-GEN-COUNT    PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY(7:2) TO WS-DIA
+
+           OPEN INPUT STANDING-ORDERS-FILE
+           IF WS-SO-STATUS NOT = "00"
+               DISPLAY "NO STANDING ORDERS FILE"
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00" AND
+                   WS-TRANS-STATUS NOT = "05"
+               CLOSE TRANS-FILE
+               OPEN OUTPUT TRANS-FILE
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STANDING-ORDERS-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF SO-DIA = WS-DIA
+                           PERFORM WRITE-DUE-ORDER
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STANDING-ORDERS-FILE
+           CLOSE TRANS-FILE
+
+           DISPLAY "STANDING ORDERS GENERATED " WS-GEN-COUNT
+
+           STOP RUN.
+
+       WRITE-DUE-ORDER.
+           MOVE SO-ID    TO TR-ID
+           MOVE SO-MONTO TO TR-AMT
+           WRITE TR-REC
+           ADD 1 TO WS-GEN-COUNT.
