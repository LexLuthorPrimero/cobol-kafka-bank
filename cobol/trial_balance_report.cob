@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIAL-BALANCE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO "accounts/TRIALBAL.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 AC-ID     PIC X(5).
+           05 AC-NAME   PIC X(20).
+           05 AC-SALDO  PIC 9(7)V99.
+
+       FD CONTROL-FILE.
+       01 CTL-REC.
+           05 CTL-TOTAL PIC 9(13)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EOF        PIC X VALUE "N".
+       01 WS-CTL-STATUS PIC XX.
+       01 WS-HAVE-PRIOR PIC X VALUE "N".
+
+       01 WS-ACCT-COUNT    PIC 9(7) VALUE 0.
+       01 WS-TOTAL         PIC 9(13)V99 VALUE 0.
+       01 WS-PRIOR-TOTAL   PIC 9(13)V99 VALUE 0.
+       01 WS-VARIANCE      PIC S9(13)V99 VALUE 0.
+       01 WS-ABS-VARIANCE  PIC 9(13)V99 VALUE 0.
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           PERFORM SUM-ACCOUNTS
+           PERFORM READ-PRIOR-TOTAL
+           PERFORM PRINT-TRIAL-BALANCE
+           PERFORM WRITE-CURRENT-TOTAL
+
+           STOP RUN.
+
+       SUM-ACCOUNTS.
+
+           OPEN INPUT ACCOUNTS-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-ACCT-COUNT
+                       ADD AC-SALDO TO WS-TOTAL
+               END-READ
+
+           END-PERFORM
+
+           CLOSE ACCOUNTS-FILE.
+
+       READ-PRIOR-TOTAL.
+
+           OPEN INPUT CONTROL-FILE
+
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-TOTAL TO WS-PRIOR-TOTAL
+                       MOVE "Y" TO WS-HAVE-PRIOR
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       PRINT-TRIAL-BALANCE.
+
+           DISPLAY "DAILY TRIAL BALANCE"
+           DISPLAY "ACCOUNT COUNT: " WS-ACCT-COUNT
+           DISPLAY "TOTAL ON DEPOSIT: " WS-TOTAL
+
+           IF WS-HAVE-PRIOR NOT = "Y"
+               DISPLAY "NO PRIOR TOTAL ON FILE - ESTABLISHING BASELINE"
+           ELSE
+               DISPLAY "PRIOR DAY TOTAL: " WS-PRIOR-TOTAL
+
+               COMPUTE WS-VARIANCE = WS-TOTAL - WS-PRIOR-TOTAL
+
+               IF WS-VARIANCE < 0
+                   COMPUTE WS-ABS-VARIANCE = WS-VARIANCE * -1
+               ELSE
+                   MOVE WS-VARIANCE TO WS-ABS-VARIANCE
+               END-IF
+
+               DISPLAY "VARIANCE FROM PRIOR DAY: " WS-VARIANCE
+
+               IF WS-PRIOR-TOTAL > 0
+                   AND WS-ABS-VARIANCE * 10 > WS-PRIOR-TOTAL
+                   DISPLAY "MATERIAL SWING DETECTED - REVIEW"
+               END-IF
+           END-IF.
+
+       WRITE-CURRENT-TOTAL.
+
+           OPEN OUTPUT CONTROL-FILE
+           MOVE WS-TOTAL TO CTL-TOTAL
+           WRITE CTL-REC
+           CLOSE CONTROL-FILE.
