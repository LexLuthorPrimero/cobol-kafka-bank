@@ -6,15 +6,15 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT JOURNAL-FILE
-               ASSIGN TO "accounts/JOURNAL.LOG"
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
                ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
@@ -25,13 +25,14 @@
        01 ACC-REC.
            05 A-ID     PIC X(5).
            05 A-NAME   PIC X(20).
-           05 A-SALDO  PIC 9(9).
+           05 A-SALDO  PIC 9(7)V99.
+           05 A-OVERDRAFT-LIMIT PIC 9(7)V99.
 
        FD TRANS-FILE.
        01 TR-REC.
            05 T-ID     PIC X(5).
            05 FILLER   PIC X.
-           05 T-AMT    PIC 9(9).
+           05 T-AMT    PIC 9(7)V99.
 
        FD JOURNAL-FILE.
        01 J-REC.
@@ -41,21 +42,45 @@
 
        01 WS-EOF-T PIC X VALUE "N".
        01 WS-IDX   PIC 9(4) VALUE 0.
+       01 WS-OVERFLOW PIC X VALUE "N".
 
        01 WS-TABLE.
            05 WS-ACC OCCURS 1000 TIMES INDEXED BY IDX.
                10 W-ID     PIC X(5).
                10 W-NAME   PIC X(20).
-               10 W-SALDO  PIC 9(9).
+               10 W-SALDO  PIC 9(7)V99.
+               10 W-OVERDRAFT PIC 9(7)V99.
 
-       01 WS-SALDO PIC 9(9).
-       01 WS-AMT   PIC 9(9).
-       01 WS-NEW   PIC 9(9).
+       01 WS-SALDO PIC 9(7)V99.
+       01 WS-AMT   PIC 9(7)V99.
+       01 WS-NEW   PIC 9(7)V99.
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
            PERFORM LOAD-ACCOUNTS
            PERFORM PROCESS-TRANS
 
@@ -65,19 +90,31 @@
 
            OPEN INPUT ACCOUNTS-FILE
 
-           PERFORM UNTIL WS-EOF-T = "Y"
+           PERFORM UNTIL WS-EOF-T = "Y" OR WS-OVERFLOW = "Y"
 
                READ ACCOUNTS-FILE
                    AT END
                        MOVE "Y" TO WS-EOF-T
                    NOT AT END
-                       ADD 1 TO WS-IDX
-                       MOVE A-ID    TO W-ID(WS-IDX)
-                       MOVE A-NAME  TO W-NAME(WS-IDX)
-                       MOVE A-SALDO TO W-SALDO(WS-IDX)
+                       IF WS-IDX >= 1000
+                           MOVE "Y" TO WS-OVERFLOW
+                       ELSE
+                           ADD 1 TO WS-IDX
+                           MOVE A-ID    TO W-ID(WS-IDX)
+                           MOVE A-NAME  TO W-NAME(WS-IDX)
+                           MOVE A-SALDO TO W-SALDO(WS-IDX)
+                           MOVE A-OVERDRAFT-LIMIT
+                               TO W-OVERDRAFT(WS-IDX)
+                       END-IF
                END-READ
 
-           END-PERFORM.
+           END-PERFORM
+
+           IF WS-OVERFLOW = "Y"
+               DISPLAY "ACCOUNT FILE EXCEEDS TABLE CAPACITY"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
 
            CLOSE ACCOUNTS-FILE.
 
@@ -88,6 +125,13 @@
 
            MOVE "N" TO WS-EOF-T
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-T
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF-T = "Y"
 
                READ TRANS-FILE
@@ -112,7 +156,7 @@
                    MOVE W-SALDO(IDX) TO WS-SALDO
                    MOVE T-AMT        TO WS-AMT
 
-                   IF WS-SALDO >= WS-AMT
+                   IF WS-SALDO + W-OVERDRAFT(IDX) >= WS-AMT
                        COMPUTE WS-NEW = WS-SALDO - WS-AMT
                        MOVE WS-NEW TO W-SALDO(IDX)
 
@@ -121,7 +165,7 @@
                            INTO J-TXT
                        WRITE J-REC
                    ELSE
-                       STRING "FAIL " W-ID(IDX)
+                       STRING "FAIL " W-ID(IDX) " " WS-AMT
                            DELIMITED BY SIZE
                            INTO J-TXT
                        WRITE J-REC
