@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BRANCH-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 AC-ID     PIC X(5).
+           05 AC-NAME   PIC X(20).
+           05 AC-SALDO  PIC 9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 AC-BRANCH PIC X(4).
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EOF            PIC X VALUE "N".
+       01 WS-JOURNAL-STATUS PIC XX.
+
+       01 WS-ACCOUNT-TABLE.
+           05 WS-ACC OCCURS 50000 TIMES INDEXED BY IDX.
+               10 A-ID-TBL     PIC X(5).
+               10 A-BRANCH-TBL PIC X(4).
+
+       01 WS-TABLE-INDEX    PIC 9(6) VALUE 0.
+       01 WS-TABLE-CAPACITY PIC 9(6) VALUE 50000.
+
+       01 WS-BRANCH-TABLE.
+           05 WS-BR OCCURS 1000 TIMES INDEXED BY BDX.
+               10 B-BRANCH      PIC X(4).
+               10 B-ACCT-COUNT  PIC 9(6) VALUE 0.
+               10 B-BALANCE     PIC 9(9)V99 VALUE 0.
+               10 B-POST-COUNT  PIC 9(7) VALUE 0.
+
+       01 WS-BRANCH-INDEX    PIC 9(6) VALUE 0.
+       01 WS-BRANCH-CAPACITY PIC 9(6) VALUE 1000.
+       01 WS-FOUND           PIC X VALUE "N".
+
+       01 WS-TOK1  PIC X(10).
+       01 WS-TOK2  PIC X(10).
+       01 WS-ID    PIC X(5).
+       01 WS-BRANCH-OF-ID PIC X(4).
+       01 WS-OVERFLOW     PIC X VALUE "N".
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
+           PERFORM LOAD-ACCOUNTS-INTO-BRANCHES
+           PERFORM SCAN-JOURNAL-FOR-POSTINGS
+           PERFORM PRINT-BRANCH-TOTALS
+
+           STOP RUN.
+
+       LOAD-ACCOUNTS-INTO-BRANCHES.
+
+           OPEN INPUT ACCOUNTS-FILE
+
+           PERFORM UNTIL WS-EOF = "Y" OR WS-OVERFLOW = "Y"
+
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-TABLE-INDEX >= WS-TABLE-CAPACITY
+                           MOVE "Y" TO WS-OVERFLOW
+                       ELSE
+                           ADD 1 TO WS-TABLE-INDEX
+                           MOVE AC-ID TO A-ID-TBL(WS-TABLE-INDEX)
+                           MOVE AC-BRANCH
+                               TO A-BRANCH-TBL(WS-TABLE-INDEX)
+
+                           PERFORM FIND-OR-ADD-BRANCH
+                           ADD 1 TO B-ACCT-COUNT(BDX)
+                           ADD AC-SALDO TO B-BALANCE(BDX)
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           IF WS-OVERFLOW = "Y"
+               DISPLAY "ACCOUNT FILE EXCEEDS TABLE CAPACITY"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
+           CLOSE ACCOUNTS-FILE.
+
+       FIND-OR-ADD-BRANCH.
+
+           MOVE "N" TO WS-FOUND
+
+           PERFORM VARYING BDX FROM 1 BY 1
+                   UNTIL BDX > WS-BRANCH-INDEX
+
+               IF B-BRANCH(BDX) = AC-BRANCH
+                   MOVE "Y" TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+
+           END-PERFORM
+
+           IF WS-FOUND = "N"
+               ADD 1 TO WS-BRANCH-INDEX
+               MOVE WS-BRANCH-INDEX TO BDX
+               MOVE AC-BRANCH TO B-BRANCH(BDX)
+           END-IF.
+
+       SCAN-JOURNAL-FOR-POSTINGS.
+
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00"
+               DISPLAY "NO JOURNAL FOUND - POSTING COUNTS WILL BE ZERO"
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+
+                   READ JOURNAL-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           PERFORM COUNT-ONE-POSTING
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE JOURNAL-FILE
+           END-IF.
+
+       COUNT-ONE-POSTING.
+
+           UNSTRING J-TXT DELIMITED BY ALL SPACE
+               INTO WS-TOK1 WS-TOK2
+
+           IF WS-TOK1 = "OK"
+               MOVE WS-TOK2 TO WS-ID
+               PERFORM FIND-BRANCH-OF-ID
+               IF WS-BRANCH-OF-ID NOT = SPACES
+                   PERFORM FIND-OR-ADD-POSTING-BRANCH
+                   ADD 1 TO B-POST-COUNT(BDX)
+               END-IF
+           END-IF.
+
+       FIND-BRANCH-OF-ID.
+
+           MOVE SPACES TO WS-BRANCH-OF-ID
+
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > WS-TABLE-INDEX
+
+               IF A-ID-TBL(IDX) = WS-ID
+                   MOVE A-BRANCH-TBL(IDX) TO WS-BRANCH-OF-ID
+                   EXIT PERFORM
+               END-IF
+
+           END-PERFORM.
+
+       FIND-OR-ADD-POSTING-BRANCH.
+
+           MOVE "N" TO WS-FOUND
+
+           PERFORM VARYING BDX FROM 1 BY 1
+                   UNTIL BDX > WS-BRANCH-INDEX
+
+               IF B-BRANCH(BDX) = WS-BRANCH-OF-ID
+                   MOVE "Y" TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+
+           END-PERFORM
+
+           IF WS-FOUND = "N"
+               ADD 1 TO WS-BRANCH-INDEX
+               MOVE WS-BRANCH-INDEX TO BDX
+               MOVE WS-BRANCH-OF-ID TO B-BRANCH(BDX)
+           END-IF.
+
+       PRINT-BRANCH-TOTALS.
+
+           DISPLAY "BRANCH CONTROL TOTALS REPORT"
+
+           PERFORM VARYING BDX FROM 1 BY 1
+                   UNTIL BDX > WS-BRANCH-INDEX
+
+               DISPLAY "BRANCH " B-BRANCH(BDX)
+                   " ACCOUNTS " B-ACCT-COUNT(BDX)
+                   " ENDING BALANCE " B-BALANCE(BDX)
+                   " POSTINGS " B-POST-COUNT(BDX)
+
+           END-PERFORM.
