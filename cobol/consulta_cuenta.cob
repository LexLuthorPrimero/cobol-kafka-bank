@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-CUENTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 AC-ID             PIC X(5).
+           05 AC-NOMBRE         PIC X(20).
+           05 AC-SALDO          PIC 9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 AC-CURRENCY       PIC X(3).
+           05 AC-TYPE            PIC X(1).
+               88 AC-ES-CHECKING VALUE 'C'.
+               88 AC-ES-SAVINGS  VALUE 'S'.
+               88 AC-ES-LOAN     VALUE 'L'.
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ACCOUNTS-PATH   PIC X(200).
+       01 WS-ACCOUNTS-STATUS PIC XX.
+       01 WS-JOURNAL-PATH    PIC X(200).
+       01 WS-JOURNAL-STATUS  PIC XX.
+
+       01 WS-INQUIRY-ID PIC X(5).
+
+       01 WS-EOF     PIC X VALUE 'N'.
+       01 WS-FOUND   PIC X VALUE 'N'.
+
+       01 WS-J-ID          PIC X(5).
+       01 WS-J-AMOUNT      PIC X(9).
+       01 WS-J-AMOUNT-NUM REDEFINES
+               WS-J-AMOUNT PIC 9(7)V99.
+       01 WS-J-TIPO        PIC X(1).
+       01 WS-POSTING-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
+           MOVE SPACES TO WS-INQUIRY-ID
+           ACCEPT WS-INQUIRY-ID FROM ENVIRONMENT "INQUIRY_AC_ID"
+           IF WS-INQUIRY-ID = SPACES
+               DISPLAY "ERROR NO INQUIRY_AC_ID SUPPLIED"
+               STOP RUN
+           END-IF
+
+           PERFORM LOOKUP-ACCOUNT
+
+           IF WS-FOUND = 'Y'
+               PERFORM SHOW-RECENT-POSTINGS
+           END-IF
+
+           STOP RUN.
+
+       LOOKUP-ACCOUNT.
+
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+               DISPLAY "ERROR ACCOUNTS OPEN " WS-ACCOUNTS-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-FOUND = 'Y'
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF AC-ID = WS-INQUIRY-ID
+                           MOVE 'Y' TO WS-FOUND
+                           PERFORM SHOW-ACCOUNT-SUMMARY
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS-FILE
+
+           IF WS-FOUND NOT = 'Y'
+               DISPLAY "ACCOUNT NOT FOUND " WS-INQUIRY-ID
+           END-IF.
+
+       SHOW-ACCOUNT-SUMMARY.
+
+           DISPLAY "ACCOUNT " AC-ID " " AC-NOMBRE
+           DISPLAY "BALANCE " AC-SALDO " " AC-CURRENCY
+           DISPLAY "OVERDRAFT LIMIT " AC-OVERDRAFT-LIMIT.
+
+       SHOW-RECENT-POSTINGS.
+
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00"
+               DISPLAY "NO JOURNAL ENTRIES AVAILABLE"
+           ELSE
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ JOURNAL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM SCAN-ONE-JOURNAL-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE JOURNAL-FILE
+
+               IF WS-POSTING-COUNT = 0
+                   DISPLAY "NO RECENT POSTINGS FOUND FOR "
+                       WS-INQUIRY-ID
+               END-IF
+           END-IF.
+
+       SCAN-ONE-JOURNAL-LINE.
+
+           IF J-TXT(1:3) = "OK "
+               MOVE J-TXT(4:5) TO WS-J-ID
+               IF WS-J-ID = WS-INQUIRY-ID
+                   MOVE J-TXT(10:9) TO WS-J-AMOUNT
+                   MOVE J-TXT(20:1) TO WS-J-TIPO
+                   IF WS-J-AMOUNT-NUM NUMERIC
+                       ADD 1 TO WS-POSTING-COUNT
+                       DISPLAY "POSTING " WS-J-TIPO " "
+                           WS-J-AMOUNT-NUM
+                   END-IF
+               END-IF
+           END-IF.
