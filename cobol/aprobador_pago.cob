@@ -0,0 +1,391 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APROBADOR-PAGO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+           SELECT PENDING-FILE
+               ASSIGN TO DYNAMIC WS-PENDING-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+           SELECT APPROVALS-FILE
+               ASSIGN TO DYNAMIC WS-APPROVALS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-APPROVALS-STATUS.
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       01  ACCOUNTS-RECORD.
+           05 AC-ID             PIC X(5).
+           05 AC-NOMBRE         PIC X(20).
+           05 AC-SALDO          PIC 9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 AC-CURRENCY       PIC X(3).
+           05 AC-TYPE            PIC X(1).
+               88 AC-ES-CHECKING VALUE 'C'.
+               88 AC-ES-SAVINGS  VALUE 'S'.
+               88 AC-ES-LOAN     VALUE 'L'.
+           05 AC-CUST-ID        PIC X(5).
+       FD  PENDING-FILE.
+       01  PEND-RECORD.
+           05 PEND-ID           PIC X(5).
+           05 FILLER            PIC X(1).
+           05 PEND-TO-ID        PIC X(5).
+           05 FILLER            PIC X(1).
+           05 PEND-MONTO        PIC 9(7)V99.
+           05 FILLER            PIC X(1).
+           05 PEND-TIPO         PIC X(1).
+           05 FILLER            PIC X(1).
+           05 PEND-CURRENCY     PIC X(3).
+           05 FILLER            PIC X(1).
+           05 PEND-TIMESTAMP    PIC X(14).
+       FD  APPROVALS-FILE.
+       01  APR-RECORD.
+           05 APR-OP            PIC X(6).
+               88 APR-ES-APPROVE VALUE "APPRV ".
+               88 APR-ES-REJECT  VALUE "REJECT".
+           05 FILLER            PIC X(1).
+           05 APR-ID            PIC X(5).
+           05 FILLER            PIC X(1).
+           05 APR-TIMESTAMP     PIC X(14).
+       FD  JOURNAL-FILE.
+       01  J-REC.
+           05 J-TXT             PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-PATH     PIC X(200).
+       01  WS-PENDING-PATH      PIC X(200).
+       01  WS-APPROVALS-PATH    PIC X(200).
+       01  WS-JOURNAL-PATH      PIC X(200).
+       01  WS-ACCOUNTS-STATUS   PIC XX.
+       01  WS-PENDING-STATUS    PIC XX.
+       01  WS-APPROVALS-STATUS  PIC XX.
+       01  WS-JOURNAL-STATUS    PIC XX.
+       01  WS-JOURNAL-ID        PIC X(5).
+       01  WS-JOURNAL-AMT       PIC 9(7)V99.
+       01  WS-JOURNAL-TIPO      PIC X(1).
+       01  WS-EOF               PIC X VALUE 'N'.
+       01  WS-FOUND             PIC X VALUE 'N'.
+       01  WS-TARGET-FOUND      PIC X VALUE 'N'.
+       01  WS-AVAILABLE         PIC S9(7)V99.
+       01  WS-NEW-BALANCE       PIC 9(7)V99.
+       01  ACCOUNTS-TABLE.
+           05 ACCOUNT-ENTRY OCCURS 50000 TIMES INDEXED BY ADX.
+               10 AC-ID-TBL        PIC X(5).
+               10 AC-NOMBRE-TBL    PIC X(20).
+               10 AC-SALDO-TBL     PIC 9(7)V99.
+               10 AC-OVERDRAFT-TBL PIC 9(7)V99.
+               10 AC-CURRENCY-TBL  PIC X(3).
+               10 AC-TYPE-TBL      PIC X(1).
+                   88 AC-ES-LOAN-TBL VALUE 'L'.
+               10 AC-CUST-ID-TBL   PIC X(5).
+       01  WS-ACC-INDEX         PIC 9(6) VALUE 1.
+       01  WS-ACC-COUNT         PIC 9(6) VALUE 0.
+       01  WS-SOURCE-INDEX      PIC 9(6) VALUE 0.
+       01  PENDING-TABLE.
+           05 PENDING-ENTRY OCCURS 10000 TIMES INDEXED BY PDX.
+               10 PEND-ID-TBL        PIC X(5).
+               10 PEND-TO-ID-TBL     PIC X(5).
+               10 PEND-MONTO-TBL     PIC 9(7)V99.
+               10 PEND-TIPO-TBL      PIC X(1).
+               10 PEND-CURRENCY-TBL  PIC X(3).
+               10 PEND-TIMESTAMP-TBL PIC X(14).
+               10 PEND-RESOLVED-TBL  PIC X VALUE 'N'.
+       01  WS-PEND-INDEX        PIC 9(6) VALUE 1.
+       01  WS-PEND-COUNT        PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "/app/accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+           MOVE SPACES TO WS-PENDING-PATH
+           ACCEPT WS-PENDING-PATH FROM ENVIRONMENT "PENDING_PATH"
+           IF WS-PENDING-PATH = SPACES
+               MOVE "/app/accounts/PENDING_APPROVAL.DAT"
+                   TO WS-PENDING-PATH
+           END-IF
+           MOVE SPACES TO WS-APPROVALS-PATH
+           ACCEPT WS-APPROVALS-PATH FROM ENVIRONMENT "APPROVALS_PATH"
+           IF WS-APPROVALS-PATH = SPACES
+               MOVE "/app/accounts/APPROVALS.DAT" TO WS-APPROVALS-PATH
+           END-IF
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "/app/accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
+           PERFORM LOAD-PENDING-TABLE
+           PERFORM LOAD-ACCOUNTS-TABLE
+           PERFORM APPLY-APPROVALS
+           PERFORM WRITE-ACCOUNTS-TABLE
+           PERFORM WRITE-PENDING-TABLE
+
+           STOP RUN.
+
+       LOAD-PENDING-TABLE.
+           MOVE 'N' TO WS-EOF
+           MOVE 1 TO WS-PEND-INDEX
+           OPEN INPUT PENDING-FILE
+           IF WS-PENDING-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                       OR WS-PEND-INDEX > 10000
+                   READ PENDING-FILE INTO PEND-RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE PEND-ID TO PEND-ID-TBL(WS-PEND-INDEX)
+                       MOVE PEND-TO-ID TO PEND-TO-ID-TBL(WS-PEND-INDEX)
+                       MOVE PEND-MONTO TO PEND-MONTO-TBL(WS-PEND-INDEX)
+                       MOVE PEND-TIPO TO PEND-TIPO-TBL(WS-PEND-INDEX)
+                       MOVE PEND-CURRENCY
+                           TO PEND-CURRENCY-TBL(WS-PEND-INDEX)
+                       MOVE PEND-TIMESTAMP
+                           TO PEND-TIMESTAMP-TBL(WS-PEND-INDEX)
+                       MOVE 'N' TO PEND-RESOLVED-TBL(WS-PEND-INDEX)
+                       ADD 1 TO WS-PEND-INDEX
+               END-PERFORM
+               CLOSE PENDING-FILE
+           END-IF
+           SUBTRACT 1 FROM WS-PEND-INDEX
+           MOVE WS-PEND-INDEX TO WS-PEND-COUNT.
+
+       LOAD-ACCOUNTS-TABLE.
+           MOVE 'N' TO WS-EOF
+           MOVE 1 TO WS-ACC-INDEX
+           OPEN INPUT ACCOUNTS-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+                   OR WS-ACC-INDEX > 50000
+               READ ACCOUNTS-FILE INTO ACCOUNTS-RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF WS-ACCOUNTS-STATUS = "06"
+                           OR AC-SALDO NOT NUMERIC
+                           OR AC-OVERDRAFT-LIMIT NOT NUMERIC
+                           OR NOT (AC-ES-CHECKING OR AC-ES-SAVINGS
+                               OR AC-ES-LOAN)
+                       DISPLAY "ERROR - ACCOUNTS FILE RECORD "
+                           "LAYOUT NOT RECOGNIZED"
+                       CLOSE ACCOUNTS-FILE
+                       STOP RUN
+                   END-IF
+                   MOVE AC-ID TO AC-ID-TBL(WS-ACC-INDEX)
+                   MOVE AC-NOMBRE TO AC-NOMBRE-TBL(WS-ACC-INDEX)
+                   MOVE AC-SALDO TO AC-SALDO-TBL(WS-ACC-INDEX)
+                   MOVE AC-OVERDRAFT-LIMIT
+                       TO AC-OVERDRAFT-TBL(WS-ACC-INDEX)
+                   MOVE AC-CURRENCY TO AC-CURRENCY-TBL(WS-ACC-INDEX)
+                   MOVE AC-TYPE TO AC-TYPE-TBL(WS-ACC-INDEX)
+                   MOVE AC-CUST-ID TO AC-CUST-ID-TBL(WS-ACC-INDEX)
+                   ADD 1 TO WS-ACC-INDEX
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE
+           SUBTRACT 1 FROM WS-ACC-INDEX
+           MOVE WS-ACC-INDEX TO WS-ACC-COUNT.
+
+       APPLY-APPROVALS.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT APPROVALS-FILE
+           IF WS-APPROVALS-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ APPROVALS-FILE INTO APR-RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM APPLY-ONE-APPROVAL
+               END-PERFORM
+               CLOSE APPROVALS-FILE
+           END-IF.
+
+       APPLY-ONE-APPROVAL.
+           PERFORM FIND-PENDING-BY-KEY
+           IF WS-FOUND NOT = 'Y'
+               DISPLAY "APPROVAL NOT FOUND " APR-ID
+           ELSE
+               IF APR-ES-REJECT
+                   DISPLAY "REJECTED " APR-ID
+                   MOVE 'Y' TO PEND-RESOLVED-TBL(PDX)
+               ELSE
+                   IF APR-ES-APPROVE
+                       PERFORM POST-APPROVED-PENDING
+                       MOVE 'Y' TO PEND-RESOLVED-TBL(PDX)
+                   ELSE
+                       DISPLAY "UNKNOWN APPROVAL OP CODE " APR-OP
+                   END-IF
+               END-IF
+           END-IF.
+
+       FIND-PENDING-BY-KEY.
+           MOVE 'N' TO WS-FOUND
+           MOVE 1 TO WS-PEND-INDEX
+           PERFORM UNTIL WS-PEND-INDEX > WS-PEND-COUNT
+               IF PEND-ID-TBL(WS-PEND-INDEX) = APR-ID
+                       AND PEND-TIMESTAMP-TBL(WS-PEND-INDEX)
+                           = APR-TIMESTAMP
+                       AND PEND-RESOLVED-TBL(WS-PEND-INDEX) = 'N'
+                   MOVE 'Y' TO WS-FOUND
+                   SET PDX TO WS-PEND-INDEX
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-PEND-INDEX
+           END-PERFORM.
+
+       POST-APPROVED-PENDING.
+           PERFORM FIND-ACCOUNT-BY-ID
+           IF WS-FOUND NOT = 'Y'
+               DISPLAY "ERROR - CUENTA NO ENCONTRADA " PEND-ID-TBL(PDX)
+           ELSE
+               EVALUATE PEND-TIPO-TBL(PDX)
+                   WHEN 'C'
+                       ADD PEND-MONTO-TBL(PDX)
+                           TO AC-SALDO-TBL(WS-ACC-INDEX)
+                       MOVE PEND-ID-TBL(PDX) TO WS-JOURNAL-ID
+                       MOVE PEND-MONTO-TBL(PDX) TO WS-JOURNAL-AMT
+                       MOVE 'C' TO WS-JOURNAL-TIPO
+                       PERFORM WRITE-JOURNAL-LINE
+                       DISPLAY "OK " PEND-ID-TBL(PDX)
+                   WHEN 'T'
+                       PERFORM POST-APPROVED-TRANSFER
+                   WHEN OTHER
+                       PERFORM POST-APPROVED-DEBIT
+               END-EVALUATE
+           END-IF.
+
+       FIND-ACCOUNT-BY-ID.
+           MOVE 'N' TO WS-FOUND
+           MOVE 1 TO WS-ACC-INDEX
+           PERFORM UNTIL WS-ACC-INDEX > WS-ACC-COUNT
+               IF AC-ID-TBL(WS-ACC-INDEX) = PEND-ID-TBL(PDX)
+                   MOVE 'Y' TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-ACC-INDEX
+           END-PERFORM.
+
+       POST-APPROVED-DEBIT.
+           IF AC-ES-LOAN-TBL(WS-ACC-INDEX)
+               DISPLAY "ERROR - CUENTA DE PRESTAMO " PEND-ID-TBL(PDX)
+           ELSE
+               COMPUTE WS-AVAILABLE =
+                   AC-SALDO-TBL(WS-ACC-INDEX) - PEND-MONTO-TBL(PDX)
+                       + AC-OVERDRAFT-TBL(WS-ACC-INDEX)
+               IF WS-AVAILABLE >= 0
+                   SUBTRACT PEND-MONTO-TBL(PDX)
+                       FROM AC-SALDO-TBL(WS-ACC-INDEX)
+                   MOVE PEND-ID-TBL(PDX) TO WS-JOURNAL-ID
+                   MOVE PEND-MONTO-TBL(PDX) TO WS-JOURNAL-AMT
+                   MOVE 'D' TO WS-JOURNAL-TIPO
+                   PERFORM WRITE-JOURNAL-LINE
+                   DISPLAY "OK " PEND-ID-TBL(PDX)
+               ELSE
+                   DISPLAY "ERROR - SALDO INSUFICIENTE "
+                       PEND-ID-TBL(PDX)
+               END-IF
+           END-IF.
+
+       POST-APPROVED-TRANSFER.
+           MOVE WS-ACC-INDEX TO WS-SOURCE-INDEX
+           IF AC-ES-LOAN-TBL(WS-SOURCE-INDEX)
+               DISPLAY "ERROR - CUENTA DE PRESTAMO " PEND-ID-TBL(PDX)
+           ELSE
+               COMPUTE WS-AVAILABLE =
+                   AC-SALDO-TBL(WS-SOURCE-INDEX) - PEND-MONTO-TBL(PDX)
+                       + AC-OVERDRAFT-TBL(WS-SOURCE-INDEX)
+               IF WS-AVAILABLE >= 0
+                   SUBTRACT PEND-MONTO-TBL(PDX)
+                       FROM AC-SALDO-TBL(WS-SOURCE-INDEX)
+                   PERFORM FIND-AND-CREDIT-TARGET
+                   IF WS-TARGET-FOUND = 'Y'
+                       MOVE PEND-ID-TBL(PDX) TO WS-JOURNAL-ID
+                       MOVE PEND-MONTO-TBL(PDX) TO WS-JOURNAL-AMT
+                       MOVE 'D' TO WS-JOURNAL-TIPO
+                       PERFORM WRITE-JOURNAL-LINE
+                       DISPLAY "OK " PEND-ID-TBL(PDX)
+                   ELSE
+                       ADD PEND-MONTO-TBL(PDX)
+                           TO AC-SALDO-TBL(WS-SOURCE-INDEX)
+                       DISPLAY "ERROR - CUENTA DESTINO NO ENCONTRADA "
+                           PEND-ID-TBL(PDX)
+                   END-IF
+               ELSE
+                   DISPLAY "ERROR - SALDO INSUFICIENTE "
+                       PEND-ID-TBL(PDX)
+               END-IF
+           END-IF.
+
+       FIND-AND-CREDIT-TARGET.
+           MOVE 'N' TO WS-TARGET-FOUND
+           MOVE 1 TO WS-ACC-INDEX
+           PERFORM UNTIL WS-ACC-INDEX > WS-ACC-COUNT
+               IF AC-ID-TBL(WS-ACC-INDEX) = PEND-TO-ID-TBL(PDX)
+                   ADD PEND-MONTO-TBL(PDX) TO AC-SALDO-TBL(WS-ACC-INDEX)
+                   MOVE 'Y' TO WS-TARGET-FOUND
+                   MOVE PEND-TO-ID-TBL(PDX) TO WS-JOURNAL-ID
+                   MOVE PEND-MONTO-TBL(PDX) TO WS-JOURNAL-AMT
+                   MOVE 'C' TO WS-JOURNAL-TIPO
+                   PERFORM WRITE-JOURNAL-LINE
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-ACC-INDEX
+           END-PERFORM.
+
+       WRITE-JOURNAL-LINE.
+           STRING "OK " WS-JOURNAL-ID " " WS-JOURNAL-AMT " "
+                   WS-JOURNAL-TIPO
+               DELIMITED BY SIZE
+               INTO J-TXT
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00" AND
+                   WS-JOURNAL-STATUS NOT = "05"
+               CLOSE JOURNAL-FILE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           WRITE J-REC
+           CLOSE JOURNAL-FILE.
+
+       WRITE-ACCOUNTS-TABLE.
+           OPEN OUTPUT ACCOUNTS-FILE
+           MOVE 1 TO WS-ACC-INDEX
+           PERFORM UNTIL WS-ACC-INDEX > WS-ACC-COUNT
+               MOVE AC-ID-TBL(WS-ACC-INDEX) TO AC-ID
+               MOVE AC-NOMBRE-TBL(WS-ACC-INDEX) TO AC-NOMBRE
+               MOVE AC-SALDO-TBL(WS-ACC-INDEX) TO AC-SALDO
+               MOVE AC-OVERDRAFT-TBL(WS-ACC-INDEX)
+                   TO AC-OVERDRAFT-LIMIT
+               MOVE AC-CURRENCY-TBL(WS-ACC-INDEX) TO AC-CURRENCY
+               MOVE AC-TYPE-TBL(WS-ACC-INDEX) TO AC-TYPE
+               MOVE AC-CUST-ID-TBL(WS-ACC-INDEX) TO AC-CUST-ID
+               WRITE ACCOUNTS-RECORD
+               ADD 1 TO WS-ACC-INDEX
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE.
+
+       WRITE-PENDING-TABLE.
+           OPEN OUTPUT PENDING-FILE
+           MOVE 1 TO WS-PEND-INDEX
+           PERFORM UNTIL WS-PEND-INDEX > WS-PEND-COUNT
+               IF PEND-RESOLVED-TBL(WS-PEND-INDEX) NOT = 'Y'
+                   MOVE PEND-ID-TBL(WS-PEND-INDEX) TO PEND-ID
+                   MOVE PEND-TO-ID-TBL(WS-PEND-INDEX) TO PEND-TO-ID
+                   MOVE PEND-MONTO-TBL(WS-PEND-INDEX) TO PEND-MONTO
+                   MOVE PEND-TIPO-TBL(WS-PEND-INDEX) TO PEND-TIPO
+                   MOVE PEND-CURRENCY-TBL(WS-PEND-INDEX)
+                       TO PEND-CURRENCY
+                   MOVE PEND-TIMESTAMP-TBL(WS-PEND-INDEX)
+                       TO PEND-TIMESTAMP
+                   WRITE PEND-RECORD
+               END-IF
+               ADD 1 TO WS-PEND-INDEX
+           END-PERFORM
+           CLOSE PENDING-FILE.
