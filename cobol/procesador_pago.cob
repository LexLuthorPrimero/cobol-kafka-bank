@@ -14,33 +14,145 @@
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TRANS-STATUS.
+           SELECT HOLDS-FILE
+               ASSIGN TO DYNAMIC WS-HOLDS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HOLDS-STATUS.
+           SELECT PENDING-FILE
+               ASSIGN TO DYNAMIC WS-PENDING-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+           SELECT SUSPENSE-FILE
+               ASSIGN TO DYNAMIC WS-SUSPENSE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS-FILE.
        01  ACCOUNTS-RECORD.
            05 AC-ID             PIC X(5).
            05 AC-NOMBRE         PIC X(20).
-           05 AC-SALDO          PIC 9(9).
+           05 AC-SALDO          PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 AC-CURRENCY       PIC X(3).
+           05 AC-TYPE            PIC X(1).
+               88 AC-ES-CHECKING VALUE 'C'.
+               88 AC-ES-SAVINGS  VALUE 'S'.
+               88 AC-ES-LOAN     VALUE 'L'.
+           05 AC-CUST-ID        PIC X(5).
        FD  TRANS-FILE.
        01  TRANS-RECORD.
            05 TR-ID             PIC X(5).
+               88 TR-ES-HEADER  VALUE "HDR  ".
+           05 FILLER            PIC X(1).
+           05 TR-MONTO          PIC 9(7)V99.
+           05 FILLER            PIC X(1).
+           05 TR-TIPO           PIC X(1).
+               88 TR-ES-CREDITO VALUE 'C'.
+               88 TR-ES-DEBITO  VALUE 'D', SPACE.
+               88 TR-ES-TRANSFERENCIA VALUE 'T'.
+           05 FILLER            PIC X(1).
+           05 TR-TO-ID          PIC X(5).
+           05 FILLER            PIC X(1).
+           05 TR-CURRENCY       PIC X(3).
+       01  HEADER-RECORD REDEFINES TRANS-RECORD.
+           05 HDR-TAG           PIC X(5).
+           05 FILLER            PIC X(1).
+           05 HDR-TOTAL         PIC 9(7)V99.
            05 FILLER            PIC X(1).
-           05 TR-MONTO          PIC 9(9).
+           05 HDR-COUNT         PIC 9(7).
+       FD  HOLDS-FILE.
+       01  HOLD-RECORD.
+           05 HD-ID             PIC X(5).
+           05 FILLER            PIC X(1).
+           05 HD-MONTO          PIC 9(7)V99.
+           05 FILLER            PIC X(1).
+           05 HD-TIMESTAMP      PIC X(14).
+       FD  PENDING-FILE.
+       01  PEND-RECORD.
+           05 PEND-ID           PIC X(5).
+           05 FILLER            PIC X(1).
+           05 PEND-TO-ID        PIC X(5).
+           05 FILLER            PIC X(1).
+           05 PEND-MONTO        PIC 9(7)V99.
+           05 FILLER            PIC X(1).
+           05 PEND-TIPO         PIC X(1).
+           05 FILLER            PIC X(1).
+           05 PEND-CURRENCY     PIC X(3).
+           05 FILLER            PIC X(1).
+           05 PEND-TIMESTAMP    PIC X(14).
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05 SUSP-ID            PIC X(5).
+           05 FILLER             PIC X(1).
+           05 SUSP-MONTO         PIC 9(7)V99.
+           05 FILLER             PIC X(1).
+           05 SUSP-SOURCE        PIC X(20).
+           05 FILLER             PIC X(1).
+           05 SUSP-TIMESTAMP     PIC X(14).
+       FD  JOURNAL-FILE.
+       01  J-REC.
+           05 J-TXT              PIC X(80).
        WORKING-STORAGE SECTION.
        01  WS-ACCOUNTS-PATH     PIC X(200).
+       01  WS-ACCOUNTS-OUT-PATH PIC X(200).
+       01  WS-RANGE-LOW         PIC X(5).
+       01  WS-RANGE-HIGH        PIC X(5).
        01  WS-TRANS-PATH        PIC X(200).
+       01  WS-HOLDS-PATH        PIC X(200).
+       01  WS-PENDING-PATH      PIC X(200).
+       01  WS-SUSPENSE-PATH     PIC X(200).
+       01  WS-JOURNAL-PATH      PIC X(200).
        01  WS-FILE-STATUS       PIC XX.
        01  WS-TRANS-STATUS      PIC XX.
+       01  WS-HOLDS-STATUS      PIC XX.
+       01  WS-PENDING-STATUS    PIC XX.
+       01  WS-SUSPENSE-STATUS   PIC XX.
+       01  WS-JOURNAL-STATUS    PIC XX.
+       01  WS-JOURNAL-ID        PIC X(5).
+       01  WS-JOURNAL-AMT       PIC 9(7)V99.
+       01  WS-JOURNAL-TIPO      PIC X(1).
+       01  WS-APPROVAL-THRESHOLD PIC 9(7)V99 VALUE 10000.00.
+       01  WS-DATE              PIC 9(8).
+       01  WS-TIME              PIC 9(6).
        01  WS-FOUND             PIC X VALUE 'N'.
+       01  WS-OVERFLOW          PIC X VALUE 'N'.
        01  WS-EOF               PIC X VALUE 'N'.
-       01  WS-NEW-BALANCE       PIC 9(9).
+       01  WS-HOLDS-EOF         PIC X VALUE 'N'.
+       01  WS-NEW-BALANCE       PIC S9(7)V99.
+       01  WS-HELD-AMOUNT       PIC 9(7)V99 VALUE 0.
+       01  WS-AVAILABLE         PIC S9(7)V99.
+       01  WS-SOURCE-INDEX      PIC 9(6).
+       01  WS-TARGET-FOUND      PIC X VALUE 'N'.
        01  ACCOUNTS-TABLE.
-           05 ACCOUNT-ENTRY OCCURS 100 TIMES.
+           05 ACCOUNT-ENTRY OCCURS 50000 TIMES.
                10 AC-ID-TBL     PIC X(5).
                10 AC-NOMBRE-TBL PIC X(20).
-               10 AC-SALDO-TBL  PIC 9(9).
-       01  WS-TABLE-INDEX       PIC 99 VALUE 1.
-       01  WS-MAX-ENTRIES       PIC 99 VALUE 100.
+               10 AC-SALDO-TBL  PIC S9(7)V99.
+               10 AC-OVERDRAFT-TBL PIC 9(7)V99.
+               10 AC-CURRENCY-TBL PIC X(3).
+               10 AC-TYPE-TBL     PIC X(1).
+                   88 AC-ES-LOAN-TBL VALUE 'L'.
+               10 AC-CUST-ID-TBL  PIC X(5).
+       01  WS-TABLE-INDEX       PIC 9(6) VALUE 1.
+       01  WS-TABLE-CAPACITY    PIC 9(6) VALUE 50000.
+       01  WS-MAX-ENTRIES       PIC 9(6) VALUE 50000.
+       01  WS-HDR-TOTAL         PIC 9(7)V99.
+       01  WS-HDR-COUNT         PIC 9(7).
+       01  WS-FX-RATE-USD       PIC 9(3)V9(6) VALUE 1.000000.
+       01  WS-FX-RATE-EUR       PIC 9(3)V9(6) VALUE 1.080000.
+       01  WS-FX-RATE-GBP       PIC 9(3)V9(6) VALUE 1.270000.
+       01  WS-FX-FROM-RATE      PIC 9(3)V9(6).
+       01  WS-FX-TO-RATE        PIC 9(3)V9(6).
+       01  WS-CONVERTED-AMT     PIC 9(7)V99.
        PROCEDURE DIVISION.
        MAIN-PARA.
            MOVE SPACES TO WS-ACCOUNTS-PATH
@@ -48,6 +160,34 @@
            IF WS-ACCOUNTS-PATH = SPACES
                MOVE "/app/accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
            END-IF
+           MOVE SPACES TO WS-RANGE-LOW
+           ACCEPT WS-RANGE-LOW FROM ENVIRONMENT "RANGE_LOW"
+           IF WS-RANGE-LOW = SPACES
+               MOVE LOW-VALUES TO WS-RANGE-LOW
+           END-IF
+           MOVE SPACES TO WS-RANGE-HIGH
+           ACCEPT WS-RANGE-HIGH FROM ENVIRONMENT "RANGE_HIGH"
+           IF WS-RANGE-HIGH = SPACES
+               MOVE HIGH-VALUES TO WS-RANGE-HIGH
+           END-IF
+           MOVE SPACES TO WS-ACCOUNTS-OUT-PATH
+           ACCEPT WS-ACCOUNTS-OUT-PATH
+               FROM ENVIRONMENT "ACCOUNTS_OUT_PATH"
+           IF WS-ACCOUNTS-OUT-PATH = SPACES
+               MOVE WS-ACCOUNTS-PATH TO WS-ACCOUNTS-OUT-PATH
+           END-IF
+           IF (WS-RANGE-LOW NOT = LOW-VALUES
+                   OR WS-RANGE-HIGH NOT = HIGH-VALUES)
+                   AND WS-ACCOUNTS-OUT-PATH = WS-ACCOUNTS-PATH
+               DISPLAY "ERROR - RANGE_LOW/RANGE_HIGH SET WITHOUT "
+                   "DISTINCT ACCOUNTS_OUT_PATH"
+               STOP RUN
+           END-IF
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "/app/accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
            MOVE SPACES TO WS-TRANS-PATH
            ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
            IF WS-TRANS-PATH = SPACES
@@ -55,34 +195,117 @@
            END-IF
            OPEN INPUT TRANS-FILE
            READ TRANS-FILE INTO TRANS-RECORD
+               AT END
+                   DISPLAY "ERROR TRANS EMPTY"
+                   CLOSE TRANS-FILE
+                   STOP RUN
+           END-READ
+           IF NOT TR-ES-HEADER
+               DISPLAY "ERROR TRANS HEADER MISSING"
+               CLOSE TRANS-FILE
+               STOP RUN
+           END-IF
+           MOVE HDR-TOTAL TO WS-HDR-TOTAL
+           MOVE HDR-COUNT TO WS-HDR-COUNT
+           READ TRANS-FILE INTO TRANS-RECORD
+               AT END
+                   DISPLAY "ERROR TRANS EMPTY"
+                   CLOSE TRANS-FILE
+                   STOP RUN
+           END-READ
            CLOSE TRANS-FILE
+           IF WS-HDR-COUNT NOT = 1
+               DISPLAY "ERROR TRANS BATCH COUNT MISMATCH"
+               STOP RUN
+           END-IF
+           IF WS-HDR-TOTAL NOT = TR-MONTO
+               DISPLAY "ERROR TRANS BATCH TOTAL MISMATCH"
+               STOP RUN
+           END-IF
+           MOVE SPACES TO WS-PENDING-PATH
+           ACCEPT WS-PENDING-PATH FROM ENVIRONMENT "PENDING_PATH"
+           IF WS-PENDING-PATH = SPACES
+               MOVE "/app/accounts/PENDING_APPROVAL.DAT"
+                   TO WS-PENDING-PATH
+           END-IF
+           MOVE SPACES TO WS-SUSPENSE-PATH
+           ACCEPT WS-SUSPENSE-PATH FROM ENVIRONMENT "SUSPENSE_PATH"
+           IF WS-SUSPENSE-PATH = SPACES
+               MOVE "/app/accounts/SUSPENSE.DAT" TO WS-SUSPENSE-PATH
+           END-IF
            MOVE 'N' TO WS-FOUND
            MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-OVERFLOW
            MOVE 1 TO WS-TABLE-INDEX
            OPEN INPUT ACCOUNTS-FILE
-           PERFORM UNTIL WS-EOF = 'Y' OR WS-TABLE-INDEX > WS-MAX-ENTRIES
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-OVERFLOW = 'Y'
                READ ACCOUNTS-FILE INTO ACCOUNTS-RECORD
                AT END MOVE 'Y' TO WS-EOF
                NOT AT END
-                   MOVE AC-ID TO AC-ID-TBL(WS-TABLE-INDEX)
-                   MOVE AC-NOMBRE TO AC-NOMBRE-TBL(WS-TABLE-INDEX)
-                   MOVE AC-SALDO TO AC-SALDO-TBL(WS-TABLE-INDEX)
-                   ADD 1 TO WS-TABLE-INDEX
+                   IF WS-FILE-STATUS = "06"
+                           OR AC-SALDO NOT NUMERIC
+                           OR AC-OVERDRAFT-LIMIT NOT NUMERIC
+                           OR NOT (AC-ES-CHECKING OR AC-ES-SAVINGS
+                               OR AC-ES-LOAN)
+                       DISPLAY "ERROR - ACCOUNTS FILE RECORD "
+                           "LAYOUT NOT RECOGNIZED"
+                       CLOSE ACCOUNTS-FILE
+                       STOP RUN
+                   END-IF
+                   IF AC-ID >= WS-RANGE-LOW AND AC-ID <= WS-RANGE-HIGH
+                       IF WS-TABLE-INDEX > WS-TABLE-CAPACITY
+                           MOVE 'Y' TO WS-OVERFLOW
+                       ELSE
+                           MOVE AC-ID TO AC-ID-TBL(WS-TABLE-INDEX)
+                           MOVE AC-NOMBRE
+                               TO AC-NOMBRE-TBL(WS-TABLE-INDEX)
+                           MOVE AC-SALDO
+                               TO AC-SALDO-TBL(WS-TABLE-INDEX)
+                           MOVE AC-OVERDRAFT-LIMIT
+                               TO AC-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                           MOVE AC-CURRENCY
+                               TO AC-CURRENCY-TBL(WS-TABLE-INDEX)
+                           MOVE AC-TYPE TO AC-TYPE-TBL(WS-TABLE-INDEX)
+                           MOVE AC-CUST-ID
+                               TO AC-CUST-ID-TBL(WS-TABLE-INDEX)
+                           ADD 1 TO WS-TABLE-INDEX
+                       END-IF
+                   END-IF
                END-READ
            END-PERFORM
+           IF WS-OVERFLOW = 'Y'
+               DISPLAY "ACCOUNT FILE EXCEEDS TABLE CAPACITY"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
            CLOSE ACCOUNTS-FILE
            SUBTRACT 1 FROM WS-TABLE-INDEX
            MOVE WS-TABLE-INDEX TO WS-MAX-ENTRIES
+           PERFORM SUM-HOLDS-FOR-TRANSACTION
            MOVE 1 TO WS-TABLE-INDEX
            PERFORM UNTIL WS-TABLE-INDEX > WS-MAX-ENTRIES
                IF AC-ID-TBL(WS-TABLE-INDEX) = TR-ID
                    MOVE 'Y' TO WS-FOUND
-                   IF AC-SALDO-TBL(WS-TABLE-INDEX) >= TR-MONTO
-                       COMPUTE WS-NEW-BALANCE = AC-SALDO-TBL(WS-TABLE-INDEX) - TR-MONTO
-                       MOVE WS-NEW-BALANCE TO AC-SALDO-TBL(WS-TABLE-INDEX)
-                       DISPLAY "OK"
+                   PERFORM CONVERT-TRANSACTION-AMOUNT
+                   IF WS-CONVERTED-AMT > WS-APPROVAL-THRESHOLD
+                       PERFORM WRITE-PENDING-APPROVAL
+                       DISPLAY "PENDING APPROVAL"
                    ELSE
-                       DISPLAY "ERROR"
+                       IF TR-ES-CREDITO
+                           ADD WS-CONVERTED-AMT
+                               TO AC-SALDO-TBL(WS-TABLE-INDEX)
+                           MOVE TR-ID TO WS-JOURNAL-ID
+                           MOVE WS-CONVERTED-AMT TO WS-JOURNAL-AMT
+                           MOVE 'C' TO WS-JOURNAL-TIPO
+                           PERFORM WRITE-JOURNAL-LINE
+                           DISPLAY "OK"
+                       ELSE
+                           IF TR-ES-TRANSFERENCIA
+                               PERFORM POST-TRANSFER
+                           ELSE
+                               PERFORM POST-DEBIT
+                           END-IF
+                       END-IF
                    END-IF
                    EXIT PERFORM
                END-IF
@@ -90,15 +313,176 @@
            END-PERFORM
            IF WS-FOUND = 'N'
                DISPLAY "ERROR"
+               PERFORM WRITE-SUSPENSE-RECORD
            END-IF
+           MOVE WS-ACCOUNTS-OUT-PATH TO WS-ACCOUNTS-PATH
            OPEN OUTPUT ACCOUNTS-FILE
            MOVE 1 TO WS-TABLE-INDEX
            PERFORM UNTIL WS-TABLE-INDEX > WS-MAX-ENTRIES
                MOVE AC-ID-TBL(WS-TABLE-INDEX) TO AC-ID
                MOVE AC-NOMBRE-TBL(WS-TABLE-INDEX) TO AC-NOMBRE
                MOVE AC-SALDO-TBL(WS-TABLE-INDEX) TO AC-SALDO
+               MOVE AC-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                   TO AC-OVERDRAFT-LIMIT
+               MOVE AC-CURRENCY-TBL(WS-TABLE-INDEX) TO AC-CURRENCY
+               MOVE AC-TYPE-TBL(WS-TABLE-INDEX) TO AC-TYPE
+               MOVE AC-CUST-ID-TBL(WS-TABLE-INDEX) TO AC-CUST-ID
                WRITE ACCOUNTS-RECORD
                ADD 1 TO WS-TABLE-INDEX
            END-PERFORM
            CLOSE ACCOUNTS-FILE
            STOP RUN.
+       WRITE-PENDING-APPROVAL.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE TR-ID TO PEND-ID
+           IF TR-ES-TRANSFERENCIA
+               MOVE TR-TO-ID TO PEND-TO-ID
+           ELSE
+               MOVE SPACES TO PEND-TO-ID
+           END-IF
+           MOVE WS-CONVERTED-AMT TO PEND-MONTO
+           MOVE TR-TIPO TO PEND-TIPO
+           MOVE AC-CURRENCY-TBL(WS-TABLE-INDEX) TO PEND-CURRENCY
+           STRING WS-DATE DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SIZE
+               INTO PEND-TIMESTAMP
+           OPEN EXTEND PENDING-FILE
+           IF WS-PENDING-STATUS NOT = "00" AND
+                   WS-PENDING-STATUS NOT = "05"
+               CLOSE PENDING-FILE
+               OPEN OUTPUT PENDING-FILE
+           END-IF
+           WRITE PEND-RECORD
+           CLOSE PENDING-FILE.
+       WRITE-SUSPENSE-RECORD.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE TR-ID TO SUSP-ID
+           MOVE TR-MONTO TO SUSP-MONTO
+           MOVE "PROCESADOR-PAGO" TO SUSP-SOURCE
+           STRING WS-DATE DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SIZE
+               INTO SUSP-TIMESTAMP
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS NOT = "00" AND
+                   WS-SUSPENSE-STATUS NOT = "05"
+               CLOSE SUSPENSE-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+           WRITE SUSPENSE-RECORD
+           CLOSE SUSPENSE-FILE.
+       POST-DEBIT.
+           IF AC-ES-LOAN-TBL(WS-TABLE-INDEX)
+               DISPLAY "ERROR - CUENTA DE PRESTAMO"
+           ELSE
+               COMPUTE WS-AVAILABLE =
+                   AC-SALDO-TBL(WS-TABLE-INDEX) - WS-HELD-AMOUNT
+               IF WS-AVAILABLE + AC-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                       >= WS-CONVERTED-AMT
+                   COMPUTE WS-NEW-BALANCE =
+                       AC-SALDO-TBL(WS-TABLE-INDEX) - WS-CONVERTED-AMT
+                   MOVE WS-NEW-BALANCE TO AC-SALDO-TBL(WS-TABLE-INDEX)
+                   MOVE TR-ID TO WS-JOURNAL-ID
+                   MOVE WS-CONVERTED-AMT TO WS-JOURNAL-AMT
+                   MOVE 'D' TO WS-JOURNAL-TIPO
+                   PERFORM WRITE-JOURNAL-LINE
+                   DISPLAY "OK"
+               ELSE
+                   DISPLAY "ERROR"
+               END-IF
+           END-IF.
+       POST-TRANSFER.
+           MOVE WS-TABLE-INDEX TO WS-SOURCE-INDEX
+           IF AC-ES-LOAN-TBL(WS-SOURCE-INDEX)
+               DISPLAY "ERROR - CUENTA DE PRESTAMO"
+           ELSE
+               COMPUTE WS-AVAILABLE =
+                   AC-SALDO-TBL(WS-SOURCE-INDEX) - WS-HELD-AMOUNT
+               IF WS-AVAILABLE + AC-OVERDRAFT-TBL(WS-SOURCE-INDEX)
+                       >= WS-CONVERTED-AMT
+                   SUBTRACT WS-CONVERTED-AMT
+                       FROM AC-SALDO-TBL(WS-SOURCE-INDEX)
+                   PERFORM FIND-AND-CREDIT-TARGET
+                   IF WS-TARGET-FOUND = 'Y'
+                       MOVE TR-ID TO WS-JOURNAL-ID
+                       MOVE WS-CONVERTED-AMT TO WS-JOURNAL-AMT
+                       MOVE 'D' TO WS-JOURNAL-TIPO
+                       PERFORM WRITE-JOURNAL-LINE
+                       DISPLAY "OK"
+                   ELSE
+                       ADD WS-CONVERTED-AMT
+                           TO AC-SALDO-TBL(WS-SOURCE-INDEX)
+                       DISPLAY "ERROR"
+                   END-IF
+               ELSE
+                   DISPLAY "ERROR"
+               END-IF
+           END-IF.
+       FIND-AND-CREDIT-TARGET.
+           MOVE 'N' TO WS-TARGET-FOUND
+           MOVE 1 TO WS-TABLE-INDEX
+           PERFORM UNTIL WS-TABLE-INDEX > WS-MAX-ENTRIES
+               IF AC-ID-TBL(WS-TABLE-INDEX) = TR-TO-ID
+                   ADD WS-CONVERTED-AMT TO AC-SALDO-TBL(WS-TABLE-INDEX)
+                   MOVE 'Y' TO WS-TARGET-FOUND
+                   MOVE TR-TO-ID TO WS-JOURNAL-ID
+                   MOVE WS-CONVERTED-AMT TO WS-JOURNAL-AMT
+                   MOVE 'C' TO WS-JOURNAL-TIPO
+                   PERFORM WRITE-JOURNAL-LINE
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-TABLE-INDEX
+           END-PERFORM.
+       WRITE-JOURNAL-LINE.
+           STRING "OK " WS-JOURNAL-ID " " WS-JOURNAL-AMT " "
+                   WS-JOURNAL-TIPO
+               DELIMITED BY SIZE
+               INTO J-TXT
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00" AND
+                   WS-JOURNAL-STATUS NOT = "05"
+               CLOSE JOURNAL-FILE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           WRITE J-REC
+           CLOSE JOURNAL-FILE.
+       CONVERT-TRANSACTION-AMOUNT.
+           IF TR-CURRENCY = AC-CURRENCY-TBL(WS-TABLE-INDEX)
+                   OR TR-CURRENCY = SPACES
+               MOVE TR-MONTO TO WS-CONVERTED-AMT
+           ELSE
+               EVALUATE TR-CURRENCY
+                   WHEN "EUR" MOVE WS-FX-RATE-EUR TO WS-FX-FROM-RATE
+                   WHEN "GBP" MOVE WS-FX-RATE-GBP TO WS-FX-FROM-RATE
+                   WHEN OTHER MOVE WS-FX-RATE-USD TO WS-FX-FROM-RATE
+               END-EVALUATE
+               EVALUATE AC-CURRENCY-TBL(WS-TABLE-INDEX)
+                   WHEN "EUR" MOVE WS-FX-RATE-EUR TO WS-FX-TO-RATE
+                   WHEN "GBP" MOVE WS-FX-RATE-GBP TO WS-FX-TO-RATE
+                   WHEN OTHER MOVE WS-FX-RATE-USD TO WS-FX-TO-RATE
+               END-EVALUATE
+               COMPUTE WS-CONVERTED-AMT ROUNDED =
+                   TR-MONTO * WS-FX-FROM-RATE / WS-FX-TO-RATE
+           END-IF.
+       SUM-HOLDS-FOR-TRANSACTION.
+           MOVE 0 TO WS-HELD-AMOUNT
+           MOVE 'N' TO WS-HOLDS-EOF
+           MOVE SPACES TO WS-HOLDS-PATH
+           ACCEPT WS-HOLDS-PATH FROM ENVIRONMENT "HOLDS_PATH"
+           IF WS-HOLDS-PATH = SPACES
+               MOVE "/app/accounts/HOLDS.DAT" TO WS-HOLDS-PATH
+           END-IF
+           OPEN INPUT HOLDS-FILE
+           IF WS-HOLDS-STATUS = "00"
+               PERFORM UNTIL WS-HOLDS-EOF = 'Y'
+                   READ HOLDS-FILE INTO HOLD-RECORD
+                   AT END MOVE 'Y' TO WS-HOLDS-EOF
+                   NOT AT END
+                       IF HD-ID = TR-ID
+                           ADD HD-MONTO TO WS-HELD-AMOUNT
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOLDS-FILE
+           END-IF.
