@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUSIONA-CUENTAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PARTITIONS-FILE
+               ASSIGN TO "accounts/ACCOUNTS_PARTITIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARTITIONS-STATUS.
+
+           SELECT PARTITION-FILE
+               ASSIGN TO DYNAMIC WS-PARTITION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARTITION-STATUS.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD PARTITIONS-FILE.
+       01 PART-LIST-REC.
+           05 PART-PATH PIC X(200).
+
+       FD PARTITION-FILE.
+       01 PART-REC.
+           05 PART-TXT PIC X(52).
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 ACC-TXT PIC X(52).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ACCOUNTS-PATH     PIC X(200).
+       01 WS-PARTITION-PATH    PIC X(200).
+       01 WS-PARTITIONS-STATUS PIC XX.
+       01 WS-PARTITION-STATUS  PIC XX.
+       01 WS-ACCOUNTS-STATUS   PIC XX.
+
+       01 WS-EOF           PIC X VALUE 'N'.
+       01 WS-PARTITION-EOF PIC X VALUE 'N'.
+       01 WS-MERGED-COUNT  PIC 9(7) VALUE 0.
+
+       01 WS-GO            PIC X VALUE 'Y'.
+           88 WS-IS-GO     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           OPEN INPUT PARTITIONS-FILE
+           IF WS-PARTITIONS-STATUS NOT = "00"
+               DISPLAY "NO PARTITION LIST FILE"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ACCOUNTS-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+
+               READ PARTITIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE PART-PATH TO WS-PARTITION-PATH
+                       PERFORM MERGE-ONE-PARTITION
+               END-READ
+
+           END-PERFORM
+
+           CLOSE PARTITIONS-FILE
+           CLOSE ACCOUNTS-FILE
+
+           DISPLAY "ACCOUNTS MERGE COMPLETE - " WS-MERGED-COUNT
+               " RECORDS WRITTEN TO " WS-ACCOUNTS-PATH
+
+           IF WS-IS-GO
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "*** MERGE INCOMPLETE - ONE OR MORE "
+                   "PARTITIONS COULD NOT BE READ ***"
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       MERGE-ONE-PARTITION.
+
+           MOVE 'N' TO WS-PARTITION-EOF
+           OPEN INPUT PARTITION-FILE
+
+           IF WS-PARTITION-STATUS NOT = "00"
+               DISPLAY "PARTITION NOT FOUND " WS-PARTITION-PATH
+               MOVE 'N' TO WS-GO
+           ELSE
+               PERFORM UNTIL WS-PARTITION-EOF = 'Y'
+
+                   READ PARTITION-FILE
+                       AT END
+                           MOVE 'Y' TO WS-PARTITION-EOF
+                       NOT AT END
+                           MOVE PART-TXT TO ACC-TXT
+                           WRITE ACC-REC
+                           ADD 1 TO WS-MERGED-COUNT
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE PARTITION-FILE
+           END-IF.
