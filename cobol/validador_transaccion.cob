@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDADOR-TRANSACCION.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT VALID-FILE
+               ASSIGN TO DYNAMIC WS-VALID-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-VALID-STATUS.
+           SELECT REJECT-FILE
+               ASSIGN TO DYNAMIC WS-REJECT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TR-LINE                  PIC X(80).
+       FD  VALID-FILE.
+       01  VALID-LINE               PIC X(80).
+       FD  REJECT-FILE.
+       01  REJECT-LINE              PIC X(96).
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-PATH            PIC X(200).
+       01  WS-VALID-PATH            PIC X(200).
+       01  WS-REJECT-PATH           PIC X(200).
+       01  WS-TRANS-STATUS          PIC XX.
+       01  WS-VALID-STATUS          PIC XX.
+       01  WS-REJECT-STATUS         PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+       01  WS-ID-FIELD              PIC X(5).
+       01  WS-MONTO-FIELD           PIC X(9).
+       01  WS-VALID-COUNT           PIC 9(7) VALUE 0.
+       01  WS-REJECT-COUNT          PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "/app/trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+           MOVE SPACES TO WS-VALID-PATH
+           ACCEPT WS-VALID-PATH FROM ENVIRONMENT "TRANS_VALID_PATH"
+           IF WS-VALID-PATH = SPACES
+               MOVE "/app/trans_input_valid.txt" TO WS-VALID-PATH
+           END-IF
+           MOVE SPACES TO WS-REJECT-PATH
+           ACCEPT WS-REJECT-PATH FROM ENVIRONMENT "TRANS_REJECT_PATH"
+           IF WS-REJECT-PATH = SPACES
+               MOVE "/app/accounts/TRANS_REJECTS.LOG" TO WS-REJECT-PATH
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR TRANS OPEN " WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT VALID-FILE
+           OPEN OUTPUT REJECT-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TRANS-FILE INTO TR-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM VALIDATE-ONE-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+           CLOSE VALID-FILE
+           CLOSE REJECT-FILE
+
+           DISPLAY "VALIDATION COMPLETE - VALID " WS-VALID-COUNT
+               " REJECTED " WS-REJECT-COUNT
+
+           STOP RUN.
+
+       VALIDATE-ONE-LINE.
+           MOVE TR-LINE(1:5) TO WS-ID-FIELD
+           MOVE TR-LINE(7:9) TO WS-MONTO-FIELD
+           IF WS-ID-FIELD = SPACES
+               PERFORM WRITE-REJECT-BLANK-ID
+           ELSE
+               IF WS-MONTO-FIELD NOT NUMERIC
+                   PERFORM WRITE-REJECT-BAD-AMOUNT
+               ELSE
+                   MOVE TR-LINE TO VALID-LINE
+                   WRITE VALID-LINE
+                   ADD 1 TO WS-VALID-COUNT
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-BLANK-ID.
+           STRING "BLANK ID " TR-LINE
+               DELIMITED BY SIZE
+               INTO REJECT-LINE
+           WRITE REJECT-LINE
+           ADD 1 TO WS-REJECT-COUNT.
+
+       WRITE-REJECT-BAD-AMOUNT.
+           STRING "BAD AMOUNT " TR-LINE
+               DELIMITED BY SIZE
+               INTO REJECT-LINE
+           WRITE REJECT-LINE
+           ADD 1 TO WS-REJECT-COUNT.
