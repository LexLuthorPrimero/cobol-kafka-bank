@@ -2,56 +2,157 @@
        PROGRAM-ID. PATCH-LOGIC.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-FILE
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 AC-ID     PIC X(5).
+           05 AC-NAME   PIC X(20).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
+
+       FD TRANS-FILE.
+       01 TR-REC.
+           05 T-ID   PIC X(5).
+           05 FILLER PIC X.
+           05 T-AMT  PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
 
-       01 WS-IDX PIC 9(2) VALUE 0.
-       01 WS-MATCH-FOUND PIC X VALUE "N".
+       01 WS-EOF PIC X VALUE "N".
 
-       01 WS-ID-TABLE.
-           05 W-ID     OCCURS 10 TIMES PIC X(5)
-               VALUE "001970000".
+       01 WS-ACCOUNT-TABLE.
+           05 WS-ACC OCCURS 50000 TIMES INDEXED BY IDX.
+               10 W-ID     PIC X(5).
+               10 W-NAME   PIC X(20).
+               10 W-SALDO  PIC S9(7)V99.
+               10 W-OVERDRAFT PIC 9(7)V99.
 
-       01 WS-SALDO-TABLE.
-           05 W-SALDO  OCCURS 10 TIMES PIC 9(9)
-               VALUE 10000.
+       01 WS-TABLE-INDEX    PIC 9(6) VALUE 0.
+       01 WS-TABLE-CAPACITY PIC 9(6) VALUE 50000.
 
-       01 T-ID     PIC X(5) VALUE "001970000".
-       01 T-AMT    PIC 9(9) VALUE 70.
+       01 WS-MATCH-FOUND PIC X VALUE "N".
+       01 WS-NEW-SALDO   PIC S9(7)V99.
+       01 J-TXT          PIC X(80).
+       01 WS-OVERFLOW    PIC X VALUE "N".
 
-       01 J-TXT    PIC X(80).
-       01 J-REC.
-           05 FILLER PIC X(80).
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           PERFORM LOAD-ACCOUNTS-TABLE
+           PERFORM SIMULATE-TRANSACTIONS
+
+           STOP RUN.
+
+       LOAD-ACCOUNTS-TABLE.
+
+           OPEN INPUT ACCOUNTS-FILE
+
+           PERFORM UNTIL WS-EOF = "Y" OR WS-OVERFLOW = "Y"
+
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-TABLE-INDEX >= WS-TABLE-CAPACITY
+                           MOVE "Y" TO WS-OVERFLOW
+                       ELSE
+                           ADD 1 TO WS-TABLE-INDEX
+                           MOVE AC-ID TO W-ID(WS-TABLE-INDEX)
+                           MOVE AC-NAME TO W-NAME(WS-TABLE-INDEX)
+                           MOVE AC-SALDO TO W-SALDO(WS-TABLE-INDEX)
+                           MOVE AC-OVERDRAFT-LIMIT
+                               TO W-OVERDRAFT(WS-TABLE-INDEX)
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           IF WS-OVERFLOW = "Y"
+               DISPLAY "ACCOUNT FILE EXCEEDS TABLE CAPACITY"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
+           CLOSE ACCOUNTS-FILE.
+
+       SIMULATE-TRANSACTIONS.
+
+           OPEN INPUT TRANS-FILE
+
+           MOVE "N" TO WS-EOF
+
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+
+           PERFORM UNTIL WS-EOF = "Y"
+
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM SIMULATE-ONE-TRANSACTION
+               END-READ
+
+           END-PERFORM
+
+           CLOSE TRANS-FILE.
+
+       SIMULATE-ONE-TRANSACTION.
+
            MOVE "N" TO WS-MATCH-FOUND
 
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-TABLE-INDEX
 
-               IF W-ID(WS-IDX) = T-ID
+               IF W-ID(IDX) = T-ID
 
                    MOVE "Y" TO WS-MATCH-FOUND
 
-                   IF W-SALDO(WS-IDX) >= T-AMT
-                       SUBTRACT T-AMT FROM W-SALDO(WS-IDX)
-
-                       STRING "OK " W-ID(WS-IDX)
+                   IF W-SALDO(IDX) + W-OVERDRAFT(IDX) >= T-AMT
+                       COMPUTE WS-NEW-SALDO = W-SALDO(IDX) - T-AMT
+                       STRING "WOULD OK " W-ID(IDX) " NEW BAL "
+                           WS-NEW-SALDO
                            DELIMITED BY SIZE
                            INTO J-TXT
-                       END-STRING
-
                        DISPLAY J-TXT
                    ELSE
-                       STRING "FAIL " W-ID(WS-IDX)
+                       STRING "WOULD FAIL " W-ID(IDX) " BAL "
+                           W-SALDO(IDX)
                            DELIMITED BY SIZE
                            INTO J-TXT
-                       END-STRING
-
                        DISPLAY J-TXT
                    END-IF
 
@@ -60,8 +161,8 @@
            END-PERFORM
 
            IF WS-MATCH-FOUND = "N"
-               MOVE "NO MATCH TX" TO J-TXT
+               STRING "WOULD FAIL " T-ID " NOT FOUND"
+                   DELIMITED BY SIZE
+                   INTO J-TXT
                DISPLAY J-TXT
-           END-IF
-
-           STOP RUN.
+           END-IF.
