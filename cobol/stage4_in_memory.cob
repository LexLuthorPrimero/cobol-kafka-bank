@@ -6,19 +6,25 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACC-STATUS.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT OUTPUT-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT BACKUP-FILE
+               ASSIGN TO DYNAMIC WS-BACKUP-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT JOURNAL-FILE
-               ASSIGN TO "accounts/JOURNAL.LOG"
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
                ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
@@ -29,45 +35,207 @@
        01 ACC-REC.
            05 A-ID     PIC X(5).
            05 A-NAME   PIC X(20).
-           05 A-SALDO  PIC 9(9).
+           05 A-SALDO  PIC S9(7)V99.
+           05 A-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 A-CURRENCY PIC X(3).
+           05 A-TYPE            PIC X(1).
+               88 A-ES-CHECKING VALUE 'C'.
+               88 A-ES-SAVINGS  VALUE 'S'.
+               88 A-ES-LOAN     VALUE 'L'.
+           05 A-CUST-ID PIC X(5).
+
+       FD OUTPUT-FILE.
+       01 OUT-REC.
+           05 OUT-ID     PIC X(5).
+           05 OUT-NAME   PIC X(20).
+           05 OUT-SALDO  PIC S9(7)V99.
+           05 OUT-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 OUT-CURRENCY PIC X(3).
+           05 OUT-TYPE   PIC X(1).
+           05 OUT-CUST-ID PIC X(5).
 
        FD TRANS-FILE.
        01 TR-REC.
            05 T-ID     PIC X(5).
            05 FILLER   PIC X.
-           05 T-AMT    PIC 9(9).
+           05 T-AMT    PIC 9(7)V99.
 
        FD JOURNAL-FILE.
        01 J-REC.
            05 J-TXT PIC X(80).
 
+       FD BACKUP-FILE.
+       01 BK-REC.
+           05 BK-ID    PIC X(5).
+           05 BK-NAME  PIC X(20).
+           05 BK-SALDO PIC S9(7)V99.
+           05 BK-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 BK-CURRENCY PIC X(3).
+           05 BK-TYPE   PIC X(1).
+           05 BK-CUST-ID PIC X(5).
+
        WORKING-STORAGE SECTION.
 
        01 WS-EOF-T PIC X VALUE "N".
        01 WS-EOF-A PIC X VALUE "N".
 
-       01 WS-SALDO PIC 9(9).
-       01 WS-AMT   PIC 9(9).
-       01 WS-NEW   PIC 9(9).
+       01 WS-ACC-STATUS PIC XX.
+       01 WS-OUT-STATUS PIC XX.
+
+       01 WS-SALDO PIC S9(7)V99.
+       01 WS-AMT   PIC 9(7)V99.
+       01 WS-NEW   PIC S9(7)V99.
+
+       01 WS-BACKUP-PATH   PIC X(200).
+       01 WS-DATE          PIC 9(8).
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
+
+       01 ACCOUNTS-TABLE.
+           05 ACCOUNT-ENTRY OCCURS 50000 TIMES.
+               10 A-ID-TBL    PIC X(5).
+               10 A-NAME-TBL  PIC X(20).
+               10 A-SALDO-TBL PIC S9(7)V99.
+               10 A-OVERDRAFT-TBL PIC 9(7)V99.
+               10 A-CURRENCY-TBL PIC X(3).
+               10 A-TYPE-TBL  PIC X(1).
+               10 A-CUST-ID-TBL PIC X(5).
+       01 WS-TABLE-INDEX    PIC 9(6) VALUE 1.
+       01 WS-MAX-ENTRIES    PIC 9(6) VALUE 0.
+       01 WS-TABLE-CAPACITY PIC 9(6) VALUE 50000.
+       01 WS-OVERFLOW       PIC X VALUE "N".
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
+           PERFORM CHECK-ACCOUNTS-LAYOUT
+
            OPEN INPUT ACCOUNTS-FILE
            OPEN INPUT TRANS-FILE
            OPEN OUTPUT JOURNAL-FILE
 
+           PERFORM LOAD-ACCOUNTS-TABLE
+           PERFORM WRITE-BACKUP-COPY
            PERFORM LOAD-AND-PROCESS
+           PERFORM REWRITE-ACCOUNTS-FILE
 
-           CLOSE ACCOUNTS-FILE
            CLOSE TRANS-FILE
            CLOSE JOURNAL-FILE
 
            STOP RUN.
 
+       CHECK-ACCOUNTS-LAYOUT.
+
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACC-STATUS = "00"
+               READ ACCOUNTS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-ACC-STATUS = "06"
+                           DISPLAY "ERROR - ACCOUNTS FILE RECORD "
+                               "LAYOUT NOT RECOGNIZED"
+                           CLOSE ACCOUNTS-FILE
+                           STOP RUN
+                       END-IF
+               END-READ
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       LOAD-ACCOUNTS-TABLE.
+
+           MOVE 1 TO WS-TABLE-INDEX
+           MOVE "N" TO WS-OVERFLOW
+
+           PERFORM UNTIL WS-EOF-A = "Y" OR WS-OVERFLOW = "Y"
+
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-A
+                   NOT AT END
+                       IF WS-TABLE-INDEX > WS-TABLE-CAPACITY
+                           MOVE "Y" TO WS-OVERFLOW
+                       ELSE
+                           MOVE A-ID    TO A-ID-TBL(WS-TABLE-INDEX)
+                           MOVE A-NAME  TO A-NAME-TBL(WS-TABLE-INDEX)
+                           MOVE A-SALDO TO A-SALDO-TBL(WS-TABLE-INDEX)
+                           MOVE A-OVERDRAFT-LIMIT
+                               TO A-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                           MOVE A-CURRENCY
+                               TO A-CURRENCY-TBL(WS-TABLE-INDEX)
+                           MOVE A-TYPE TO A-TYPE-TBL(WS-TABLE-INDEX)
+                           MOVE A-CUST-ID
+                               TO A-CUST-ID-TBL(WS-TABLE-INDEX)
+                           ADD 1 TO WS-TABLE-INDEX
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           IF WS-OVERFLOW = "Y"
+               DISPLAY "ACCOUNT FILE EXCEEDS TABLE CAPACITY"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
+           CLOSE ACCOUNTS-FILE
+           SUBTRACT 1 FROM WS-TABLE-INDEX
+           MOVE WS-TABLE-INDEX TO WS-MAX-ENTRIES.
+
+       WRITE-BACKUP-COPY.
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           STRING "accounts/ACCOUNTS.DAT.BAK." WS-DATE
+               DELIMITED BY SIZE
+               INTO WS-BACKUP-PATH
+
+           OPEN OUTPUT BACKUP-FILE
+
+           MOVE 1 TO WS-TABLE-INDEX
+           PERFORM UNTIL WS-TABLE-INDEX > WS-MAX-ENTRIES
+               MOVE A-ID-TBL(WS-TABLE-INDEX)    TO BK-ID
+               MOVE A-NAME-TBL(WS-TABLE-INDEX)  TO BK-NAME
+               MOVE A-SALDO-TBL(WS-TABLE-INDEX) TO BK-SALDO
+               MOVE A-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                   TO BK-OVERDRAFT-LIMIT
+               MOVE A-CURRENCY-TBL(WS-TABLE-INDEX) TO BK-CURRENCY
+               MOVE A-TYPE-TBL(WS-TABLE-INDEX)     TO BK-TYPE
+               MOVE A-CUST-ID-TBL(WS-TABLE-INDEX)  TO BK-CUST-ID
+               WRITE BK-REC
+               ADD 1 TO WS-TABLE-INDEX
+           END-PERFORM
+
+           CLOSE BACKUP-FILE.
+
        LOAD-AND-PROCESS.
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-T
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF-T = "Y"
 
                READ TRANS-FILE
@@ -81,38 +249,55 @@
 
        PROCESS-ACCOUNTS.
 
-           MOVE "N" TO WS-EOF-A
+           MOVE 1 TO WS-TABLE-INDEX
 
-           PERFORM UNTIL WS-EOF-A = "Y"
+           PERFORM UNTIL WS-TABLE-INDEX > WS-MAX-ENTRIES
 
-               READ ACCOUNTS-FILE
-                   AT END
-                       MOVE "Y" TO WS-EOF-A
-                   NOT AT END
+               IF A-ID-TBL(WS-TABLE-INDEX) = T-ID
 
-                       IF A-ID = T-ID
+                   MOVE A-SALDO-TBL(WS-TABLE-INDEX) TO WS-SALDO
+                   MOVE T-AMT TO WS-AMT
 
-                           MOVE A-SALDO TO WS-SALDO
-                           MOVE T-AMT   TO WS-AMT
+                   IF WS-SALDO + A-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                           >= WS-AMT
+                       COMPUTE WS-NEW = WS-SALDO - WS-AMT
+                       MOVE WS-NEW TO A-SALDO-TBL(WS-TABLE-INDEX)
 
-                           IF WS-SALDO >= WS-AMT
-                               COMPUTE WS-NEW = WS-SALDO - WS-AMT
-                               MOVE WS-NEW TO A-SALDO
+                       STRING "OK " T-ID
+                           DELIMITED BY SIZE
+                           INTO J-TXT
+                       WRITE J-REC
+                   ELSE
+                       STRING "FAIL " T-ID " " T-AMT
+                           DELIMITED BY SIZE
+                           INTO J-TXT
+                       WRITE J-REC
+                   END-IF
 
-                               STRING "OK " A-ID
-                                   DELIMITED BY SIZE
-                                   INTO J-TXT
-                               WRITE J-REC
-                           ELSE
-                               STRING "FAIL " A-ID
-                                   DELIMITED BY SIZE
-                                   INTO J-TXT
-                               WRITE J-REC
-                           END-IF
+                   EXIT PERFORM
+               END-IF
 
-                       END-IF
-
-               END-READ
+               ADD 1 TO WS-TABLE-INDEX
 
            END-PERFORM.
 
+       REWRITE-ACCOUNTS-FILE.
+
+           OPEN OUTPUT OUTPUT-FILE
+
+           MOVE 1 TO WS-TABLE-INDEX
+           PERFORM UNTIL WS-TABLE-INDEX > WS-MAX-ENTRIES
+               MOVE A-ID-TBL(WS-TABLE-INDEX)    TO OUT-ID
+               MOVE A-NAME-TBL(WS-TABLE-INDEX)  TO OUT-NAME
+               MOVE A-SALDO-TBL(WS-TABLE-INDEX) TO OUT-SALDO
+               MOVE A-OVERDRAFT-TBL(WS-TABLE-INDEX)
+                   TO OUT-OVERDRAFT-LIMIT
+               MOVE A-CURRENCY-TBL(WS-TABLE-INDEX) TO OUT-CURRENCY
+               MOVE A-TYPE-TBL(WS-TABLE-INDEX)     TO OUT-TYPE
+               MOVE A-CUST-ID-TBL(WS-TABLE-INDEX)  TO OUT-CUST-ID
+               WRITE OUT-REC
+               ADD 1 TO WS-TABLE-INDEX
+           END-PERFORM
+
+           CLOSE OUTPUT-FILE.
+
