@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACTO-CONTABLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT GL-FILE
+               ASSIGN TO DYNAMIC WS-GL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 AC-ID     PIC X(5).
+           05 FILLER    PIC X(29).
+           05 AC-TYPE   PIC X(1).
+               88 AC-ES-CHECKING VALUE 'C'.
+               88 AC-ES-SAVINGS  VALUE 'S'.
+               88 AC-ES-LOAN     VALUE 'L'.
+           05 FILLER    PIC X(17).
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       FD GL-FILE.
+       01 GL-REC.
+           05 GL-ACCT   PIC X(5).
+           05 FILLER    PIC X(1).
+           05 GL-CODE   PIC X(4).
+           05 FILLER    PIC X(1).
+           05 GL-AMOUNT PIC 9(7)V99.
+           05 FILLER    PIC X(1).
+           05 GL-SIGN   PIC X(2).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ACCOUNTS-PATH   PIC X(200).
+       01 WS-ACCOUNTS-STATUS PIC XX.
+       01 WS-JOURNAL-PATH    PIC X(200).
+       01 WS-JOURNAL-STATUS  PIC XX.
+       01 WS-GL-PATH         PIC X(200).
+       01 WS-GL-STATUS       PIC XX.
+
+       01 WS-EOF     PIC X VALUE 'N'.
+       01 WS-ACC-EOF PIC X VALUE 'N'.
+
+       01 ACCOUNTS-TABLE.
+           05 ACCOUNT-ENTRY OCCURS 50000 TIMES INDEXED BY ADX.
+               10 AC-ID-TBL   PIC X(5).
+               10 AC-TYPE-TBL PIC X(1).
+
+       01 WS-ACC-COUNT     PIC 9(6) VALUE 0.
+       01 WS-POSTED-COUNT  PIC 9(7) VALUE 0.
+
+       01 WS-J-ID          PIC X(5).
+       01 WS-J-AMOUNT      PIC X(9).
+       01 WS-J-AMOUNT-NUM REDEFINES
+               WS-J-AMOUNT PIC 9(7)V99.
+       01 WS-J-TIPO        PIC X(1).
+
+       01 WS-GL-CODE       PIC X(4).
+       01 WS-FOUND         PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
+           MOVE SPACES TO WS-GL-PATH
+           ACCEPT WS-GL-PATH FROM ENVIRONMENT "GL_POSTINGS_PATH"
+           IF WS-GL-PATH = SPACES
+               MOVE "accounts/GL_POSTINGS.DAT" TO WS-GL-PATH
+           END-IF
+
+           PERFORM LOAD-ACCOUNTS-TABLE
+           PERFORM EXTRACT-GL-POSTINGS
+
+           DISPLAY "GL EXTRACT COMPLETE - " WS-POSTED-COUNT
+               " POSTINGS WRITTEN TO " WS-GL-PATH
+
+           STOP RUN.
+
+       LOAD-ACCOUNTS-TABLE.
+
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+               DISPLAY "NO ACCOUNTS FILE"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               OR WS-ACC-COUNT > 50000
+
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-ACC-COUNT
+                       MOVE AC-ID   TO AC-ID-TBL(WS-ACC-COUNT)
+                       MOVE AC-TYPE TO AC-TYPE-TBL(WS-ACC-COUNT)
+               END-READ
+
+           END-PERFORM
+
+           CLOSE ACCOUNTS-FILE.
+
+       EXTRACT-GL-POSTINGS.
+
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00"
+               DISPLAY "NO JOURNAL FILE"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT GL-FILE
+
+           PERFORM UNTIL WS-EOF = 'Y'
+
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM SCAN-ONE-JOURNAL-LINE
+               END-READ
+
+           END-PERFORM
+
+           CLOSE JOURNAL-FILE
+           CLOSE GL-FILE.
+
+       SCAN-ONE-JOURNAL-LINE.
+
+           IF J-TXT(1:3) = "OK "
+               MOVE J-TXT(4:5)   TO WS-J-ID
+               MOVE J-TXT(10:9)  TO WS-J-AMOUNT
+               MOVE J-TXT(20:1)  TO WS-J-TIPO
+               IF WS-J-AMOUNT-NUM NUMERIC
+                   PERFORM WRITE-ONE-POSTING
+               END-IF
+           END-IF.
+
+       WRITE-ONE-POSTING.
+
+           PERFORM FIND-ACCOUNT-TYPE
+
+           MOVE WS-J-ID       TO GL-ACCT
+           MOVE WS-GL-CODE    TO GL-CODE
+           MOVE WS-J-AMOUNT-NUM TO GL-AMOUNT
+
+           IF WS-J-TIPO = "C"
+               MOVE "CR" TO GL-SIGN
+           ELSE
+               MOVE "DR" TO GL-SIGN
+           END-IF
+
+           WRITE GL-REC
+           ADD 1 TO WS-POSTED-COUNT.
+
+       FIND-ACCOUNT-TYPE.
+
+           MOVE "N" TO WS-FOUND
+           MOVE "9000" TO WS-GL-CODE
+
+           PERFORM VARYING ADX FROM 1 BY 1
+                   UNTIL ADX > WS-ACC-COUNT OR WS-FOUND = 'Y'
+
+               IF AC-ID-TBL(ADX) = WS-J-ID
+                   MOVE 'Y' TO WS-FOUND
+                   EVALUATE AC-TYPE-TBL(ADX)
+                       WHEN 'C'
+                           MOVE "1000" TO WS-GL-CODE
+                       WHEN 'S'
+                           MOVE "2000" TO WS-GL-CODE
+                       WHEN 'L'
+                           MOVE "3000" TO WS-GL-CODE
+                       WHEN OTHER
+                           MOVE "9000" TO WS-GL-CODE
+                   END-EVALUATE
+               END-IF
+
+           END-PERFORM.
