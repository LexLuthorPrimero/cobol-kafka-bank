@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUP-ACCOUNT-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 AC-ID     PIC X(5).
+           05 AC-NAME   PIC X(20).
+           05 AC-SALDO  PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EOF PIC X VALUE "N".
+
+       01 WS-ACCOUNT-TABLE.
+           05 WS-ACC OCCURS 50000 TIMES INDEXED BY IDX JDX.
+               10 W-ID       PIC X(5).
+               10 W-REPORTED PIC X VALUE "N".
+
+       01 WS-TABLE-INDEX    PIC 9(6) VALUE 0.
+       01 WS-TABLE-CAPACITY PIC 9(6) VALUE 50000.
+
+       01 WS-DUP-COUNT      PIC 9(6) VALUE 0.
+       01 WS-OCCURRENCES    PIC 9(6) VALUE 0.
+       01 WS-OVERFLOW       PIC X VALUE "N".
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           PERFORM LOAD-ACCOUNTS-TABLE
+           PERFORM FIND-DUPLICATES
+
+           IF WS-DUP-COUNT = 0
+               DISPLAY "NO DUPLICATE ACCOUNT IDS FOUND"
+           ELSE
+               DISPLAY "TOTAL DUPLICATE ACCOUNT IDS: " WS-DUP-COUNT
+           END-IF
+
+           STOP RUN.
+
+       LOAD-ACCOUNTS-TABLE.
+
+           OPEN INPUT ACCOUNTS-FILE
+
+           PERFORM UNTIL WS-EOF = "Y" OR WS-OVERFLOW = "Y"
+
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-TABLE-INDEX >= WS-TABLE-CAPACITY
+                           MOVE "Y" TO WS-OVERFLOW
+                       ELSE
+                           ADD 1 TO WS-TABLE-INDEX
+                           MOVE AC-ID TO W-ID(WS-TABLE-INDEX)
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           IF WS-OVERFLOW = "Y"
+               DISPLAY "ACCOUNT FILE EXCEEDS TABLE CAPACITY"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
+           CLOSE ACCOUNTS-FILE.
+
+       FIND-DUPLICATES.
+
+           DISPLAY "DUPLICATE ACCOUNT-ID REPORT"
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-TABLE-INDEX
+
+               IF W-REPORTED(IDX) = "N"
+                   PERFORM COUNT-OCCURRENCES-OF-ID
+
+                   IF WS-OCCURRENCES > 1
+                       ADD 1 TO WS-DUP-COUNT
+                       DISPLAY "DUPLICATE AC-ID " W-ID(IDX)
+                           " OCCURS " WS-OCCURRENCES " TIMES"
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+       COUNT-OCCURRENCES-OF-ID.
+
+           MOVE 0 TO WS-OCCURRENCES
+
+           PERFORM VARYING JDX FROM IDX BY 1 UNTIL JDX > WS-TABLE-INDEX
+
+               IF W-ID(JDX) = W-ID(IDX)
+                   ADD 1 TO WS-OCCURRENCES
+                   MOVE "Y" TO W-REPORTED(JDX)
+               END-IF
+
+           END-PERFORM.
