@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT-GENERATOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ACCOUNTS-FILE.
+       01 ACC-REC.
+           05 A-ID     PIC X(5).
+           05 A-NAME   PIC X(20).
+           05 A-SALDO  PIC 9(7)V99.
+           05 A-OVERDRAFT-LIMIT PIC 9(7)V99.
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-STMT-ID   PIC X(5).
+       01 WS-EOF-A     PIC X VALUE "N".
+       01 WS-EOF-J     PIC X VALUE "N".
+       01 WS-FOUND     PIC X VALUE "N".
+
+       01 WS-NAME      PIC X(20).
+       01 WS-CLOSING   PIC 9(7)V99.
+       01 WS-OPENING   PIC S9(7)V99.
+
+       01 WS-TOK1      PIC X(20).
+       01 WS-TOK2      PIC X(20).
+       01 WS-TOK3      PIC X(20).
+       01 WS-TOK4      PIC X(20).
+       01 WS-STATUS    PIC X(8).
+       01 WS-ID        PIC X(5).
+       01 WS-AMT-TXT   PIC X(20).
+       01 WS-AMT       PIC 9(7)V99.
+       01 WS-TXN-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
+           MOVE SPACES TO WS-STMT-ID
+           ACCEPT WS-STMT-ID FROM ENVIRONMENT "STATEMENT_ACCOUNT_ID"
+
+           IF WS-STMT-ID = SPACES
+               DISPLAY "STATEMENT_ACCOUNT_ID NOT SET"
+               STOP RUN
+           END-IF
+
+           PERFORM FIND-ACCOUNT
+
+           IF WS-FOUND NOT = "Y"
+               DISPLAY "ACCOUNT NOT FOUND " WS-STMT-ID
+               STOP RUN
+           END-IF
+
+           MOVE WS-CLOSING TO WS-OPENING
+
+           DISPLAY "STATEMENT FOR ACCOUNT " WS-STMT-ID " " WS-NAME
+
+           PERFORM SCAN-JOURNAL
+
+           DISPLAY "OPENING BALANCE " WS-OPENING
+           DISPLAY "CLOSING BALANCE " WS-CLOSING
+
+           STOP RUN.
+
+       FIND-ACCOUNT.
+
+           OPEN INPUT ACCOUNTS-FILE
+
+           PERFORM UNTIL WS-EOF-A = "Y"
+               READ ACCOUNTS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-A
+                   NOT AT END
+                       IF A-ID = WS-STMT-ID
+                           MOVE "Y" TO WS-FOUND
+                           MOVE A-NAME  TO WS-NAME
+                           MOVE A-SALDO TO WS-CLOSING
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS-FILE.
+
+       SCAN-JOURNAL.
+
+           OPEN INPUT JOURNAL-FILE
+
+           PERFORM UNTIL WS-EOF-J = "Y"
+               READ JOURNAL-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-J
+                   NOT AT END
+                       PERFORM MATCH-AND-PRINT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE JOURNAL-FILE.
+
+       MATCH-AND-PRINT-LINE.
+
+           MOVE SPACES TO WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4
+               WS-STATUS WS-ID WS-AMT-TXT
+           MOVE 0 TO WS-AMT
+
+           UNSTRING J-TXT DELIMITED BY ALL SPACE
+               INTO WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4
+
+           IF WS-TOK1 = "FAIL" AND WS-TOK2 = "TX"
+               MOVE "FAIL" TO WS-STATUS
+               MOVE WS-TOK3 TO WS-ID
+               MOVE WS-TOK4 TO WS-AMT-TXT
+           ELSE
+               MOVE WS-TOK1 TO WS-STATUS
+               MOVE WS-TOK2 TO WS-ID
+               MOVE WS-TOK3 TO WS-AMT-TXT
+           END-IF
+
+           IF WS-ID = WS-STMT-ID
+               IF WS-AMT-TXT NOT = SPACES AND WS-AMT-TXT NUMERIC
+                   MOVE WS-AMT-TXT TO WS-AMT
+               ELSE
+                   MOVE 0 TO WS-AMT
+               END-IF
+
+               ADD 1 TO WS-TXN-COUNT
+
+               IF WS-AMT-TXT = SPACES
+                   DISPLAY "TXN " WS-STATUS " " WS-ID " AMOUNT N/A"
+               ELSE
+                   DISPLAY "TXN " WS-STATUS " " WS-ID " AMOUNT " WS-AMT
+               END-IF
+
+               IF WS-STATUS = "OK" AND WS-AMT > 0
+                   SUBTRACT WS-AMT FROM WS-OPENING
+               END-IF
+           END-IF.
