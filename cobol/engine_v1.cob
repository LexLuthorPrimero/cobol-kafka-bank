@@ -6,19 +6,24 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TEMP-FILE
-               ASSIGN TO "accounts/TEMP.DAT"
+               ASSIGN TO DYNAMIC WS-TEMP-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT JOURNAL-FILE
-               ASSIGN TO "accounts/JOURNAL.LOG"
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT NSF-FILE
+               ASSIGN TO "accounts/NSF_FEES.LOG"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -29,36 +34,108 @@
        01 ACC-REC.
            05 AC-ID     PIC X(5).
            05 AC-NAME   PIC X(20).
-           05 AC-SALDO  PIC 9(9).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 AC-CURRENCY PIC X(3).
+           05 AC-TYPE            PIC X(1).
+               88 AC-ES-CHECKING VALUE 'C'.
+               88 AC-ES-SAVINGS  VALUE 'S'.
+               88 AC-ES-LOAN     VALUE 'L'.
 
        FD TRANS-FILE.
        01 TR-REC.
            05 T-ID   PIC X(5).
            05 FILLER PIC X.
-           05 T-AMT  PIC 9(9).
+           05 T-AMT  PIC 9(7)V99.
+           05 FILLER PIC X.
+           05 T-TIPO PIC X.
+               88 T-ES-CREDITO VALUE "C".
+               88 T-ES-DEBITO  VALUE "D", SPACE.
+           05 FILLER PIC X.
+           05 T-CURRENCY PIC X(3).
 
        FD TEMP-FILE.
        01 TMP-REC.
            05 TMP-ID     PIC X(5).
            05 TMP-NAME   PIC X(20).
-           05 TMP-SALDO  PIC 9(9).
+           05 TMP-SALDO  PIC S9(7)V99.
 
        FD JOURNAL-FILE.
        01 JR-REC.
            05 JR-TXT PIC X(80).
 
+       FD NSF-FILE.
+       01 NSF-REC.
+           05 NSF-ID       PIC X(5).
+           05 FILLER       PIC X(1).
+           05 NSF-AMOUNT   PIC 9(7)V99.
+           05 FILLER       PIC X(1).
+           05 NSF-FEE-AMT  PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
 
-       01 WS-EOF PIC X VALUE "N".
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-TEMP-PATH     PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
+
+       01 WS-EOF     PIC X VALUE "N".
+       01 WS-ACC-EOF PIC X VALUE "N".
+       01 WS-ACC-STATUS PIC XX.
+       01 WS-JOURNAL-STATUS PIC XX.
+       01 WS-NSF-FEE PIC 9(7)V99 VALUE 3500.
+
+       01 WS-FX-RATE-USD  PIC 9(3)V9(6) VALUE 1.000000.
+       01 WS-FX-RATE-EUR  PIC 9(3)V9(6) VALUE 1.080000.
+       01 WS-FX-RATE-GBP  PIC 9(3)V9(6) VALUE 1.270000.
+       01 WS-FX-FROM-RATE PIC 9(3)V9(6).
+       01 WS-FX-TO-RATE   PIC 9(3)V9(6).
+       01 WS-CONVERTED-AMT PIC 9(7)V99.
 
        PROCEDURE DIVISION.
 
        MAIN.
 
-           OPEN INPUT ACCOUNTS-FILE
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TEMP-PATH
+           ACCEPT WS-TEMP-PATH FROM ENVIRONMENT "TEMP_PATH"
+           IF WS-TEMP-PATH = SPACES
+               MOVE "accounts/TEMP.DAT" TO WS-TEMP-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
            OPEN INPUT TRANS-FILE
            OPEN OUTPUT TEMP-FILE
-           OPEN OUTPUT JOURNAL-FILE
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00" AND
+                   WS-JOURNAL-STATUS NOT = "05"
+               CLOSE JOURNAL-FILE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           OPEN OUTPUT NSF-FILE
+
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
 
            PERFORM UNTIL WS-EOF = "Y"
 
@@ -67,41 +144,110 @@
                        MOVE "Y" TO WS-EOF
                    NOT AT END
 
-                       READ ACCOUNTS-FILE
-                           AT END
-                               MOVE "Y" TO WS-EOF
-                           NOT AT END
+                       PERFORM PROCESS-ACCOUNTS-FOR-TRANSACTION
+
+               END-READ
+
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+           CLOSE TEMP-FILE
+           CLOSE JOURNAL-FILE
+           CLOSE NSF-FILE
+
+           STOP RUN.
 
-                               IF AC-ID = T-ID
+       PROCESS-ACCOUNTS-FOR-TRANSACTION.
 
-                                   IF AC-SALDO >= T-AMT
-                                       SUBTRACT T-AMT FROM AC-SALDO
+           MOVE "N" TO WS-ACC-EOF
 
-                                       STRING "OK " AC-ID
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACC-STATUS NOT = "00"
+               DISPLAY "ACCOUNTS OPEN ERROR " WS-ACC-STATUS
+           ELSE
+               PERFORM UNTIL WS-ACC-EOF = "Y"
+
+                   READ ACCOUNTS-FILE
+                       AT END
+                           MOVE "Y" TO WS-ACC-EOF
+                       NOT AT END
+
+                           IF AC-ID = T-ID
+
+                               PERFORM CONVERT-TRANSACTION-AMOUNT
+
+                               IF T-ES-CREDITO
+                                   ADD WS-CONVERTED-AMT TO AC-SALDO
+
+                                   STRING "OK " AC-ID " "
+                                       WS-CONVERTED-AMT " C"
+                                       DELIMITED BY SIZE
+                                       INTO JR-TXT
+                                   WRITE JR-REC
+                               ELSE
+                                   IF AC-ES-LOAN
+                                       STRING "FAIL " AC-ID " "
+                                           WS-CONVERTED-AMT
                                            DELIMITED BY SIZE
                                            INTO JR-TXT
                                        WRITE JR-REC
                                    ELSE
-                                       STRING "FAIL " AC-ID
-                                           DELIMITED BY SIZE
-                                           INTO JR-TXT
-                                       WRITE JR-REC
+                                       IF AC-SALDO + AC-OVERDRAFT-LIMIT
+                                               >= WS-CONVERTED-AMT
+                                           SUBTRACT WS-CONVERTED-AMT
+                                               FROM AC-SALDO
+
+                                           STRING "OK " AC-ID " "
+                                               WS-CONVERTED-AMT " D"
+                                               DELIMITED BY SIZE
+                                               INTO JR-TXT
+                                           WRITE JR-REC
+                                       ELSE
+                                           STRING "FAIL " AC-ID " "
+                                               WS-CONVERTED-AMT
+                                               DELIMITED BY SIZE
+                                               INTO JR-TXT
+                                           WRITE JR-REC
+
+                                           SUBTRACT WS-NSF-FEE
+                                               FROM AC-SALDO
+                                           MOVE AC-ID  TO NSF-ID
+                                           MOVE WS-CONVERTED-AMT
+                                               TO NSF-AMOUNT
+                                           MOVE WS-NSF-FEE TO
+                                               NSF-FEE-AMT
+                                           WRITE NSF-REC
+                                       END-IF
                                    END-IF
-
                                END-IF
 
-                               MOVE AC-REC TO TMP-REC
-                               WRITE TMP-REC
+                           END-IF
 
-                       END-READ
+                           MOVE ACC-REC TO TMP-REC
+                           WRITE TMP-REC
 
-               END-READ
+                   END-READ
 
-           END-PERFORM
+               END-PERFORM
 
-           CLOSE ACCOUNTS-FILE
-           CLOSE TRANS-FILE
-           CLOSE TEMP-FILE
-           CLOSE JOURNAL-FILE
+               CLOSE ACCOUNTS-FILE
+           END-IF.
 
-           STOP RUN.
+       CONVERT-TRANSACTION-AMOUNT.
+
+           IF T-CURRENCY = AC-CURRENCY OR T-CURRENCY = SPACES
+               MOVE T-AMT TO WS-CONVERTED-AMT
+           ELSE
+               EVALUATE T-CURRENCY
+                   WHEN "EUR" MOVE WS-FX-RATE-EUR TO WS-FX-FROM-RATE
+                   WHEN "GBP" MOVE WS-FX-RATE-GBP TO WS-FX-FROM-RATE
+                   WHEN OTHER MOVE WS-FX-RATE-USD TO WS-FX-FROM-RATE
+               END-EVALUATE
+               EVALUATE AC-CURRENCY
+                   WHEN "EUR" MOVE WS-FX-RATE-EUR TO WS-FX-TO-RATE
+                   WHEN "GBP" MOVE WS-FX-RATE-GBP TO WS-FX-TO-RATE
+                   WHEN OTHER MOVE WS-FX-RATE-USD TO WS-FX-TO-RATE
+               END-EVALUATE
+               COMPUTE WS-CONVERTED-AMT ROUNDED =
+                   T-AMT * WS-FX-FROM-RATE / WS-FX-TO-RATE
+           END-IF.
