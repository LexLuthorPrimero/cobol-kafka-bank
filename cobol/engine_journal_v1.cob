@@ -6,18 +6,22 @@
        FILE-CONTROL.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT JOURNAL-FILE
-               ASSIGN TO "accounts/JOURNAL.LOG"
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-JS.
 
+           SELECT NSF-FILE
+               ASSIGN TO "accounts/NSF_FEES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -26,33 +30,88 @@
        01 TRANS-REC.
            05 T-ID   PIC X(5).
            05 FILLER PIC X.
-           05 T-AMT  PIC 9(9).
+           05 T-AMT  PIC 9(7)V99.
+           05 FILLER PIC X.
+           05 T-TIPO PIC X.
+               88 T-ES-CREDITO VALUE "C".
+               88 T-ES-DEBITO  VALUE "D", SPACE.
+           05 FILLER PIC X.
+           05 T-CURRENCY PIC X(3).
 
        FD ACCOUNTS-FILE.
        01 ACC-REC.
            05 A-ID    PIC X(5).
            05 A-NAME  PIC X(20).
-           05 A-SALDO PIC 9(9).
+           05 A-SALDO PIC 9(7)V99.
+           05 A-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 A-CURRENCY PIC X(3).
+           05 A-TYPE            PIC X(1).
+               88 A-ES-CHECKING VALUE 'C'.
+               88 A-ES-SAVINGS  VALUE 'S'.
+               88 A-ES-LOAN     VALUE 'L'.
 
        FD JOURNAL-FILE.
        01 J-REC.
            05 J-TXT PIC X(80).
 
-       WORKING-STORAGE SECTION.
+       FD NSF-FILE.
+       01 NSF-REC.
+           05 NSF-ID      PIC X(5).
+           05 FILLER      PIC X(1).
+           05 NSF-AMOUNT  PIC 9(7)V99.
+           05 FILLER      PIC X(1).
+           05 NSF-FEE-AMT PIC 9(7)V99.
 
-       01 WS-EOF PIC X VALUE "N".
-       01 WS-JS  PIC XX.
+       WORKING-STORAGE SECTION.
 
-       01 WS-AMT PIC 9(9).
-       01 WS-SAL PIC 9(9).
+       01 WS-EOF     PIC X VALUE "N".
+       01 WS-ACC-EOF PIC X VALUE "N".
+       01 WS-FOUND   PIC X VALUE "N".
+       01 WS-JS      PIC XX.
+       01 WS-ACC-STATUS PIC XX.
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
+
+       01 WS-AMT PIC 9(7)V99.
+       01 WS-SAL PIC 9(7)V99.
+       01 WS-NSF-FEE PIC 9(7)V99 VALUE 3500.
+
+       01 WS-FX-RATE-USD  PIC 9(3)V9(6) VALUE 1.000000.
+       01 WS-FX-RATE-EUR  PIC 9(3)V9(6) VALUE 1.080000.
+       01 WS-FX-RATE-GBP  PIC 9(3)V9(6) VALUE 1.270000.
+       01 WS-FX-FROM-RATE PIC 9(3)V9(6).
+       01 WS-FX-TO-RATE   PIC 9(3)V9(6).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-JOURNAL-PATH
+           ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+           END-IF
+
            OPEN INPUT TRANS-FILE
-           OPEN INPUT ACCOUNTS-FILE
-           OPEN OUTPUT JOURNAL-FILE
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JS NOT = "00" AND WS-JS NOT = "05"
+               CLOSE JOURNAL-FILE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           OPEN OUTPUT NSF-FILE
 
            IF WS-JS NOT = "00"
                DISPLAY "JOURNAL OPEN ERROR " WS-JS
@@ -62,39 +121,110 @@
            READ TRANS-FILE
                AT END
                    MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
            END-READ
 
            PERFORM UNTIL WS-EOF = "Y"
 
-               READ ACCOUNTS-FILE
+               READ TRANS-FILE
                    AT END
                        MOVE "Y" TO WS-EOF
                    NOT AT END
-
-                       IF A-ID = T-ID
-                           MOVE A-SALDO TO WS-SAL
-                           MOVE T-AMT TO WS-AMT
-
-                           IF WS-SAL >= WS-AMT
-                               SUBTRACT WS-AMT FROM WS-SAL
-                               STRING "OK " A-ID
-                                   DELIMITED BY SIZE
-                                   INTO J-TXT
-                               WRITE J-REC
-                           ELSE
-                               STRING "FAIL " A-ID
-                                   DELIMITED BY SIZE
-                                   INTO J-TXT
-                               WRITE J-REC
-                           END-IF
-                       END-IF
-
+                       PERFORM POST-ONE-TRANSACTION
                END-READ
 
            END-PERFORM
 
            CLOSE TRANS-FILE
-           CLOSE ACCOUNTS-FILE
            CLOSE JOURNAL-FILE
+           CLOSE NSF-FILE
 
            STOP RUN.
+
+       POST-ONE-TRANSACTION.
+
+           MOVE "N" TO WS-ACC-EOF
+           MOVE "N" TO WS-FOUND
+
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-ACC-STATUS NOT = "00"
+               DISPLAY "ACCOUNTS OPEN ERROR " WS-ACC-STATUS
+           ELSE
+               PERFORM UNTIL WS-ACC-EOF = "Y"
+                   READ ACCOUNTS-FILE
+                       AT END
+                           MOVE "Y" TO WS-ACC-EOF
+                       NOT AT END
+                           IF A-ID = T-ID
+                               MOVE "Y" TO WS-FOUND
+                               MOVE A-SALDO TO WS-SAL
+                               PERFORM CONVERT-TRANSACTION-AMOUNT
+
+                               IF T-ES-CREDITO
+                                   ADD WS-AMT TO WS-SAL
+                                   STRING "OK " A-ID " " WS-AMT " C"
+                                       DELIMITED BY SIZE
+                                       INTO J-TXT
+                                   WRITE J-REC
+                               ELSE
+                                   IF A-ES-LOAN
+                                       STRING "FAIL " A-ID
+                                           DELIMITED BY SIZE
+                                           INTO J-TXT
+                                       WRITE J-REC
+                                   ELSE
+                                       IF WS-SAL + A-OVERDRAFT-LIMIT
+                                               >= WS-AMT
+                                           SUBTRACT WS-AMT FROM WS-SAL
+                                           STRING "OK " A-ID " "
+                                               WS-AMT " D"
+                                               DELIMITED BY SIZE
+                                               INTO J-TXT
+                                           WRITE J-REC
+                                       ELSE
+                                           STRING "FAIL " A-ID
+                                               DELIMITED BY SIZE
+                                               INTO J-TXT
+                                           WRITE J-REC
+
+                                           MOVE A-ID  TO NSF-ID
+                                           MOVE WS-AMT TO NSF-AMOUNT
+                                           MOVE WS-NSF-FEE TO
+                                               NSF-FEE-AMT
+                                           WRITE NSF-REC
+                                       END-IF
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-FOUND NOT = "Y"
+                   STRING "NOTFOUND " T-ID
+                       DELIMITED BY SIZE
+                       INTO J-TXT
+                   WRITE J-REC
+               END-IF
+
+               CLOSE ACCOUNTS-FILE
+           END-IF.
+
+       CONVERT-TRANSACTION-AMOUNT.
+
+           IF T-CURRENCY = A-CURRENCY OR T-CURRENCY = SPACES
+               MOVE T-AMT TO WS-AMT
+           ELSE
+               EVALUATE T-CURRENCY
+                   WHEN "EUR" MOVE WS-FX-RATE-EUR TO WS-FX-FROM-RATE
+                   WHEN "GBP" MOVE WS-FX-RATE-GBP TO WS-FX-FROM-RATE
+                   WHEN OTHER MOVE WS-FX-RATE-USD TO WS-FX-FROM-RATE
+               END-EVALUATE
+               EVALUATE A-CURRENCY
+                   WHEN "EUR" MOVE WS-FX-RATE-EUR TO WS-FX-TO-RATE
+                   WHEN "GBP" MOVE WS-FX-RATE-GBP TO WS-FX-TO-RATE
+                   WHEN OTHER MOVE WS-FX-RATE-USD TO WS-FX-TO-RATE
+               END-EVALUATE
+               COMPUTE WS-AMT ROUNDED =
+                   T-AMT * WS-FX-FROM-RATE / WS-FX-TO-RATE
+           END-IF.
