@@ -6,20 +6,40 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "accounts/ACCOUNTS.DAT"
+               ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-ACC-STATUS.
 
            SELECT TRANS-FILE
-               ASSIGN TO "trans_input.txt"
+               ASSIGN TO DYNAMIC WS-TRANS-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TR-STATUS.
 
            SELECT TEMP-FILE
-               ASSIGN TO "accounts/TEMP.DAT"
+               ASSIGN TO DYNAMIC WS-TEMP-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TMP-STATUS.
 
+           SELECT HOLDS-FILE
+               ASSIGN TO "accounts/HOLDS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLDS-STATUS.
+
+           SELECT PENDING-FILE
+               ASSIGN TO "accounts/PENDING_APPROVAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+
+           SELECT JOURNAL-FILE
+               ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT SUSPENSE-FILE
+               ASSIGN TO "accounts/SUSPENSE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -28,35 +48,129 @@
        01 ACCOUNTS-RECORD.
            05 AC-ID     PIC X(5).
            05 AC-NOMBRE PIC X(20).
-           05 AC-SALDO  PIC 9(9).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
+           05 AC-CURRENCY PIC X(3).
+           05 AC-TYPE            PIC X(1).
+               88 AC-ES-CHECKING VALUE 'C'.
+               88 AC-ES-SAVINGS  VALUE 'S'.
+               88 AC-ES-LOAN     VALUE 'L'.
 
        FD TRANS-FILE.
        01 TRANS-RECORD.
            05 TR-ID    PIC X(5).
+               88 TR-ES-HEADER VALUE "HDR  ".
+           05 FILLER   PIC X(1).
+           05 TR-MONTO PIC 9(7)V99.
            05 FILLER   PIC X(1).
-           05 TR-MONTO PIC 9(9).
+           05 TR-SEQ   PIC 9(7).
+           05 FILLER   PIC X(1).
+           05 TR-TIPO  PIC X(1).
+               88 TR-ES-CREDITO VALUE 'C'.
+               88 TR-ES-DEBITO  VALUE 'D', SPACE.
+               88 TR-ES-REVERSO VALUE 'V'.
+           05 FILLER   PIC X(1).
+           05 TR-CURRENCY PIC X(3).
+           05 FILLER   PIC X(1).
+           05 TR-REF-SEQ PIC 9(7).
+           05 FILLER   PIC X(1).
+           05 TR-ORIG-TIPO PIC X(1).
 
        FD TEMP-FILE.
        01 TEMP-RECORD.
            05 TMP-ID     PIC X(5).
            05 TMP-NOMBRE PIC X(20).
-           05 TMP-SALDO  PIC 9(9).
+           05 TMP-SALDO  PIC S9(7)V99.
+           05 FILLER     PIC X(1).
+           05 TMP-SEQ    PIC 9(7).
+
+       FD HOLDS-FILE.
+       01 HOLD-RECORD.
+           05 HD-ID        PIC X(5).
+           05 FILLER       PIC X(1).
+           05 HD-MONTO     PIC 9(7)V99.
+           05 FILLER       PIC X(1).
+           05 HD-TIMESTAMP PIC X(14).
+
+       FD PENDING-FILE.
+       01 PEND-RECORD.
+           05 PEND-ID        PIC X(5).
+           05 FILLER         PIC X(1).
+           05 PEND-TO-ID     PIC X(5).
+           05 FILLER         PIC X(1).
+           05 PEND-MONTO     PIC 9(7)V99.
+           05 FILLER         PIC X(1).
+           05 PEND-TIPO      PIC X(1).
+           05 FILLER         PIC X(1).
+           05 PEND-CURRENCY  PIC X(3).
+           05 FILLER         PIC X(1).
+           05 PEND-TIMESTAMP PIC X(14).
+
+       FD JOURNAL-FILE.
+       01 J-REC.
+           05 J-TXT PIC X(80).
+
+       FD SUSPENSE-FILE.
+       01 SUSPENSE-RECORD.
+           05 SUSP-ID            PIC X(5).
+           05 FILLER             PIC X(1).
+           05 SUSP-MONTO         PIC 9(7)V99.
+           05 FILLER             PIC X(1).
+           05 SUSP-SOURCE        PIC X(20).
+           05 FILLER             PIC X(1).
+           05 SUSP-TIMESTAMP     PIC X(14).
 
        WORKING-STORAGE SECTION.
 
-       01 WS-ACC-STATUS PIC XX.
-       01 WS-TR-STATUS  PIC XX.
-       01 WS-TMP-STATUS PIC XX.
+       01 WS-ACC-STATUS    PIC XX.
+       01 WS-TR-STATUS     PIC XX.
+       01 WS-TMP-STATUS    PIC XX.
+       01 WS-HOLDS-STATUS  PIC XX.
+       01 WS-PENDING-STATUS PIC XX.
+       01 WS-JOURNAL-STATUS PIC XX.
+       01 WS-SUSPENSE-STATUS PIC XX.
+       01 WS-APPROVAL-THRESHOLD PIC 9(7)V99 VALUE 10000.00.
+       01 WS-DATE PIC 9(8).
+       01 WS-TIME PIC 9(6).
 
-       01 WS-EOF-ACC PIC X VALUE 'N'.
-       01 WS-FOUND   PIC X VALUE 'N'.
+       01 WS-EOF-ACC   PIC X VALUE 'N'.
+       01 WS-FOUND     PIC X VALUE 'N'.
+       01 WS-HOLDS-EOF PIC X VALUE 'N'.
 
-       01 WS-SALDO-NUM PIC 9(9).
-       01 WS-MONTO-NUM PIC 9(9).
-       01 WS-NEW-SALDO PIC 9(9).
+       01 WS-SALDO-NUM PIC S9(7)V99.
+       01 WS-MONTO-NUM PIC 9(7)V99.
+       01 WS-NEW-SALDO PIC S9(7)V99.
+       01 WS-HELD-AMOUNT PIC 9(7)V99 VALUE 0.
+       01 WS-AVAILABLE    PIC S9(7)V99.
+
+       01 WS-JOURNAL-ID   PIC X(5).
+       01 WS-JOURNAL-AMT  PIC 9(7)V99.
+       01 WS-JOURNAL-TIPO PIC X(1).
 
        01 WS-TR-ID PIC X(5).
-       01 WS-TR-MONTO PIC 9(9).
+       01 WS-TR-MONTO PIC 9(7)V99.
+       01 WS-TR-SEQ PIC 9(7).
+       01 WS-TR-TIPO PIC X(1).
+           88 WS-ES-CREDITO VALUE 'C'.
+           88 WS-ES-REVERSO VALUE 'V'.
+       01 WS-TR-CURRENCY PIC X(3).
+       01 WS-TR-REF-SEQ PIC 9(7).
+       01 WS-TR-ORIG-TIPO PIC X(1).
+
+       01 WS-HDR-TOTAL PIC 9(7)V99.
+       01 WS-HDR-COUNT PIC 9(7).
+
+       01 WS-FX-RATE-USD  PIC 9(3)V9(6) VALUE 1.000000.
+       01 WS-FX-RATE-EUR  PIC 9(3)V9(6) VALUE 1.080000.
+       01 WS-FX-RATE-GBP  PIC 9(3)V9(6) VALUE 1.270000.
+       01 WS-FX-FROM-RATE PIC 9(3)V9(6).
+       01 WS-FX-TO-RATE   PIC 9(3)V9(6).
+       01 WS-CONVERTED-AMT PIC 9(7)V99.
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-TEMP-PATH     PIC X(200).
+       01 WS-JOURNAL-PATH  PIC X(200).
 
        PROCEDURE DIVISION.
 
@@ -65,12 +179,50 @@
        DISPLAY "=== FLOW ==="
        DISPLAY "READ TRANS -> SCAN ACCOUNTS -> UPDATE -> WRITE TEMP"
 
+       MOVE SPACES TO WS-ACCOUNTS-PATH
+       ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+       IF WS-ACCOUNTS-PATH = SPACES
+           MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+       END-IF
+
+       MOVE SPACES TO WS-TRANS-PATH
+       ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+       IF WS-TRANS-PATH = SPACES
+           MOVE "trans_input.txt" TO WS-TRANS-PATH
+       END-IF
+
+       MOVE SPACES TO WS-TEMP-PATH
+       ACCEPT WS-TEMP-PATH FROM ENVIRONMENT "TEMP_PATH"
+       IF WS-TEMP-PATH = SPACES
+           MOVE "accounts/TEMP.DAT" TO WS-TEMP-PATH
+       END-IF
+
+       MOVE SPACES TO WS-JOURNAL-PATH
+       ACCEPT WS-JOURNAL-PATH FROM ENVIRONMENT "JOURNAL_PATH"
+       IF WS-JOURNAL-PATH = SPACES
+           MOVE "accounts/JOURNAL.LOG" TO WS-JOURNAL-PATH
+       END-IF
+
        OPEN INPUT TRANS-FILE
        IF WS-TR-STATUS NOT = "00"
            DISPLAY "ERROR TRANS OPEN"
            STOP RUN
        END-IF
 
+       READ TRANS-FILE
+           AT END
+               DISPLAY "ERROR TRANS EMPTY"
+               STOP RUN
+           NOT AT END
+               IF NOT TR-ES-HEADER
+                   DISPLAY "ERROR TRANS HEADER MISSING"
+                   CLOSE TRANS-FILE
+                   STOP RUN
+               END-IF
+               MOVE TR-MONTO TO WS-HDR-TOTAL
+               MOVE TR-SEQ   TO WS-HDR-COUNT
+       END-READ
+
        READ TRANS-FILE
            AT END
                DISPLAY "ERROR TRANS EMPTY"
@@ -78,9 +230,26 @@
            NOT AT END
                MOVE TR-ID TO WS-TR-ID
                MOVE TR-MONTO TO WS-TR-MONTO
+               MOVE TR-SEQ TO WS-TR-SEQ
+               MOVE TR-TIPO TO WS-TR-TIPO
+               MOVE TR-CURRENCY TO WS-TR-CURRENCY
+               MOVE TR-REF-SEQ TO WS-TR-REF-SEQ
+               MOVE TR-ORIG-TIPO TO WS-TR-ORIG-TIPO
        END-READ
        CLOSE TRANS-FILE
 
+       IF WS-HDR-COUNT NOT = 1
+           DISPLAY "ERROR TRANS BATCH COUNT MISMATCH"
+           STOP RUN
+       END-IF
+
+       IF WS-HDR-TOTAL NOT = WS-TR-MONTO
+           DISPLAY "ERROR TRANS BATCH TOTAL MISMATCH"
+           STOP RUN
+       END-IF
+
+       PERFORM SUM-HOLDS-FOR-TRANSACTION
+
        OPEN INPUT ACCOUNTS-FILE
        OPEN OUTPUT TEMP-FILE
 
@@ -93,22 +262,59 @@
 
                    IF AC-ID = WS-TR-ID
                        MOVE 'Y' TO WS-FOUND
+                       PERFORM CONVERT-TRANSACTION-AMOUNT
 
-                       MOVE AC-SALDO TO WS-SALDO-NUM
-
-                       IF WS-SALDO-NUM >= WS-TR-MONTO
-                           COMPUTE WS-NEW-SALDO =
-                               WS-SALDO-NUM - WS-TR-MONTO
-                           MOVE WS-NEW-SALDO TO AC-SALDO
-                           DISPLAY "OK TRANSACCION"
+                       IF WS-ES-REVERSO
+                           PERFORM POST-REVERSAL
+                       ELSE
+                       IF WS-CONVERTED-AMT > WS-APPROVAL-THRESHOLD
+                           PERFORM WRITE-PENDING-APPROVAL
+                           DISPLAY "PENDING APPROVAL SEQ " WS-TR-SEQ
                        ELSE
-                           DISPLAY "SALDO INSUFICIENTE"
+                           IF WS-ES-CREDITO
+                               COMPUTE WS-NEW-SALDO =
+                                   AC-SALDO + WS-CONVERTED-AMT
+                               MOVE WS-NEW-SALDO TO AC-SALDO
+                               MOVE WS-TR-ID TO WS-JOURNAL-ID
+                               MOVE WS-CONVERTED-AMT TO WS-JOURNAL-AMT
+                               MOVE 'C' TO WS-JOURNAL-TIPO
+                               PERFORM WRITE-JOURNAL-LINE
+                               DISPLAY "OK TRANSACCION SEQ " WS-TR-SEQ
+                           ELSE
+                               IF AC-ES-LOAN
+                                   DISPLAY
+                                       "RECHAZADO - CUENTA DE PRESTAMO"
+                               ELSE
+                                   MOVE AC-SALDO TO WS-SALDO-NUM
+                                   COMPUTE WS-AVAILABLE =
+                                       WS-SALDO-NUM - WS-HELD-AMOUNT
+
+                                   IF WS-AVAILABLE + AC-OVERDRAFT-LIMIT
+                                           >= WS-CONVERTED-AMT
+                                       COMPUTE WS-NEW-SALDO =
+                                           WS-SALDO-NUM
+                                               - WS-CONVERTED-AMT
+                                       MOVE WS-NEW-SALDO TO AC-SALDO
+                                       MOVE WS-TR-ID TO WS-JOURNAL-ID
+                                       MOVE WS-CONVERTED-AMT
+                                           TO WS-JOURNAL-AMT
+                                       MOVE 'D' TO WS-JOURNAL-TIPO
+                                       PERFORM WRITE-JOURNAL-LINE
+                                       DISPLAY "OK TRANSACCION SEQ "
+                                           WS-TR-SEQ
+                                   ELSE
+                                       DISPLAY "SALDO INSUFICIENTE"
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
                        END-IF
                    END-IF
 
                    MOVE AC-ID TO TMP-ID
                    MOVE AC-NOMBRE TO TMP-NOMBRE
                    MOVE AC-SALDO TO TMP-SALDO
+                   MOVE WS-TR-SEQ TO TMP-SEQ
 
                    WRITE TEMP-RECORD
            END-READ
@@ -120,7 +326,153 @@
 
        IF WS-FOUND NOT = 'Y'
            DISPLAY "CUENTA NO ENCONTRADA"
+           PERFORM WRITE-SUSPENSE-RECORD
        END-IF
 
        DISPLAY "FIN OK"
        STOP RUN.
+
+       CONVERT-TRANSACTION-AMOUNT.
+
+           IF WS-TR-CURRENCY = AC-CURRENCY OR WS-TR-CURRENCY = SPACES
+               MOVE WS-TR-MONTO TO WS-CONVERTED-AMT
+           ELSE
+               EVALUATE WS-TR-CURRENCY
+                   WHEN "EUR" MOVE WS-FX-RATE-EUR TO WS-FX-FROM-RATE
+                   WHEN "GBP" MOVE WS-FX-RATE-GBP TO WS-FX-FROM-RATE
+                   WHEN OTHER MOVE WS-FX-RATE-USD TO WS-FX-FROM-RATE
+               END-EVALUATE
+               EVALUATE AC-CURRENCY
+                   WHEN "EUR" MOVE WS-FX-RATE-EUR TO WS-FX-TO-RATE
+                   WHEN "GBP" MOVE WS-FX-RATE-GBP TO WS-FX-TO-RATE
+                   WHEN OTHER MOVE WS-FX-RATE-USD TO WS-FX-TO-RATE
+               END-EVALUATE
+               COMPUTE WS-CONVERTED-AMT ROUNDED =
+                   WS-TR-MONTO * WS-FX-FROM-RATE / WS-FX-TO-RATE
+           END-IF.
+
+       POST-REVERSAL.
+
+           IF WS-TR-ORIG-TIPO = 'C'
+               MOVE AC-SALDO TO WS-SALDO-NUM
+               COMPUTE WS-AVAILABLE =
+                   WS-SALDO-NUM - WS-HELD-AMOUNT
+               IF WS-AVAILABLE + AC-OVERDRAFT-LIMIT
+                       >= WS-CONVERTED-AMT
+                   COMPUTE WS-NEW-SALDO =
+                       WS-SALDO-NUM - WS-CONVERTED-AMT
+                   MOVE WS-NEW-SALDO TO AC-SALDO
+                   MOVE 'D' TO WS-JOURNAL-TIPO
+                   PERFORM WRITE-REVERSAL-JOURNAL
+                   DISPLAY "OK REVERSAL SEQ " WS-TR-SEQ
+                       " OF SEQ " WS-TR-REF-SEQ
+               ELSE
+                   DISPLAY "REVERSAL REJECTED - SALDO INSUFICIENTE "
+                       "SEQ " WS-TR-SEQ
+               END-IF
+           ELSE
+               COMPUTE WS-NEW-SALDO = AC-SALDO + WS-CONVERTED-AMT
+               MOVE WS-NEW-SALDO TO AC-SALDO
+               MOVE 'C' TO WS-JOURNAL-TIPO
+               PERFORM WRITE-REVERSAL-JOURNAL
+               DISPLAY "OK REVERSAL SEQ " WS-TR-SEQ
+                   " OF SEQ " WS-TR-REF-SEQ
+           END-IF.
+
+       WRITE-REVERSAL-JOURNAL.
+
+           MOVE WS-TR-ID TO WS-JOURNAL-ID
+           MOVE WS-CONVERTED-AMT TO WS-JOURNAL-AMT
+           PERFORM WRITE-JOURNAL-LINE
+
+           STRING "REVERSAL OF " WS-TR-REF-SEQ " SEQ " WS-TR-SEQ
+                   " ACCT " WS-TR-ID
+               DELIMITED BY SIZE
+               INTO J-TXT
+
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00" AND
+                   WS-JOURNAL-STATUS NOT = "05"
+               CLOSE JOURNAL-FILE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           WRITE J-REC
+           CLOSE JOURNAL-FILE.
+
+       WRITE-JOURNAL-LINE.
+
+           STRING "OK " WS-JOURNAL-ID " " WS-JOURNAL-AMT " "
+                   WS-JOURNAL-TIPO
+               DELIMITED BY SIZE
+               INTO J-TXT
+
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS NOT = "00" AND
+                   WS-JOURNAL-STATUS NOT = "05"
+               CLOSE JOURNAL-FILE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           WRITE J-REC
+           CLOSE JOURNAL-FILE.
+
+       WRITE-PENDING-APPROVAL.
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-TR-ID TO PEND-ID
+           MOVE SPACES TO PEND-TO-ID
+           MOVE WS-CONVERTED-AMT TO PEND-MONTO
+           MOVE WS-TR-TIPO TO PEND-TIPO
+           MOVE AC-CURRENCY TO PEND-CURRENCY
+           STRING WS-DATE DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SIZE
+               INTO PEND-TIMESTAMP
+
+           OPEN EXTEND PENDING-FILE
+           IF WS-PENDING-STATUS NOT = "00" AND
+                   WS-PENDING-STATUS NOT = "05"
+               CLOSE PENDING-FILE
+               OPEN OUTPUT PENDING-FILE
+           END-IF
+           WRITE PEND-RECORD
+           CLOSE PENDING-FILE.
+
+       WRITE-SUSPENSE-RECORD.
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-TR-ID TO SUSP-ID
+           MOVE WS-TR-MONTO TO SUSP-MONTO
+           MOVE "PROCESA-TRANSACCION" TO SUSP-SOURCE
+           STRING WS-DATE DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SIZE
+               INTO SUSP-TIMESTAMP
+
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS NOT = "00" AND
+                   WS-SUSPENSE-STATUS NOT = "05"
+               CLOSE SUSPENSE-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+           WRITE SUSPENSE-RECORD
+           CLOSE SUSPENSE-FILE.
+
+       SUM-HOLDS-FOR-TRANSACTION.
+
+           MOVE 0 TO WS-HELD-AMOUNT
+           MOVE 'N' TO WS-HOLDS-EOF
+
+           OPEN INPUT HOLDS-FILE
+           IF WS-HOLDS-STATUS = "00"
+               PERFORM UNTIL WS-HOLDS-EOF = 'Y'
+                   READ HOLDS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-HOLDS-EOF
+                       NOT AT END
+                           IF HD-ID = WS-TR-ID
+                               ADD HD-MONTO TO WS-HELD-AMOUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOLDS-FILE
+           END-IF.
