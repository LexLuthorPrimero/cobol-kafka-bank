@@ -6,15 +6,15 @@
        FILE-CONTROL.
 
            SELECT ACCOUNTS-FILE
-           ASSIGN TO "accounts/ACCOUNTS.DAT"
+           ASSIGN TO DYNAMIC WS-ACCOUNTS-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TRANS-FILE
-           ASSIGN TO "trans_input.txt"
+           ASSIGN TO DYNAMIC WS-TRANS-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TEMP-FILE
-           ASSIGN TO "accounts/TEMP.DAT"
+           ASSIGN TO DYNAMIC WS-TEMP-PATH
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -25,42 +25,75 @@
        01 ACC-REC.
            05 AC-ID     PIC X(5).
            05 AC-NAME   PIC X(20).
-           05 AC-SALDO  PIC 9(9).
+           05 AC-SALDO  PIC S9(7)V99.
+           05 AC-OVERDRAFT-LIMIT PIC 9(7)V99.
 
        FD TRANS-FILE.
        01 TR-REC.
            05 T-ID   PIC X(5).
            05 FILLER PIC X.
-           05 T-AMT  PIC 9(9).
+           05 T-AMT  PIC 9(7)V99.
 
        FD TEMP-FILE.
        01 TMP-REC.
            05 TMP-ID    PIC X(5).
            05 TMP-NAME  PIC X(20).
-           05 TMP-SALDO PIC 9(9).
+           05 TMP-SALDO PIC S9(7)V99.
 
        WORKING-STORAGE SECTION.
 
        01 WS-EOF PIC X VALUE "N".
+       01 WS-LOAD-EOF PIC X VALUE "N".
        01 IDX PIC 9(3) VALUE 0.
 
        01 WS-ACCOUNT-TABLE.
            05 WS-ACC OCCURS 100 TIMES INDEXED BY I.
                10 WS-ID     PIC X(5).
                10 WS-NAME   PIC X(20).
-               10 WS-SALDO  PIC 9(9).
+               10 WS-SALDO  PIC S9(7)V99.
+               10 WS-OVERDRAFT PIC 9(7)V99.
 
        01 WS-FOUND PIC X VALUE "N".
+       01 WS-OVERFLOW PIC X VALUE "N".
+
+       01 WS-ACCOUNTS-PATH PIC X(200).
+       01 WS-TRANS-PATH    PIC X(200).
+       01 WS-TEMP-PATH     PIC X(200).
 
        PROCEDURE DIVISION.
 
        MAIN.
 
+           MOVE SPACES TO WS-ACCOUNTS-PATH
+           ACCEPT WS-ACCOUNTS-PATH FROM ENVIRONMENT "ACCOUNTS_PATH"
+           IF WS-ACCOUNTS-PATH = SPACES
+               MOVE "accounts/ACCOUNTS.DAT" TO WS-ACCOUNTS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TRANS-PATH
+           ACCEPT WS-TRANS-PATH FROM ENVIRONMENT "TRANS_INPUT"
+           IF WS-TRANS-PATH = SPACES
+               MOVE "trans_input.txt" TO WS-TRANS-PATH
+           END-IF
+
+           MOVE SPACES TO WS-TEMP-PATH
+           ACCEPT WS-TEMP-PATH FROM ENVIRONMENT "TEMP_PATH"
+           IF WS-TEMP-PATH = SPACES
+               MOVE "accounts/TEMP.DAT" TO WS-TEMP-PATH
+           END-IF
+
            PERFORM LOAD-ACCOUNTS
 
            OPEN INPUT TRANS-FILE
            OPEN OUTPUT TEMP-FILE
 
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+
            PERFORM UNTIL WS-EOF = "Y"
 
                READ TRANS-FILE
@@ -85,19 +118,31 @@
 
            OPEN INPUT ACCOUNTS-FILE
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL WS-LOAD-EOF = "Y" OR WS-OVERFLOW = "Y"
 
                READ ACCOUNTS-FILE
                    AT END
-                       EXIT PERFORM
+                       MOVE "Y" TO WS-LOAD-EOF
                    NOT AT END
-                       MOVE AC-ID    TO WS-ID(I)
-                       MOVE AC-NAME  TO WS-NAME(I)
-                       MOVE AC-SALDO TO WS-SALDO(I)
+                       IF I > 100
+                           MOVE "Y" TO WS-OVERFLOW
+                       ELSE
+                           MOVE AC-ID    TO WS-ID(I)
+                           MOVE AC-NAME  TO WS-NAME(I)
+                           MOVE AC-SALDO TO WS-SALDO(I)
+                           MOVE AC-OVERDRAFT-LIMIT TO WS-OVERDRAFT(I)
+                       END-IF
                END-READ
 
            END-PERFORM
 
+           IF WS-OVERFLOW = "Y"
+               DISPLAY "ACCOUNT FILE EXCEEDS TABLE CAPACITY"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
            CLOSE ACCOUNTS-FILE.
 
        PROCESS-TRANS.
@@ -110,7 +155,7 @@
 
                    MOVE "Y" TO WS-FOUND
 
-                   IF WS-SALDO(I) >= T-AMT
+                   IF WS-SALDO(I) + WS-OVERDRAFT(I) >= T-AMT
                        SUBTRACT T-AMT FROM WS-SALDO(I)
                        DISPLAY "OK " WS-ID(I)
                    ELSE
